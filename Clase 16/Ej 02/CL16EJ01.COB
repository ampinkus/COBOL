@@ -12,13 +12,49 @@
        SPECIAL-NAMES.
          DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Lote de transferencias de un extracto externo. Si no existe,
+      * sigo pidiendo los datos por pantalla como antes.
+       SELECT ENT-TRANSFERENCIAS
+           ASSIGN TO '../TRANSFERENCIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-TRANSFERENCIAS.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-TRANSFERENCIAS.
+       01 REG-ENT-TRANSFERENCIA.
+          05 REG-ENT-TRANS-NRO-OPERACION       PIC 9(10).
+          05 REG-ENT-TRANS-FECHA                PIC X(10).
+          05 REG-ENT-TRANS-CUENTA-DEBITO        PIC X(22).
+          05 REG-ENT-TRANS-NRO-DOCUMENTO-D      PIC X(15).
+          05 REG-ENT-TRANS-CUENTA-CREDITO       PIC X(22).
+          05 REG-ENT-TRANS-NRO-DOCUMENTO-C      PIC X(15).
+          05 REG-ENT-TRANS-COD-MONEDA           PIC X(02).
+          05 REG-ENT-TRANS-IMPORTE              PIC 9(10)V9(02).
+          05 REG-ENT-TRANS-COD-CONCEPTO         PIC X(03).
+          05 REG-ENT-TRANS-OBSERVACION          PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 WS-VARIABES.
           05 WS-LINEA                          PIC X(72) VALUE ALL '-'.
 
+       01 WS-STATUS.
+          05 FS-ENT-TRANSFERENCIAS             PIC X(2).
+             88 FS-ENT-TRANSFERENCIAS-OK       VALUE '00'.
+             88 FS-ENT-TRANSFERENCIAS-EOF      VALUE '10'.
+             88 FS-ENT-TRANSFERENCIAS-NFD      VALUE '35'.
+
+      * Variable para indicar fin de archivo de transferencias
+       01 WS-TRANSF-EOF                        PIC X(05) VALUE 'FALSE'.
+          88 WS-TRANSF-EOF-YES                    VALUE 'TRUE'.
+          88 WS-TRANSF-EOF-NO                     VALUE 'FALSE'.
+
       * Para contar la posicion de la transferencia en el vector
        77 WS-INDICE                            PIC 9(02) VALUE 1.
 
@@ -40,6 +76,77 @@
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
+      * Si hay un archivo de transferencias en lote lo proceso desde
+      * ahi (para cientos de transferencias de un extracto externo);
+      * si no existe, sigo pidiendo los datos por pantalla como antes.
+           OPEN INPUT ENT-TRANSFERENCIAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-TRANSFERENCIAS-OK
+                   PERFORM 2000-PROCESAR-LOTE
+                      THRU 2000-PROCESAR-LOTE-EXIT
+                      UNTIL WS-TRANSF-EOF-YES
+                   CLOSE ENT-TRANSFERENCIAS
+               WHEN FS-ENT-TRANSFERENCIAS-NFD
+                   PERFORM 3000-INGRESAR-POR-PANTALLA
+                      THRU 3000-INGRESAR-POR-PANTALLA-EXIT
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TRANSFERENCIAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-TRANSFERENCIAS
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       2000-PROCESAR-LOTE.
+      * Cargo hasta 10 transferencias del archivo (el tama�o del
+      * vector que espera CLVALTRAN) y las mando a validar.
+           INITIALIZE WS-TRANSFERENCIAS.
+           PERFORM 2010-LEER-TRANSFERENCIA
+              THRU 2010-LEER-TRANSFERENCIA-EXIT
+              UNTIL WS-TRANSF-EOF-YES
+                 OR WS-CANTIDAD-TRANSF EQUAL 10.
+
+           IF WS-CANTIDAD-TRANSF GREATER THAN 0
+              CALL "CLVALTRAN" USING WS-TRANSFERENCIAS
+           END-IF.
+
+       2000-PROCESAR-LOTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2010-LEER-TRANSFERENCIA.
+           READ ENT-TRANSFERENCIAS
+               AT END
+                   SET WS-TRANSF-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANTIDAD-TRANSF
+                   MOVE REG-ENT-TRANS-NRO-OPERACION
+                     TO WS-NRO-OPERACION(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-FECHA
+                     TO WS-FECHA(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-CUENTA-DEBITO
+                     TO WS-CUENTA-DEBITO(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-NRO-DOCUMENTO-D
+                     TO WS-NRO-DOCUMENTO-D(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-CUENTA-CREDITO
+                     TO WS-CUENTA-CREDITO(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-NRO-DOCUMENTO-C
+                     TO WS-NRO-DOCUMENTO-C(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-COD-MONEDA
+                     TO WS-COD-MONEDA(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-IMPORTE
+                     TO WS-IMPORTE(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-COD-CONCEPTO
+                     TO WS-COD-CONCEPTO(WS-CANTIDAD-TRANSF)
+                   MOVE REG-ENT-TRANS-OBSERVACION
+                     TO WS-OBSERVACION(WS-CANTIDAD-TRANSF)
+           END-READ.
+
+       2010-LEER-TRANSFERENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-INGRESAR-POR-PANTALLA.
            INITIALIZE  WS-TRANSFERENCIAS.
 
       * Pregunto cuantas transferencias tengo
@@ -60,7 +167,8 @@
       * Ver que los tipos de datos en ambos casos deben ser los mismos.
            CALL "CLVALTRAN" USING WS-TRANSFERENCIAS.
 
-           STOP RUN.
+       3000-INGRESAR-POR-PANTALLA-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
        1000-INGRESAR-DATOS.
