@@ -12,16 +12,177 @@
        SPECIAL-NAMES.
         DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Transferencias que pasaron la validacion
+       SELECT APROBADAS
+           ASSIGN TO '../APROBADAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-APROBADAS.
+
+      * Transferencias que no pasaron la validacion
+       SELECT RECHAZADAS
+           ASSIGN TO '../RECHAZADAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZADAS.
+
+      * Tabla de codigos de concepto validos, con su descripcion. Si
+      * no existe, uso la lista de codigos por defecto (VAR/ALQ/FAC/
+      * HON), para no romper instalaciones anteriores a este archivo.
+       SELECT ENT-CONCEPTOS
+           ASSIGN TO '../CONCEPTOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONCEPTOS.
+
+      * Maestro de cuentas, con su saldo disponible. Sin este archivo
+      * no puedo verificar fondos, asi que si no existe es un error
+      * fatal (a diferencia de CONCEPTOS.TXT/MATERIAS.TXT, que tienen
+      * un valor por defecto razonable).
+       SELECT ENT-CUENTAS
+           ASSIGN TO '../CUENTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CUENTAS.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD APROBADAS.
+       01 REG-APROBADAS.
+          05 REG-APROBADAS-NRO-OPERACION      PIC 9(10).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-APROBADAS-FECHA              PIC X(10).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-APROBADAS-CUENTA-DEBITO      PIC X(22).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-APROBADAS-CUENTA-CREDITO     PIC X(22).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-APROBADAS-IMPORTE            PIC ZZZZZZZZZ9,99.
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-APROBADAS-COD-CONCEPTO       PIC X(03).
+
+       FD RECHAZADAS.
+       01 REG-RECHAZADAS.
+          05 REG-RECHAZADAS-NRO-OPERACION     PIC 9(10).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-FECHA             PIC X(10).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-CUENTA-DEBITO     PIC X(22).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-CUENTA-CREDITO    PIC X(22).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-IMPORTE           PIC ZZZZZZZZZ9,99.
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-COD-CONCEPTO      PIC X(03).
+          05 FILLER                           PIC X(03) VALUE " | ".
+          05 REG-RECHAZADAS-MOTIVO            PIC X(60).
+
+       FD ENT-CONCEPTOS.
+       01 REG-ENT-CONCEPTOS.
+          05 REG-ENT-CONCEPTOS-COD            PIC X(03).
+          05 REG-ENT-CONCEPTOS-DESCRIPCION    PIC X(30).
+
+       FD ENT-CUENTAS.
+       01 REG-ENT-CUENTAS.
+          05 REG-ENT-CUENTAS-NUMERO           PIC X(22).
+          05 REG-ENT-CUENTAS-SALDO            PIC 9(10)V9(02).
+
        WORKING-STORAGE SECTION.
        01 WS-VAR-AUX.
           05 WS-VALIDAR-DATOS                 PIC X(03).
 
+      * Codigos de motivo de rechazo acumulados para la transferencia
+      * que se esta validando, separados por coma (uno por cada campo
+      * que no paso la validacion)
+       01 WS-MOTIVO-RECHAZO                    PIC X(60) VALUE SPACES.
+       01 WS-MOTIVO-TEXTO                      PIC X(15) VALUE SPACES.
+
+       01 WS-STATUS.
+          05 FS-APROBADAS                     PIC X(2).
+             88 FS-APROBADAS-OK               VALUE '00'.
+          05 FS-RECHAZADAS                    PIC X(2).
+             88 FS-RECHAZADAS-OK              VALUE '00'.
+          05 FS-ENT-CONCEPTOS                 PIC X(2).
+             88 FS-ENT-CONCEPTOS-OK           VALUE '00'.
+             88 FS-ENT-CONCEPTOS-EOF          VALUE '10'.
+             88 FS-ENT-CONCEPTOS-NFD          VALUE '35'.
+          05 FS-ENT-CUENTAS                   PIC X(2).
+             88 FS-ENT-CUENTAS-OK             VALUE '00'.
+             88 FS-ENT-CUENTAS-EOF            VALUE '10'.
+             88 FS-ENT-CUENTAS-NFD            VALUE '35'.
+
       * Para contar la posicion de la transferencia en el vector
        77 LK-INDICE                            PIC 9(02) VALUE 1.
 
+      * Para recorrer la tabla de codigos de concepto validos
+       77 WS-INDICE-CONCEPTO                   PIC 9(02) VALUE 1.
+
+      * Para recorrer la tabla de cuentas
+       77 WS-INDICE-CUENTA                     PIC 9(03) VALUE 1.
+
+      * Topes de importe por transferencia, segun la moneda. El dolar
+      * tiene un tope menor que el peso.
+       77 WS-LIMITE-PESOS                      PIC 9(10)V9(02)
+                                                VALUE 500000,00.
+       77 WS-LIMITE-DOLAR                      PIC 9(10)V9(02)
+                                                VALUE 5000,00.
+
+      * Variable para indicar fin de archivo de conceptos
+       01 WS-CONCEPTOS-EOF                     PIC X(05) VALUE 'FALSE'.
+          88 WS-CONCEPTOS-EOF-YES                 VALUE 'TRUE'.
+          88 WS-CONCEPTOS-EOF-NO                  VALUE 'FALSE'.
+
+      * Variable para indicar si el codigo de concepto de la
+      * transferencia fue encontrado en la tabla de conceptos
+       01 WS-CONCEPTO-ENCONTRADO               PIC X(03) VALUE 'NO'.
+          88 WS-CONCEPTO-ENCONTRADO-SI            VALUE 'SI'.
+          88 WS-CONCEPTO-ENCONTRADO-NO            VALUE 'NO'.
+
+      * Cantidad de codigos de concepto efectivamente cargados
+       77 WS-CANT-CONCEPTOS                    PIC 9(02) VALUE 0.
+
+      * Tabla de codigos de concepto validos con su descripcion
+       01 WS-TABLA-CONCEPTOS.
+          05 WS-CONCEPTO OCCURS 10 TIMES.
+             10 WS-CONCEPTO-COD                PIC X(03).
+             10 WS-CONCEPTO-DESCRIPCION        PIC X(30).
+
+      * Variable para indicar fin de archivo de cuentas
+       01 WS-CUENTAS-EOF                       PIC X(05) VALUE 'FALSE'.
+          88 WS-CUENTAS-EOF-YES                   VALUE 'TRUE'.
+          88 WS-CUENTAS-EOF-NO                    VALUE 'FALSE'.
+
+      * Indica si el maestro de cuentas ya se cargo en esta corrida.
+      * CLVALTRAN se invoca una vez por cada lote de hasta 10
+      * transferencias, y el saldo en memoria se va descontando a
+      * medida que se aprueban (1200-GRABAR-APROBADA); si se
+      * recargara de nuevo en cada llamada se perderia ese descuento
+      * y dos lotes podrian aprobar transferencias contra el mismo
+      * saldo original.
+       01 WS-CUENTAS-CARGADAS                  PIC X(03) VALUE 'NO'.
+          88 WS-CUENTAS-CARGADAS-SI                VALUE 'SI'.
+          88 WS-CUENTAS-CARGADAS-NO                VALUE 'NO'.
+
+      * Variable para indicar si encontre la cuenta a debitar en el
+      * maestro de cuentas
+       01 WS-CUENTA-ENCONTRADA                 PIC X(03) VALUE 'NO'.
+          88 WS-CUENTA-ENCONTRADA-SI              VALUE 'SI'.
+          88 WS-CUENTA-ENCONTRADA-NO              VALUE 'NO'.
+
+      * Saldo de la cuenta a debitar encontrada en el maestro
+       77 WS-SALDO-CUENTA-DEBITO               PIC 9(10)V9(02)
+                                                VALUE 0.
+
+      * Cantidad de cuentas efectivamente cargadas
+       77 WS-CANT-CUENTAS                      PIC 9(03) VALUE 0.
+
+      * Tabla de cuentas con su saldo, cargada de CUENTAS.TXT
+       01 WS-TABLA-CUENTAS.
+          05 WS-CUENTA OCCURS 200 TIMES.
+             10 WS-CUENTA-NUMERO               PIC X(22).
+             10 WS-CUENTA-SALDO                PIC 9(10)V9(02).
+
       * Aqui defino el formato de los datos que voy a recibir de CL16EJ01
       * Notar que la estructura de datos no comienza con WS
       *  si no con LK.
@@ -45,66 +206,257 @@
       *----------------------------------------------------------------*
       * Aviso cual area de memoria voy a usar en el PROCEDURE
        PROCEDURE DIVISION USING LK-TRANSFERENCIAS.
+      * LK-INDICE tiene VALUE 1 en su definicion, pero eso solo aplica
+      * la primera vez que se carga el programa: si se invoca varias
+      * veces en la misma corrida hay que reiniciarlo a mano, sino
+      * queda apuntando mas alla de las transferencias del lote nuevo.
+           MOVE 1 TO LK-INDICE.
+
+      * Cargo la tabla de codigos de concepto validos
+           PERFORM 0100-CARGAR-CONCEPTOS
+              THRU 0100-CARGAR-CONCEPTOS-EXIT.
+
+      * Cargo el maestro de cuentas, para poder verificar saldo. Solo
+      * la primera vez que se llama en la corrida (ver comentario en
+      * WS-CUENTAS-CARGADAS).
+           IF WS-CUENTAS-CARGADAS-NO
+              PERFORM 0200-CARGAR-CUENTAS
+                 THRU 0200-CARGAR-CUENTAS-EXIT
+              SET WS-CUENTAS-CARGADAS-SI TO TRUE
+           END-IF.
+
+      * Dejo constancia de lo que se aprueba y lo que se rechaza
+           OPEN EXTEND APROBADAS.
+           IF NOT FS-APROBADAS-OK
+              OPEN OUTPUT APROBADAS
+           END-IF.
+
+           OPEN EXTEND RECHAZADAS.
+           IF NOT FS-RECHAZADAS-OK
+              OPEN OUTPUT RECHAZADAS
+           END-IF.
+
       * Tengo que validar datos tantas veces como tengo transferencias
            PERFORM 1000-VALIDAR-DATOS
               THRU 1000-VALIDAR-DATOS-EXIT
            LK-CANTIDAD-TRANSF TIMES.
 
-           STOP RUN.
+           CLOSE APROBADAS.
+           CLOSE RECHAZADAS.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0100-CARGAR-CONCEPTOS.
+           OPEN INPUT ENT-CONCEPTOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONCEPTOS-OK
+                   PERFORM 0110-LEER-CONCEPTO
+                      THRU 0110-LEER-CONCEPTO-EXIT
+                      UNTIL WS-CONCEPTOS-EOF-YES
+                   CLOSE ENT-CONCEPTOS
+               WHEN FS-ENT-CONCEPTOS-NFD
+                   PERFORM 0120-CARGAR-CONCEPTOS-DEFAULT
+                      THRU 0120-CARGAR-CONCEPTOS-DEFAULT-EXIT
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONCEPTOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONCEPTOS
+                   GOBACK
+           END-EVALUATE.
+
+       0100-CARGAR-CONCEPTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0110-LEER-CONCEPTO.
+           READ ENT-CONCEPTOS
+               AT END
+                   SET WS-CONCEPTOS-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-CONCEPTOS LESS THAN 10
+                      ADD 1 TO WS-CANT-CONCEPTOS
+                      MOVE REG-ENT-CONCEPTOS-COD
+                        TO WS-CONCEPTO-COD(WS-CANT-CONCEPTOS)
+                      MOVE REG-ENT-CONCEPTOS-DESCRIPCION
+                        TO WS-CONCEPTO-DESCRIPCION(WS-CANT-CONCEPTOS)
+                   ELSE
+                      DISPLAY 'CONCEPTOS.TXT TIENE MAS DE 10 CODIGOS, '
+                         'SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       0110-LEER-CONCEPTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0120-CARGAR-CONCEPTOS-DEFAULT.
+           MOVE 'VAR' TO WS-CONCEPTO-COD(1).
+           MOVE 'Varios'      TO WS-CONCEPTO-DESCRIPCION(1).
+           MOVE 'ALQ' TO WS-CONCEPTO-COD(2).
+           MOVE 'Alquiler'    TO WS-CONCEPTO-DESCRIPCION(2).
+           MOVE 'FAC' TO WS-CONCEPTO-COD(3).
+           MOVE 'Factura'     TO WS-CONCEPTO-DESCRIPCION(3).
+           MOVE 'HON' TO WS-CONCEPTO-COD(4).
+           MOVE 'Honorarios'  TO WS-CONCEPTO-DESCRIPCION(4).
+           MOVE 4 TO WS-CANT-CONCEPTOS.
+
+       0120-CARGAR-CONCEPTOS-DEFAULT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0200-CARGAR-CUENTAS.
+      * A diferencia de CONCEPTOS.TXT, este archivo no tiene un valor
+      * por defecto razonable: sin el maestro de cuentas no puedo
+      * verificar saldo, asi que si no esta es un error fatal.
+           OPEN INPUT ENT-CUENTAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CUENTAS-OK
+                   PERFORM 0210-LEER-CUENTA
+                      THRU 0210-LEER-CUENTA-EXIT
+                      UNTIL WS-CUENTAS-EOF-YES
+                   CLOSE ENT-CUENTAS
+               WHEN FS-ENT-CUENTAS-NFD
+                   DISPLAY 'NO SE ENCUENTRA EL MAESTRO DE CUENTAS'
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL MAESTRO DE CUENTAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CUENTAS
+                   GOBACK
+           END-EVALUATE.
+
+       0200-CARGAR-CUENTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       0210-LEER-CUENTA.
+           READ ENT-CUENTAS
+               AT END
+                   SET WS-CUENTAS-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-CUENTAS LESS THAN 200
+                      ADD 1 TO WS-CANT-CUENTAS
+                      MOVE REG-ENT-CUENTAS-NUMERO
+                        TO WS-CUENTA-NUMERO(WS-CANT-CUENTAS)
+                      MOVE REG-ENT-CUENTAS-SALDO
+                        TO WS-CUENTA-SALDO(WS-CANT-CUENTAS)
+                   ELSE
+                      DISPLAY 'CUENTAS.TXT TIENE MAS DE 200 CUENTAS, '
+                         'SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       0210-LEER-CUENTA-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
        1000-VALIDAR-DATOS.
       * Indico que la operaci�n es v�lida
            MOVE "S" TO WS-VALIDAR-DATOS.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
 
            IF LK-FECHA(LK-INDICE)  EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'FECHA' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-CUENTA-DEBITO(LK-INDICE)   EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'CUENTA DEBITO' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-NRO-DOCUMENTO-D(LK-INDICE)   EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'DOCUMENTO ORIGEN' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-CUENTA-CREDITO(LK-INDICE)   EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'CUENTA CREDITO' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-NRO-DOCUMENTO-C(LK-INDICE)   EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'DOCUMENTO DESTINO' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-COD-MONEDA(LK-INDICE)  NOT EQUAL '01'
            AND LK-COD-MONEDA(LK-INDICE)  NOT EQUAL '02'
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'MONEDA' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
            IF LK-IMPORTE(LK-INDICE)  EQUAL SPACES
               MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'IMPORTE' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
            END-IF.
 
-           EVALUATE LK-COD-CONCEPTO(LK-INDICE)
-             WHEN  "VAR"
-             WHEN  "ALQ"
-             WHEN  "FAC"
-             WHEN  "HON"
-                   CONTINUE
-             WHEN OTHER
+      * El tope de importe permitido depende de la moneda: el dolar
+      * tiene un tope menor que el peso
+           EVALUATE LK-COD-MONEDA(LK-INDICE)
+             WHEN '01'
+               IF LK-IMPORTE(LK-INDICE) GREATER THAN WS-LIMITE-PESOS
                   MOVE "N" TO WS-VALIDAR-DATOS
+                  MOVE 'TOPE IMPORTE' TO WS-MOTIVO-TEXTO
+                  PERFORM 1070-AGREGAR-MOTIVO
+                     THRU 1070-AGREGAR-MOTIVO-EXIT
+               END-IF
+             WHEN '02'
+               IF LK-IMPORTE(LK-INDICE) GREATER THAN WS-LIMITE-DOLAR
+                  MOVE "N" TO WS-VALIDAR-DATOS
+                  MOVE 'TOPE IMPORTE' TO WS-MOTIVO-TEXTO
+                  PERFORM 1070-AGREGAR-MOTIVO
+                     THRU 1070-AGREGAR-MOTIVO-EXIT
+               END-IF
            END-EVALUATE.
 
+           SET WS-CONCEPTO-ENCONTRADO-NO TO TRUE.
+           PERFORM 1050-COMPARAR-CONCEPTO
+              THRU 1050-COMPARAR-CONCEPTO-EXIT
+              VARYING WS-INDICE-CONCEPTO FROM 1 BY 1
+              UNTIL WS-INDICE-CONCEPTO GREATER THAN WS-CANT-CONCEPTOS
+                 OR WS-CONCEPTO-ENCONTRADO-SI.
+
+           IF WS-CONCEPTO-ENCONTRADO-NO
+              MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'CONCEPTO' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+      * Verifico que la cuenta a debitar exista en el maestro y que
+      * tenga saldo suficiente para cubrir el importe de la operacion
+           SET WS-CUENTA-ENCONTRADA-NO TO TRUE.
+           PERFORM 1060-COMPARAR-CUENTA
+              THRU 1060-COMPARAR-CUENTA-EXIT
+              VARYING WS-INDICE-CUENTA FROM 1 BY 1
+              UNTIL WS-INDICE-CUENTA GREATER THAN WS-CANT-CUENTAS
+                 OR WS-CUENTA-ENCONTRADA-SI.
+
+           IF WS-CUENTA-ENCONTRADA-NO
+              MOVE "N" TO WS-VALIDAR-DATOS
+              MOVE 'CUENTA INEXISTENTE' TO WS-MOTIVO-TEXTO
+              PERFORM 1070-AGREGAR-MOTIVO THRU 1070-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
            IF WS-VALIDAR-DATOS EQUAL "N"
               DISPLAY 'La transferencia: '
                   LK-INDICE
                  '  no paso la validacion  '
+              PERFORM 1100-GRABAR-RECHAZADA
+                 THRU 1100-GRABAR-RECHAZADA-EXIT
            ELSE
 
               DISPLAY 'La transferencia: '
                   LK-INDICE
                  '  si paso la validacion  '
+              PERFORM 1200-GRABAR-APROBADA
+                 THRU 1200-GRABAR-APROBADA-EXIT
            END-IF.
 
            ADD 1 TO LK-INDICE.
@@ -112,5 +464,104 @@
        1000-VALIDAR-DATOS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1050-COMPARAR-CONCEPTO.
+           IF LK-COD-CONCEPTO(LK-INDICE)
+              EQUAL WS-CONCEPTO-COD(WS-INDICE-CONCEPTO)
+              SET WS-CONCEPTO-ENCONTRADO-SI TO TRUE
+           END-IF.
+
+       1050-COMPARAR-CONCEPTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1060-COMPARAR-CUENTA.
+           IF LK-CUENTA-DEBITO(LK-INDICE)
+              EQUAL WS-CUENTA-NUMERO(WS-INDICE-CUENTA)
+              SET WS-CUENTA-ENCONTRADA-SI TO TRUE
+              MOVE WS-CUENTA-SALDO(WS-INDICE-CUENTA)
+                TO WS-SALDO-CUENTA-DEBITO
+              IF LK-IMPORTE(LK-INDICE) GREATER THAN
+                 WS-SALDO-CUENTA-DEBITO
+                 MOVE "N" TO WS-VALIDAR-DATOS
+                 MOVE 'SALDO INSUFICIENTE' TO WS-MOTIVO-TEXTO
+                 PERFORM 1070-AGREGAR-MOTIVO
+                    THRU 1070-AGREGAR-MOTIVO-EXIT
+              END-IF
+           END-IF.
+
+       1060-COMPARAR-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1070-AGREGAR-MOTIVO.
+      * Acumulo el motivo de rechazo del campo que acabo de validar,
+      * separando cada uno con una coma, para que el que reciba
+      * RECHAZADAS.TXT sepa exactamente que corregir
+           IF WS-MOTIVO-RECHAZO EQUAL SPACES
+              MOVE WS-MOTIVO-TEXTO TO WS-MOTIVO-RECHAZO
+           ELSE
+              STRING WS-MOTIVO-RECHAZO DELIMITED BY SPACE
+                     ', '            DELIMITED BY SIZE
+                     WS-MOTIVO-TEXTO DELIMITED BY SPACE
+                INTO WS-MOTIVO-RECHAZO
+                ON OVERFLOW
+                   DISPLAY 'ADVERTENCIA: MOTIVO DE RECHAZO '
+                      'TRUNCADO POR EXCEDER LOS 60 CARACTERES'
+              END-STRING
+           END-IF.
+
+       1070-AGREGAR-MOTIVO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-GRABAR-RECHAZADA.
+      * Dejo registro, por numero de operacion, de la transferencia
+      * que no paso la validacion
+           MOVE LK-NRO-OPERACION(LK-INDICE)
+             TO REG-RECHAZADAS-NRO-OPERACION.
+           MOVE LK-FECHA(LK-INDICE)          TO REG-RECHAZADAS-FECHA.
+           MOVE LK-CUENTA-DEBITO(LK-INDICE)
+             TO REG-RECHAZADAS-CUENTA-DEBITO.
+           MOVE LK-CUENTA-CREDITO(LK-INDICE)
+             TO REG-RECHAZADAS-CUENTA-CREDITO.
+           MOVE LK-IMPORTE(LK-INDICE)        TO REG-RECHAZADAS-IMPORTE.
+           MOVE LK-COD-CONCEPTO(LK-INDICE)
+             TO REG-RECHAZADAS-COD-CONCEPTO.
+           MOVE WS-MOTIVO-RECHAZO             TO REG-RECHAZADAS-MOTIVO.
+
+           WRITE REG-RECHAZADAS.
+
+       1100-GRABAR-RECHAZADA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-GRABAR-APROBADA.
+      * Dejo registro, por numero de operacion, de la transferencia
+      * que paso la validacion
+           MOVE LK-NRO-OPERACION(LK-INDICE)
+             TO REG-APROBADAS-NRO-OPERACION.
+           MOVE LK-FECHA(LK-INDICE)          TO REG-APROBADAS-FECHA.
+           MOVE LK-CUENTA-DEBITO(LK-INDICE)
+             TO REG-APROBADAS-CUENTA-DEBITO.
+           MOVE LK-CUENTA-CREDITO(LK-INDICE)
+             TO REG-APROBADAS-CUENTA-CREDITO.
+           MOVE LK-IMPORTE(LK-INDICE)        TO REG-APROBADAS-IMPORTE.
+           MOVE LK-COD-CONCEPTO(LK-INDICE)
+             TO REG-APROBADAS-COD-CONCEPTO.
+
+           WRITE REG-APROBADAS.
+
+      * Descuento el importe ya aprobado del saldo en memoria de la
+      * cuenta debitada (WS-INDICE-CUENTA quedo apuntando a esa fila
+      * en 1060-COMPARAR-CUENTA), para que una transferencia posterior
+      * contra la misma cuenta, en este lote o en uno siguiente, la
+      * vea con el saldo ya reducido.
+           SUBTRACT LK-IMPORTE(LK-INDICE)
+              FROM WS-CUENTA-SALDO(WS-INDICE-CUENTA).
+
+       1200-GRABAR-APROBADA-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        END PROGRAM CLVALTRAN.
