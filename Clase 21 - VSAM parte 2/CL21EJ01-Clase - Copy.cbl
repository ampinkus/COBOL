@@ -28,6 +28,19 @@
            ALTERNATE RECORD KEY IS AGENDA-TELEFONO WITH DUPLICATES
            FILE STATUS IS FS-AGENDA.
 
+      * Archivo de backup/migracion, un registro por linea, en el
+      * mismo orden de campos que REG-AGENDA
+       SELECT AGENDA-BACKUP
+           ASSIGN TO '../AGENDA_BACKUP.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AGENDA-BACKUP.
+
+      * Auditoria de cambios de campo, un registro por modificacion
+       SELECT AGENDA-AUDIT
+           ASSIGN TO '../AGENDA_AUDIT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AGENDA-AUDIT.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +52,31 @@
           05 AGENDA-NOMBRE              PIC X(25).
           05 AGENDA-TELEFONO            PIC X(09).
           05 AGENDA-DIRECCION           PIC X(22).
+      * Estado del contacto: A-Activo, I-Inactivo (borrado logico)
+          05 AGENDA-ESTADO              PIC X(01).
+             88 AGENDA-ACTIVO                VALUE 'A'.
+             88 AGENDA-INACTIVO              VALUE 'I'.
+
+       FD AGENDA-BACKUP.
+       01 REG-AGENDA-BACKUP.
+          05 REG-AGENDA-BACKUP-ID        PIC 9(08).
+          05 REG-AGENDA-BACKUP-APELLIDO  PIC X(25).
+          05 REG-AGENDA-BACKUP-NOMBRE    PIC X(25).
+          05 REG-AGENDA-BACKUP-TELEFONO  PIC X(09).
+          05 REG-AGENDA-BACKUP-DIRECCION PIC X(22).
+          05 REG-AGENDA-BACKUP-ESTADO    PIC X(01).
+
+       FD AGENDA-AUDIT.
+       01 REG-AGENDA-AUDIT.
+          05 REG-AUDIT-ID               PIC 9(08).
+          05 FILLER                     PIC X(03) VALUE " | ".
+          05 REG-AUDIT-CAMPO            PIC X(15).
+          05 FILLER                     PIC X(03) VALUE " | ".
+          05 REG-AUDIT-VALOR-ANTERIOR   PIC X(25).
+          05 FILLER                     PIC X(03) VALUE " | ".
+          05 REG-AUDIT-VALOR-NUEVO      PIC X(25).
+          05 FILLER                     PIC X(03) VALUE " | ".
+          05 REG-AUDIT-TIMESTAMP        PIC X(21).
 
        WORKING-STORAGE SECTION.
        01 FS-STATUS.
@@ -46,6 +84,17 @@
              88 FS-AGENDA-OK             VALUE '00'.
              88 FS-AGENDA-EOF            VALUE '10'.
              88 FS-AGENDA-NFD            VALUE '35'.
+          05 FS-AGENDA-BACKUP       PIC X(2).
+             88 FS-AGENDA-BACKUP-OK      VALUE '00'.
+             88 FS-AGENDA-BACKUP-EOF     VALUE '10'.
+             88 FS-AGENDA-BACKUP-NFD     VALUE '35'.
+          05 FS-AGENDA-AUDIT        PIC X(2).
+             88 FS-AGENDA-AUDIT-OK       VALUE '00'.
+
+      * Variable para indicar fin de archivo de backup
+       01 WS-AGENDA-BACKUP-EOF      PIC X(05) VALUE 'FALSE'.
+          88 WS-AGENDA-BACKUP-EOF-YES     VALUE 'TRUE'.
+          88 WS-AGENDA-BACKUP-EOF-NO      VALUE 'FALSE'.
 
        01 WS-CONTADORES.
            05 WS-CONT-REG-AGENDA    PIC 9(04) VALUE 0.
@@ -62,6 +111,38 @@
       * Variable que guarda la opcion del menú
            05 WS-OPCION                      PIC X(03).
 
+      * Datos del registro de auditoria de la modificacion en curso
+       01 WS-AUDIT-DATOS.
+           05 WS-AUDIT-CAMPO                 PIC X(15).
+           05 WS-AUDIT-VALOR-ANTERIOR        PIC X(25).
+           05 WS-AUDIT-VALOR-NUEVO           PIC X(25).
+
+      * Datos usados por el listado filtrado y paginado (opcion FIL)
+       01 WS-FILTRO-DATOS.
+           05 WS-FILTRO-TIPO                 PIC X(01).
+           05 WS-FILTRO-APELLIDO             PIC X(25).
+           05 WS-FILTRO-LARGO                PIC 9(02).
+           05 WS-FILTRO-ID-DESDE             PIC 9(08).
+           05 WS-FILTRO-ID-HASTA             PIC 9(08).
+           05 WS-FILTRO-CANT-MOSTRADOS       PIC 9(04).
+           05 WS-FILTRO-CONTINUAR            PIC X(01).
+
+       77 WS-FILTRO-PAGINA-TAM               PIC 9(02) VALUE 10.
+
+       01 WS-FILTRO-DETENER                  PIC X(03) VALUE 'NO'.
+          88 WS-FILTRO-DETENER-SI               VALUE 'SI'.
+          88 WS-FILTRO-DETENER-NO               VALUE 'NO'.
+
+      * Indica si WS-TELEFONO tiene el formato AAA-NNNNN esperado
+       01 WS-TELEFONO-VALIDO                 PIC X(03) VALUE 'SI'.
+          88 WS-TELEFONO-VALIDO-SI               VALUE 'SI'.
+          88 WS-TELEFONO-VALIDO-NO               VALUE 'NO'.
+
+      * Indica si 2900-ACTUALIZAR-AGENDA pudo regrabar el registro
+       01 WS-ACTUALIZAR-AGENDA-OK            PIC X(03) VALUE 'NO'.
+          88 WS-ACTUALIZAR-AGENDA-SI            VALUE 'SI'.
+          88 WS-ACTUALIZAR-AGENDA-NO            VALUE 'NO'.
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
            PERFORM 1000-INICIAR
@@ -82,6 +163,9 @@
            PERFORM 1100-ABRIR-AGENDA
               THRU 1100-ABRIR-AGENDA-EXIT.
 
+           PERFORM 1150-ABRIR-AUDITORIA
+              THRU 1150-ABRIR-AUDITORIA-EXIT.
+
        1000-INICIAR-EXIT.
            EXIT.
 
@@ -104,6 +188,17 @@
        1100-ABRIR-AGENDA-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1150-ABRIR-AUDITORIA.
+      * Archivo de auditoria de cambios de campo, en modo agregar
+           OPEN EXTEND AGENDA-AUDIT.
+           IF NOT FS-AGENDA-AUDIT-OK
+               OPEN OUTPUT AGENDA-AUDIT
+           END-IF.
+
+       1150-ABRIR-AUDITORIA-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        1110-LEER-AGENDA.
       * Read the next record from the position of the las record read
@@ -140,17 +235,36 @@
                DISPLAY '*---------------------------------------------*'
                DISPLAY '*Ingresa la opcion deseada:                   *'
                DISPLAY '*   - VER - para ver la agenda                *'
+               DISPLAY '*   - FIL - Para listar filtrado y paginado   *'
                DISPLAY '*   - TEL - Para modificar el telefono        *'
                DISPLAY '*   - APE - Para modificar el apellido        *'
                DISPLAY '*   - NOM - Para modificar el nombre          *'
                DISPLAY '*   - DIR - Para modificar la direccion       *'
                DISPLAY '*   - DEL - Para borrar un contacto !!        *'
+               DISPLAY '*   - RES - Para restaurar un contacto borrado*'
                DISPLAY '*   - AGR - Para agregar un contacto          *'
+               DISPLAY '*   - BUS - Para buscar por telefono          *'
+               DISPLAY '*   - EXP - Para exportar la agenda a archivo *'
+               DISPLAY '*   - IMP - Para importar la agenda de archivo*'
                DISPLAY '*   - SAL - Para salir.                       *'
                DISPLAY '*---------------------------------------------*'
                ACCEPT WS-OPCION
 
                EVALUATE FUNCTION UPPER-CASE(WS-OPCION)
+               WHEN 'EXP'
+      * Vuelco toda la agenda a un archivo secuencial, para respaldo
+      * o migracion entre ambientes
+                  PERFORM 2160-EXPORTAR-AGENDA
+                     THRU 2160-EXPORTAR-AGENDA-EXIT
+               WHEN 'IMP'
+      * Cargo la agenda desde un archivo secuencial exportado antes
+                  PERFORM 2170-IMPORTAR-AGENDA
+                     THRU 2170-IMPORTAR-AGENDA-EXIT
+               WHEN 'BUS'
+      * Voy a buscar un contacto por su telefono, usando el indice
+      * alternativo AGENDA-TELEFONO
+                  PERFORM 2150-BUSCAR-POR-TELEFONO
+                     THRU 2150-BUSCAR-POR-TELEFONO-EXIT
                WHEN 'TEL'
       * Voy a modificar un TE
                   PERFORM 2200-MODIFICAR-TEL
@@ -172,9 +286,16 @@
                WHEN 'DEL'
                    PERFORM 2600-BORRAR-CONTACTO
                       THRU 2600-BORRAR-CONTACTO-EXIT
+               WHEN 'RES'
+                   PERFORM 2650-RESTAURAR-CONTACTO
+                      THRU 2650-RESTAURAR-CONTACTO-EXIT
                WHEN 'VER'
                    PERFORM 2100-MOSTRAR-AGENDA
                       THRU 2100-MOSTRAR-AGENDA-EXIT
+               WHEN 'FIL'
+      * Listado filtrado por apellido o por rango de ID, paginado
+                   PERFORM 2180-LISTAR-FILTRADO
+                      THRU 2180-LISTAR-FILTRADO-EXIT
                WHEN OTHER
                    DISPLAY 'Opcion ingresada invalida, reintenta'
                END-EVALUATE
@@ -212,6 +333,257 @@
 
        2100-MOSTRAR-AGENDA-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2180-LISTAR-FILTRADO.
+           SET WS-FILTRO-DETENER-NO TO TRUE.
+           MOVE 0 TO WS-FILTRO-CANT-MOSTRADOS.
+
+           DISPLAY 'Filtrar por: 1-Apellido  2-Rango de ID '
+               WITH NO ADVANCING
+           ACCEPT WS-FILTRO-TIPO.
+
+           EVALUATE WS-FILTRO-TIPO
+               WHEN '1'
+                   DISPLAY 'Ingrese el prefijo de apellido a buscar: '
+                       WITH NO ADVANCING
+                   ACCEPT WS-FILTRO-APELLIDO
+
+                   IF WS-FILTRO-APELLIDO EQUAL SPACES
+                       DISPLAY 'Debe ingresar al menos una letra'
+                   ELSE
+                       COMPUTE WS-FILTRO-LARGO =
+                          FUNCTION LENGTH(FUNCTION TRIM(
+                             WS-FILTRO-APELLIDO))
+
+                       MOVE 0 TO AGENDA-ID
+                       START AGENDA KEY IS >= AGENDA-ID
+
+                       IF NOT FS-AGENDA-OK
+                           DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                       ELSE
+                           PERFORM 1110-LEER-AGENDA
+                              THRU 1110-LEER-AGENDA-EXIT
+
+                           PERFORM 2185-MOSTRAR-SI-COINCIDE-APELLIDO
+                              THRU
+                              2185-MOSTRAR-SI-COINCIDE-APELLIDO-EXIT
+                              UNTIL FS-AGENDA-EOF
+                                 OR WS-FILTRO-DETENER-SI
+                       END-IF
+                   END-IF
+               WHEN '2'
+                   DISPLAY 'Ingrese ID desde: ' WITH NO ADVANCING
+                   ACCEPT WS-FILTRO-ID-DESDE
+                   DISPLAY 'Ingrese ID hasta: ' WITH NO ADVANCING
+                   ACCEPT WS-FILTRO-ID-HASTA
+
+                   MOVE WS-FILTRO-ID-DESDE TO AGENDA-ID
+                   START AGENDA KEY IS >= AGENDA-ID
+
+                   IF NOT FS-AGENDA-OK
+                       DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+                   ELSE
+                       PERFORM 1110-LEER-AGENDA
+                          THRU 1110-LEER-AGENDA-EXIT
+
+                       PERFORM 2186-MOSTRAR-SI-EN-RANGO
+                          THRU 2186-MOSTRAR-SI-EN-RANGO-EXIT
+                          UNTIL FS-AGENDA-EOF
+                             OR AGENDA-ID > WS-FILTRO-ID-HASTA
+                             OR WS-FILTRO-DETENER-SI
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'Opcion de filtro invalida'
+           END-EVALUATE.
+
+       2180-LISTAR-FILTRADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2185-MOSTRAR-SI-COINCIDE-APELLIDO.
+           IF AGENDA-APELLIDO(1:WS-FILTRO-LARGO)
+              EQUAL WS-FILTRO-APELLIDO(1:WS-FILTRO-LARGO)
+               DISPLAY 'LEG: ' AGENDA-ID ' - '
+                       'APE: ' AGENDA-APELLIDO ' - '
+                       'NOM: ' AGENDA-NOMBRE ' - '
+                       'TEL: ' AGENDA-TELEFONO ' - '
+                       'DIR: ' AGENDA-DIRECCION
+               ADD 1 TO WS-FILTRO-CANT-MOSTRADOS
+               PERFORM 2190-PAGINAR
+                  THRU 2190-PAGINAR-EXIT
+           END-IF.
+
+           IF NOT WS-FILTRO-DETENER-SI
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+           END-IF.
+
+       2185-MOSTRAR-SI-COINCIDE-APELLIDO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2186-MOSTRAR-SI-EN-RANGO.
+           DISPLAY 'LEG: ' AGENDA-ID ' - '
+                   'APE: ' AGENDA-APELLIDO ' - '
+                   'NOM: ' AGENDA-NOMBRE ' - '
+                   'TEL: ' AGENDA-TELEFONO ' - '
+                   'DIR: ' AGENDA-DIRECCION
+           ADD 1 TO WS-FILTRO-CANT-MOSTRADOS
+           PERFORM 2190-PAGINAR
+              THRU 2190-PAGINAR-EXIT.
+
+           IF NOT WS-FILTRO-DETENER-SI
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+           END-IF.
+
+       2186-MOSTRAR-SI-EN-RANGO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2190-PAGINAR.
+      * Cada WS-FILTRO-PAGINA-TAM registros mostrados, pregunto si
+      * el usuario quiere seguir viendo la lista
+           IF FUNCTION MOD(WS-FILTRO-CANT-MOSTRADOS
+                           WS-FILTRO-PAGINA-TAM) EQUAL 0
+               DISPLAY 'Continuar mostrando? (S/N): '
+                   WITH NO ADVANCING
+               ACCEPT WS-FILTRO-CONTINUAR
+               IF FUNCTION UPPER-CASE(WS-FILTRO-CONTINUAR)
+                  NOT EQUAL 'S'
+                   SET WS-FILTRO-DETENER-SI TO TRUE
+               END-IF
+           END-IF.
+
+       2190-PAGINAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2195-VALIDAR-TELEFONO.
+      * Formato esperado: AAA-NNNNN (codigo de area de 3 digitos,
+      * guion, numero de 5 digitos), unico formato que ocupa los
+      * 9 caracteres de AGENDA-TELEFONO
+           SET WS-TELEFONO-VALIDO-SI TO TRUE.
+
+           IF WS-TELEFONO(1:3) IS NOT NUMERIC
+               SET WS-TELEFONO-VALIDO-NO TO TRUE
+           END-IF
+
+           IF WS-TELEFONO(4:1) NOT EQUAL '-'
+               SET WS-TELEFONO-VALIDO-NO TO TRUE
+           END-IF
+
+           IF WS-TELEFONO(5:5) IS NOT NUMERIC
+               SET WS-TELEFONO-VALIDO-NO TO TRUE
+           END-IF.
+
+       2195-VALIDAR-TELEFONO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2150-BUSCAR-POR-TELEFONO.
+           DISPLAY 'Ingrese el telefono a buscar: ' WITH NO ADVANCING
+               ACCEPT WS-TELEFONO.
+
+           MOVE WS-TELEFONO TO AGENDA-TELEFONO.
+
+      * Me posiciono usando el indice alternativo AGENDA-TELEFONO
+           START AGENDA KEY IS = AGENDA-TELEFONO.
+
+           IF NOT FS-AGENDA-OK
+               DISPLAY 'No hay ningun contacto con el telefono '
+                       WS-TELEFONO
+           ELSE
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+
+               DISPLAY 'LEG: ' AGENDA-ID ' - '
+                       'APE: ' AGENDA-APELLIDO ' - '
+                       'NOM: ' AGENDA-NOMBRE ' - '
+                       'TEL: ' AGENDA-TELEFONO ' - '
+                       'DIR: ' AGENDA-DIRECCION
+           END-IF.
+
+       2150-BUSCAR-POR-TELEFONO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2160-EXPORTAR-AGENDA.
+           OPEN OUTPUT AGENDA-BACKUP.
+
+           MOVE 0 TO AGENDA-ID.
+           START AGENDA KEY IS >= AGENDA-ID.
+
+           IF NOT FS-AGENDA-OK
+               DISPLAY 'ERROR AL START AGENDA: ' FS-AGENDA
+           ELSE
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+
+               PERFORM UNTIL FS-AGENDA-EOF
+                   MOVE AGENDA-ID          TO REG-AGENDA-BACKUP-ID
+                   MOVE AGENDA-APELLIDO    TO REG-AGENDA-BACKUP-APELLIDO
+                   MOVE AGENDA-NOMBRE      TO REG-AGENDA-BACKUP-NOMBRE
+                   MOVE AGENDA-TELEFONO    TO REG-AGENDA-BACKUP-TELEFONO
+                   MOVE AGENDA-DIRECCION
+                     TO REG-AGENDA-BACKUP-DIRECCION
+                   MOVE AGENDA-ESTADO      TO REG-AGENDA-BACKUP-ESTADO
+
+                   WRITE REG-AGENDA-BACKUP
+
+                   PERFORM 1110-LEER-AGENDA
+                      THRU 1110-LEER-AGENDA-EXIT
+               END-PERFORM
+
+               DISPLAY 'Exportacion finalizada'
+           END-IF.
+
+           CLOSE AGENDA-BACKUP.
+
+       2160-EXPORTAR-AGENDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2170-IMPORTAR-AGENDA.
+           MOVE 'FALSE' TO WS-AGENDA-BACKUP-EOF.
+           OPEN INPUT AGENDA-BACKUP.
+
+           EVALUATE TRUE
+               WHEN FS-AGENDA-BACKUP-OK
+                   PERFORM 2175-LEER-BACKUP
+                      THRU 2175-LEER-BACKUP-EXIT
+                      UNTIL WS-AGENDA-BACKUP-EOF-YES
+                   CLOSE AGENDA-BACKUP
+                   DISPLAY 'Importacion finalizada'
+               WHEN FS-AGENDA-BACKUP-NFD
+                   DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE BACKUP'
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE BACKUP'
+                   DISPLAY 'FILE STATUS: ' FS-AGENDA-BACKUP
+           END-EVALUATE.
+
+       2170-IMPORTAR-AGENDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2175-LEER-BACKUP.
+           READ AGENDA-BACKUP
+               AT END
+                   SET WS-AGENDA-BACKUP-EOF-YES TO TRUE
+               NOT AT END
+                   MOVE REG-AGENDA-BACKUP-ID        TO AGENDA-ID
+                   MOVE REG-AGENDA-BACKUP-APELLIDO  TO AGENDA-APELLIDO
+                   MOVE REG-AGENDA-BACKUP-NOMBRE    TO AGENDA-NOMBRE
+                   MOVE REG-AGENDA-BACKUP-TELEFONO  TO AGENDA-TELEFONO
+                   MOVE REG-AGENDA-BACKUP-DIRECCION TO AGENDA-DIRECCION
+                   MOVE REG-AGENDA-BACKUP-ESTADO    TO AGENDA-ESTADO
+
+                   WRITE REG-AGENDA
+                   EVALUATE FS-AGENDA
+                       WHEN 0
+                           ADD 1 TO WS-CONT-REG-AGENDA
+                       WHEN 22
+                           DISPLAY 'ID duplicado, se omite: ' AGENDA-ID
+                       WHEN OTHER
+                           DISPLAY 'Error al importar el registro: '
+                                   FS-AGENDA
+                   END-EVALUATE
+           END-READ.
+
+       2175-LEER-BACKUP-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2200-MODIFICAR-TEL.
            DISPLAY 'Ingresa ID para modificar Tel: ' ACCEPT WS-ID.
@@ -242,18 +614,32 @@
       * Muestro el registro actual
                DISPLAY 'Teléfono actual : ' AGENDA-TELEFONO
       * Pido ingresar un TE nuevo
-               Display 'Ingrese nuevo Tel: ' ACCEPT WS-TELEFONO
-      * Controlo que el TE ingresado no sea un blanco
-               IF WS-TELEFONO > SPACES
+               Display 'Ingrese nuevo Tel (formato AAA-NNNNN): '
+                  ACCEPT WS-TELEFONO
+      * Controlo que el TE ingresado tenga el formato esperado
+               PERFORM 2195-VALIDAR-TELEFONO
+                  THRU 2195-VALIDAR-TELEFONO-EXIT
+
+               IF WS-TELEFONO-VALIDO-SI
+      * Dejo constancia del valor anterior antes de pisarlo
+                   MOVE 'TELEFONO' TO WS-AUDIT-CAMPO
+                   MOVE AGENDA-TELEFONO TO WS-AUDIT-VALOR-ANTERIOR
+                   MOVE WS-TELEFONO TO WS-AUDIT-VALOR-NUEVO
       * Muevo el TE ingresado al registro de la agenda
                    MOVE WS-TELEFONO TO AGENDA-TELEFONO
       * Actualizo el registro de la agenda
                    PERFORM 2900-ACTUALIZAR-AGENDA
                       THRU 2900-ACTUALIZAR-AGENDA-EXIT
 
-                   DISPLAY 'Actualizado: ' REG-AGENDA
+                   IF WS-ACTUALIZAR-AGENDA-SI
+                       PERFORM 2950-GRABAR-AUDITORIA
+                          THRU 2950-GRABAR-AUDITORIA-EXIT
+
+                       DISPLAY 'Actualizado: ' REG-AGENDA
+                   END-IF
                ELSE
-                   DISPLAY 'Telefono actualizado con error: ' FS-STATUS
+                   DISPLAY
+                    'Telefono con formato invalido, debe ser AAA-NNNNN'
                END-IF
            END-IF.
 
@@ -293,12 +679,22 @@
                Display 'Ingrese nuevo apellido: ' ACCEPT WS-APELLIDO
       * Controlo que el apellido ingresado no sea un blanco
                IF WS-APELLIDO > SPACES
+      * Dejo constancia del valor anterior antes de pisarlo
+                   MOVE 'APELLIDO' TO WS-AUDIT-CAMPO
+                   MOVE AGENDA-APELLIDO TO WS-AUDIT-VALOR-ANTERIOR
+                   MOVE WS-APELLIDO TO WS-AUDIT-VALOR-NUEVO
       * Muevo el apellido ingresado al registro de la agenda
                    MOVE WS-APELLIDO TO AGENDA-APELLIDO
       * Actualizo el registro de la agenda
                    PERFORM 2900-ACTUALIZAR-AGENDA
                       THRU 2900-ACTUALIZAR-AGENDA-EXIT
-                   DISPLAY 'Actualizado: ' REG-AGENDA
+
+                   IF WS-ACTUALIZAR-AGENDA-SI
+                       PERFORM 2950-GRABAR-AUDITORIA
+                          THRU 2950-GRABAR-AUDITORIA-EXIT
+
+                       DISPLAY 'Actualizado: ' REG-AGENDA
+                   END-IF
                ELSE
                    DISPLAY 'Apellido actualizado con error: ' FS-STATUS
                END-IF
@@ -340,12 +736,22 @@
                Display 'Ingrese nuevo nombre: ' ACCEPT WS-NOMBRE
       * Controlo que el nombre ingresado no sea un blanco
                IF WS-NOMBRE > SPACES
+      * Dejo constancia del valor anterior antes de pisarlo
+                   MOVE 'NOMBRE' TO WS-AUDIT-CAMPO
+                   MOVE AGENDA-NOMBRE TO WS-AUDIT-VALOR-ANTERIOR
+                   MOVE WS-NOMBRE TO WS-AUDIT-VALOR-NUEVO
       * Muevo el nombre ingresado al registro de la agenda
                    MOVE WS-NOMBRE TO AGENDA-NOMBRE
       * Actualizo el registro de la agenda
                    PERFORM 2900-ACTUALIZAR-AGENDA
                       THRU 2900-ACTUALIZAR-AGENDA-EXIT
-                   DISPLAY 'Actualizado: ' REG-AGENDA
+
+                   IF WS-ACTUALIZAR-AGENDA-SI
+                       PERFORM 2950-GRABAR-AUDITORIA
+                          THRU 2950-GRABAR-AUDITORIA-EXIT
+
+                       DISPLAY 'Actualizado: ' REG-AGENDA
+                   END-IF
                ELSE
                    DISPLAY 'Nombre actualizado con error: ' FS-STATUS
                END-IF
@@ -387,12 +793,22 @@
                Display 'Ingrese nueva direccion: ' ACCEPT WS-DIRECCION
       * Controlo que la direccion ingresada no sea un blanco
                IF WS-DIRECCION > SPACES
+      * Dejo constancia del valor anterior antes de pisarlo
+                   MOVE 'DIRECCION' TO WS-AUDIT-CAMPO
+                   MOVE AGENDA-DIRECCION TO WS-AUDIT-VALOR-ANTERIOR
+                   MOVE WS-DIRECCION TO WS-AUDIT-VALOR-NUEVO
       * Muevo el nombre ingresado al registro de la agenda
                    MOVE WS-DIRECCION TO AGENDA-DIRECCION
       * Actualizo el registro de la agenda
                    PERFORM 2900-ACTUALIZAR-AGENDA
                       THRU 2900-ACTUALIZAR-AGENDA-EXIT
-                   DISPLAY 'Actualizado: ' REG-AGENDA
+
+                   IF WS-ACTUALIZAR-AGENDA-SI
+                       PERFORM 2950-GRABAR-AUDITORIA
+                          THRU 2950-GRABAR-AUDITORIA-EXIT
+
+                       DISPLAY 'Actualizado: ' REG-AGENDA
+                   END-IF
                ELSE
                    DISPLAY 'Direccion actualizada con error: ' FS-STATUS
                END-IF
@@ -436,16 +852,55 @@
            DISPLAY " " ACCEPT WS-OPCION
 
            IF FUNCTION UPPER-CASE(WS-OPCION) EQUAL "S"
-      * Borro el registro con el ID = WS-ID y resto 1 al Nº registros
-               DELETE AGENDA
+      * En lugar de borrar el registro lo marco como inactivo, para
+      * poder restaurarlo despues con la opcion RES
+               SET AGENDA-INACTIVO TO TRUE
+               PERFORM 2900-ACTUALIZAR-AGENDA
+                  THRU 2900-ACTUALIZAR-AGENDA-EXIT
                SUBTRACT 1 FROM WS-CONT-REG-AGENDA
-      * Vuelvo a mostrar la agenda
-      *         PERFORM 2100-MOSTRAR-AGENDA
-      *            THRU 2100-MOSTRAR-AGENDA-EXIT
            END-IF.
 
        2600-BORRAR-CONTACTO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2650-RESTAURAR-CONTACTO.
+           DISPLAY 'Ingresa ID para restaurar: ' ACCEPT WS-ID.
+
+      * Confirmo que el ID sea numérico
+           IF WS-ID IS NOT NUMERIC
+               DISPLAY 'El ID ingresado es invalido. '
+           ELSE
+      * Llevo el dato ingresado al indice de la agenda
+               MOVE WS-ID TO AGENDA-ID
+
+      * Me posiciono sobre el índice ingresado por el usuario
+               START AGENDA KEY IS = AGENDA-ID
+
+      *  Controlo que exista en ID en la agenda
+               IF NOT FS-AGENDA-OK
+                   DISPLAY 'El numero de indice ingresado ' AGENDA-ID
+                   " no existe"
+                   DISPLAY 'Vuelvo al menu'
+                   DISPLAY " "
+                   PERFORM 2000-PROCESAR
+               END-IF
+
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+
+               IF AGENDA-ACTIVO
+                   DISPLAY 'El contacto ' AGENDA-ID ' no esta borrado'
+               ELSE
+                   SET AGENDA-ACTIVO TO TRUE
+                   PERFORM 2900-ACTUALIZAR-AGENDA
+                      THRU 2900-ACTUALIZAR-AGENDA-EXIT
+                   ADD 1 TO WS-CONT-REG-AGENDA
+                   DISPLAY 'Contacto restaurado: ' AGENDA-ID
+               END-IF
+           END-IF.
+
+       2650-RESTAURAR-CONTACTO-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2700-CONTAR-REGISTROS.
 
@@ -462,9 +917,13 @@
               THRU 1110-LEER-AGENDA-EXIT.
 
            PERFORM UNTIL FS-AGENDA-EOF
+      * Solo cuento los contactos activos: los borrados logicamente
+      * siguen ocupando un registro pero no deben contarse como en uso
+               IF AGENDA-ACTIVO
+                   ADD 1 TO WS-CONT-REG-AGENDA
+               END-IF
                PERFORM 1110-LEER-AGENDA
                   THRU 1110-LEER-AGENDA-EXIT
-               ADD 1 TO WS-CONT-REG-AGENDA
            END-PERFORM.
 
        2700-CONTAR-REGISTROS-EXIT.
@@ -472,39 +931,98 @@
       *----------------------------------------------------------------*
        2800-AGREGAR-CONTACTO.
            DISPLAY "* Ingrese los datos del contacto a agregar *".
-      * Pido los datos
+      * Pido los datos. Los guardo en variables WS en lugar de
+      * cargarlos directo en REG-AGENDA, porque para chequear nombres
+      * duplicados voy a tener que recorrer la agenda (lo que pisa el
+      * area de registro con cada lectura) antes de grabar.
            DISPLAY "Ingrese el ID: " WITH NO ADVANCING
-               ACCEPT AGENDA-ID.
+               ACCEPT WS-ID.
            DISPLAY "Ingrese el nombre: " WITH NO ADVANCING
-               ACCEPT AGENDA-NOMBRE.
+               ACCEPT WS-NOMBRE.
            DISPLAY "Ingrese el apellido: " WITH NO ADVANCING
-               ACCEPT AGENDA-APELLIDO.
-           DISPLAY "Ingrese el telefono: " WITH NO ADVANCING
-               ACCEPT AGENDA-TELEFONO.
+               ACCEPT WS-APELLIDO.
+           DISPLAY "Ingrese el telefono (formato AAA-NNNNN): "
+               WITH NO ADVANCING
+               ACCEPT WS-TELEFONO.
            DISPLAY "Ingrese la direccion: " WITH NO ADVANCING
-               ACCEPT AGENDA-DIRECCION.
+               ACCEPT WS-DIRECCION.
+
+      * Controlo que el telefono ingresado tenga el formato esperado
+           PERFORM 2195-VALIDAR-TELEFONO
+              THRU 2195-VALIDAR-TELEFONO-EXIT.
+
+           IF WS-TELEFONO-VALIDO-SI
+               PERFORM 2850-VERIFICAR-NOMBRE-DUPLICADO
+                  THRU 2850-VERIFICAR-NOMBRE-DUPLICADO-EXIT
+
+               MOVE WS-ID          TO AGENDA-ID
+               MOVE WS-APELLIDO    TO AGENDA-APELLIDO
+               MOVE WS-NOMBRE      TO AGENDA-NOMBRE
+               MOVE WS-TELEFONO    TO AGENDA-TELEFONO
+               MOVE WS-DIRECCION   TO AGENDA-DIRECCION
+
+      * Todo contacto nuevo nace activo
+               SET AGENDA-ACTIVO TO TRUE
 
       * Grabo el registro
-           WRITE REG-AGENDA.
-           EVALUATE FS-STATUS
-               WHEN 0
-                   ADD 1 TO WS-CONT-REG-AGENDA
-               WHEN 22
-                   DISPLAY "El ID ingresado esta duplicado"
-               WHEN OTHER
-                   DISPLAY "Error al agregar el registro a la agenda"
-                       FS-STATUS
-           END-EVALUATE.
+               WRITE REG-AGENDA
+               EVALUATE FS-STATUS
+                   WHEN 0
+                       ADD 1 TO WS-CONT-REG-AGENDA
+                   WHEN 22
+                       DISPLAY "El ID ingresado esta duplicado"
+                   WHEN OTHER
+                       DISPLAY
+                        "Error al agregar el registro a la agenda"
+                           FS-STATUS
+               END-EVALUATE
+           ELSE
+               DISPLAY
+                'Telefono con formato invalido, debe ser AAA-NNNNN'
+           END-IF.
 
        2800-AGREGAR-CONTACTO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2850-VERIFICAR-NOMBRE-DUPLICADO.
+      * Recorro toda la agenda buscando el mismo apellido y nombre en
+      * otro ID; si lo encuentro, aviso pero no bloqueo el alta
+           MOVE 0 TO AGENDA-ID.
+           START AGENDA KEY IS >= AGENDA-ID.
+
+           IF FS-AGENDA-OK
+               PERFORM 1110-LEER-AGENDA
+                  THRU 1110-LEER-AGENDA-EXIT
+
+               PERFORM UNTIL FS-AGENDA-EOF
+                   IF AGENDA-APELLIDO EQUAL WS-APELLIDO
+                   AND AGENDA-NOMBRE  EQUAL WS-NOMBRE
+                       DISPLAY 'ATENCION: ya existe un contacto con '
+                          'el mismo apellido y nombre, ID: ' AGENDA-ID
+                   END-IF
+
+                   PERFORM 1110-LEER-AGENDA
+                      THRU 1110-LEER-AGENDA-EXIT
+               END-PERFORM
+           END-IF.
+
+       2850-VERIFICAR-NOMBRE-DUPLICADO-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
        2900-ACTUALIZAR-AGENDA.
+           SET WS-ACTUALIZAR-AGENDA-NO TO TRUE.
+
            EVALUATE TRUE
                WHEN FS-AGENDA-OK
       * Regrabo el registro actual para actualizar los datos
                     REWRITE REG-AGENDA
+                    IF FS-AGENDA-OK
+                        SET WS-ACTUALIZAR-AGENDA-SI TO TRUE
+                    ELSE
+                        DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE AGENDA'
+                        DISPLAY 'FILE STATUS: ' FS-AGENDA
+                    END-IF
                WHEN FS-AGENDA-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE AGENDA'
                     DISPLAY 'FILE STATUS: ' FS-AGENDA
@@ -515,6 +1033,23 @@
        2900-ACTUALIZAR-AGENDA-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2950-GRABAR-AUDITORIA.
+      * Dejo constancia de que campo cambio, con su valor anterior y
+      * nuevo, ya que un REWRITE pisa el valor anterior sin dejar
+      * rastro. Se llama con WS-AUDIT-CAMPO/VALOR-ANTERIOR/VALOR-NUEVO
+      * ya cargados por el que modifico el campo.
+           MOVE AGENDA-ID              TO REG-AUDIT-ID.
+           MOVE WS-AUDIT-CAMPO         TO REG-AUDIT-CAMPO.
+           MOVE WS-AUDIT-VALOR-ANTERIOR TO REG-AUDIT-VALOR-ANTERIOR.
+           MOVE WS-AUDIT-VALOR-NUEVO   TO REG-AUDIT-VALOR-NUEVO.
+           MOVE FUNCTION CURRENT-DATE  TO REG-AUDIT-TIMESTAMP.
+
+           WRITE REG-AGENDA-AUDIT.
+
+       2950-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        3000-FINALIZAR.
 
@@ -538,6 +1073,8 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO AGENDA: ' FS-AGENDA
            END-IF.
 
+           CLOSE AGENDA-AUDIT.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
 
