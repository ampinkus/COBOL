@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copia del archivo de ALUMNOS.TXT
+      ******************************************************************
+       01 WS-ENT-ALUMNOS.
+           05 APELLIDO-NOMBRE          PIC X(40).
+           05 MATERIA                  PIC X(30).
+           05 NOTA                     PIC 9(02).
