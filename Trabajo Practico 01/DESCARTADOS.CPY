@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copia del archivo de DESCARTADOS.TXT
+      ******************************************************************
+       01 WS-SAL-DESCARTADOS-SEPARADOR   PIC X(97).
+       01 WS-SAL-DESCARTADOS-TITULOS     PIC X(97).
+
+       01 WS-SAL-DESCARTADOS.
+           05 WS-SAL-DESCARTADOS-APE-NOM     PIC X(40).
+           05 FILLER                         PIC X(03) VALUE " | ".
+           05 WS-SAL-DESCARTADOS-MATERIA     PIC X(30).
+           05 FILLER                         PIC X(03) VALUE " | ".
+           05 WS-SAL-DESCARTADOS-CANT-NOTAS  PIC 9(02).
+           05 FILLER                         PIC X(03) VALUE " | ".
+      * Cuantas notas le faltan al alumno en esta materia para llegar
+      * al minimo y que el promedio se calcule (dato para que el
+      * docente sepa cuantas notas re-cargar)
+           05 WS-SAL-DESCARTADOS-FALTAN      PIC 9(02).
