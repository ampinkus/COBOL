@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copia del archivo de ERROR.TXT
+      * Guardo tal cual el registro de ALUMNOS que no paso la
+      * validacion, para poder corregirlo y volver a cargarlo.
+      ******************************************************************
+       01 WS-SAL-ERROR-REGISTRO        PIC X(72).
+
+       01 WS-SAL-ERROR-DETALLE REDEFINES WS-SAL-ERROR-REGISTRO.
+           05 WS-SAL-ERROR-APE-NOM         PIC X(40).
+           05 WS-SAL-ERROR-MATERIA         PIC X(30).
+           05 WS-SAL-ERROR-NOTA            PIC X(02).
