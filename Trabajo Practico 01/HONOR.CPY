@@ -0,0 +1,4 @@
+      ******************************************************************
+      * Copia del archivo de HONOR.TXT
+      ******************************************************************
+       01 WS-SALIDA-HONOR              PIC X(84).
