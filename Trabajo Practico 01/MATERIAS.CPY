@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copia del archivo de MATERIAS.TXT: una materia por linea, en
+      * el orden en que se quieren mostrar en el cuadro.
+      ******************************************************************
+       01 WS-ENT-MATERIAS.
+           05 WS-ENT-MATERIAS-NOMBRE   PIC X(30).
