@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copia del archivo de PROMEDIOS_HIST.TXT del ciclo anterior:
+      * un promedio por materia y por alumno, en formato de datos (no
+      * de impresion), para poder calcular la tendencia de este ciclo.
+      ******************************************************************
+       01 FD-PROM-ANT.
+           05 FD-PROM-ANT-APE-NOM      PIC X(40).
+           05 FD-PROM-ANT-MATERIA      PIC X(30).
+           05 FD-PROM-ANT-PROMEDIO     PIC 9(5)V9(2).
