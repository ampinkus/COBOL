@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copia del archivo de PROMEDIOS_HIST.TXT que deja esta corrida:
+      * un promedio por materia y por alumno, en formato de datos, que
+      * sirve como entrada de PROMEDIOS_HIST.TXT (ENT-PROM-ANTERIOR)
+      * en la proxima corrida para calcular tendencias.
+      ******************************************************************
+       01 FD-PROM-HIST.
+           05 FD-PROM-HIST-APE-NOM     PIC X(40).
+           05 FD-PROM-HIST-MATERIA     PIC X(30).
+           05 FD-PROM-HIST-PROMEDIO    PIC 9(5)V9(2).
