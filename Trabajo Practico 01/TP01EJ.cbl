@@ -26,6 +26,24 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ENT-ALUMNOS.
 
+      * Lista de materias del ciclo. Si no existe (o viene vacio) uso
+      * el listado de materias por defecto, para no romper corridas
+      * anteriores a que existiera este archivo.
+      * Nombre fisico del archivo: E:\COBOL\TP01\MATERIAS.TXT
+       SELECT ENT-MATERIAS
+           ASSIGN TO '../MATERIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-MATERIAS.
+
+      * Promedios del ciclo anterior, para calcular la tendencia de
+      * este ciclo. Si todavia no existe (primera corrida) se sigue
+      * de largo sin tendencias, no es un error fatal.
+      * Nombre fisico del archivo: E:\COBOL\TP01\PROMEDIOS_HIST.TXT
+       SELECT ENT-PROM-ANTERIOR
+           ASSIGN TO '../PROMEDIOS_HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-PROM-ANTERIOR.
+
       *****ARCHIVOS DE SALIDA
       * Nombre logico del archivo: SAL-DESCARTADOS
       * Nombre fisico del archivo: E:\COBOL\TP01\DESCARTADOS.TXT
@@ -55,6 +73,14 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-SAL-PROMEDIOS.
 
+      * Promedios de este ciclo, en formato de datos: es el archivo
+      * que se lee como ENT-PROM-ANTERIOR en la proxima corrida.
+      * Nombre fisico del archivo: E:\COBOL\TP01\PROMEDIOS_HIST.TXT
+       SELECT SAL-PROM-HIST
+           ASSIGN TO '../PROMEDIOS_HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-PROM-HIST.
+
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -63,6 +89,12 @@
        FD ENT-ALUMNOS.
            COPY ALUMNOS.
 
+       FD ENT-MATERIAS.
+           COPY MATERIAS.
+
+       FD ENT-PROM-ANTERIOR.
+           COPY PROMANT.
+
        FD SAL-DESCARTADOS.
            COPY DESCARTADOS.
 
@@ -76,6 +108,9 @@
        FD SAL-PROMEDIOS.
            COPY PROMEDIOS.
 
+       FD SAL-PROM-HIST.
+           COPY PROMHIST.
+
        WORKING-STORAGE SECTION.
       * Formato de archivo de status
        01 FS-STATUS.
@@ -83,6 +118,17 @@
              88 FS-ENT-ALUMNOS-OK                 VALUE '00'.
              88 FS-ENT-ALUMNOS-EOF                VALUE '10'.
              88 FS-ENT-ALUMNOS-NFD                VALUE '35'.
+          05 FS-ENT-MATERIAS                   PIC X(2).
+             88 FS-ENT-MATERIAS-OK                VALUE '00'.
+             88 FS-ENT-MATERIAS-EOF               VALUE '10'.
+             88 FS-ENT-MATERIAS-NFD               VALUE '35'.
+          05 FS-ENT-PROM-ANTERIOR              PIC X(2).
+             88 FS-ENT-PROM-ANTERIOR-OK           VALUE '00'.
+             88 FS-ENT-PROM-ANTERIOR-EOF          VALUE '10'.
+             88 FS-ENT-PROM-ANTERIOR-NFD          VALUE '35'.
+          05 FS-SAL-PROM-HIST                  PIC X(2).
+             88 FS-SAL-PROM-HIST-OK               VALUE '00'.
+             88 FS-SAL-PROM-HIST-EOF              VALUE '10'.
           05 FS-SAL-DESCARTADOS                PIC X(2).
              88 FS-SAL-DESCARTADOS-OK              VALUE '00'.
              88 FS-SAL-DESCARTADOS-EOF             VALUE '10'.
@@ -100,9 +146,32 @@
        01 WS-ALUMNOS-EOF                       PIC X(5).
           88 WS-ALUMNOS-EOF-YES                    VALUE 'TRUE'.
           88 WS-ALUMNOS-EOF-NO                     VALUE 'FALSE'.
+      * Variable para indicar fin de archivo de promedios anteriores
+       01 WS-PROM-ANTERIOR-EOF                 PIC X(5) VALUE 'FALSE'.
+          88 WS-PROM-ANTERIOR-EOF-YES              VALUE 'TRUE'.
+          88 WS-PROM-ANTERIOR-EOF-NO               VALUE 'FALSE'.
       * Variable para indicar que un registro es válido
        01 WS-REGISTRO-VALIDO                   PIC X(3) VALUE "NO".
 
+      * Tabla en memoria con los promedios del ciclo anterior (leidos
+      * de PROMEDIOS_HIST.TXT al iniciar el programa), para poder
+      * calcular la tendencia de cada materia de cada alumno de este
+      * ciclo. Si el ciclo anterior tuviera mas entradas que el limite
+      * de la tabla, las que no entran quedan sin tendencia.
+       01 WS-HIST-TABLA.
+          05 WS-HIST-CANTIDAD                  PIC 9(4) VALUE 0.
+          05 WS-HIST-ENTRADA OCCURS 500 TIMES
+                              INDEXED BY WS-HIST-IDX.
+             10 WS-HIST-APE-NOM                PIC X(40).
+             10 WS-HIST-MATERIA                PIC X(30).
+             10 WS-HIST-PROMEDIO               PIC 9(5)V9(2).
+
+      * Variables usadas al buscar el promedio anterior de una materia
+       01 WS-HIST-ENCONTRADO                   PIC X(3) VALUE 'NO'.
+          88 WS-HIST-ENCONTRADO-SI                 VALUE 'SI'.
+          88 WS-HIST-ENCONTRADO-NO                 VALUE 'NO'.
+       01 WS-HIST-PROMEDIO-ANTERIOR            PIC 9(5)V9(2) VALUE 0.
+
       * Variable que guarda el nombre de cada materia
        01 WS-MATERIA                         PIC X(30).
           88 WS-ECONOMIA                     VALUE 'Economía'.
@@ -112,49 +181,15 @@
           88 WS-QUIMICA                      VALUE 'Química'.
           88 WS-MATEMATICAS                  VALUE 'Matemáticas'.
 
-      * Cuadro de honor, dividido por materias
-      * Si necesito separadores en el cuadro uso FILLER
-          01 WS-HON-ECON.
-           05 WS-HON-ECON-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-ECON-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-ECON-PROM        PIC 9(5)V99.
-
-          01 WS-HON-FISI.
-           05 WS-HON-FISI-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-FISI-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-FISI-PROM        PIC 9(5)V99.
-
-          01 WS-HON-INFO.
-           05 WS-HON-INFO-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-INFO-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-INFO-PROM        PIC 9(5)V99.
-
-          01 WS-HON-INGL.
-           05 WS-HON-INGL-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-INGL-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-INGL-PROM        PIC 9(5)V99.
-
-          01 WS-HON-MATE.
-           05 WS-HON-MATE-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-MATE-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-MATE-PROM        PIC 9(5)V99.
-
-          01 WS-HON-QUIM.
-           05 WS-HON-QUIM-MAT         PIC X(30).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-QUIM-NOM         PIC X(40).
-           05 FILLER                      PIC XXX VALUE " | ".
-           05 WS-HON-QUIM-PROM        PIC 9(5)V99.
+      * Cuadro de honor, dividido por materias. Guardo el top 3 de cada
+      * materia (no solo el primer puesto), en el mismo orden en que
+      * la materia aparece en WS-LI-MATERIAS, para poder imprimir
+      * primero, segundo y tercer puesto en HONOR.TXT.
+          01 WS-HON-TABLA.
+           05 WS-HON-MATERIA-ENTRADA OCCURS 6 TIMES.
+              10 WS-HON-RANKING OCCURS 3 TIMES.
+                 15 WS-HON-NOM          PIC X(40).
+                 15 WS-HON-PROM         PIC 9(5)V99 VALUE ZERO.
 
 
       * Para "PROMEDIOS.TXT" tengo 6 materias, puede ser que un alumno
@@ -162,6 +197,32 @@
       * 3 notas en cada materia.
       * Indices: 1)economia  2)fisica  3)informática  4)ingles
       *          5)quimica   6)matematicas
+      * Cantidad de materias efectivamente cargadas en WS-LI-MATERIAS
+      * (desde MATERIAS.TXT, o el listado por defecto si no existe)
+       01 WS-CANT-MATERIAS         PIC 9(2) VALUE 0.
+
+      * Cantidad minima de notas que tiene que tener una materia para
+      * que se calcule el promedio y vaya a PROMEDIOS.TXT (si no,
+      * el alumno va a DESCARTADOS.TXT en esa materia)
+       01 WS-PROM-NOTAS-MINIMO      PIC 9(2) VALUE 3.
+
+      * Cantidad minima de notas que tiene que tener el promedio de
+      * una materia para ser candidato al cuadro de honor. Es mas
+      * exigente que el minimo de PROMEDIOS.TXT, para que un promedio
+      * calculado con pocas notas no entre en el cuadro.
+       01 WS-HON-NOTAS-MINIMO       PIC 9(2) VALUE 5.
+
+      * Variable para indicar fin de archivo de materias
+       01 WS-MATERIAS-EOF          PIC X(5) VALUE 'FALSE'.
+          88 WS-MATERIAS-EOF-YES      VALUE 'TRUE'.
+          88 WS-MATERIAS-EOF-NO       VALUE 'FALSE'.
+
+      * Variable para indicar si se encontro la materia de la nota
+      * en el listado cargado de MATERIAS.TXT
+       01 WS-MAT-ENCONTRADA        PIC X(3) VALUE 'NO'.
+          88 WS-MAT-ENCONTRADA-SI     VALUE 'SI'.
+          88 WS-MAT-ENCONTRADA-NO     VALUE 'NO'.
+
        01 WS-LISTAS-DE-DATOS.
       * Nombre de cada materia
           05 WS-LI-MATERIAS        PIC X(30) OCCURS 6 TIMES.
@@ -172,6 +233,14 @@
       * Promedio de cada materia
           05 WS-LI-PROMEDIOS       PIC 9(5)V9(2) OCCURS 6 TIMES.
 
+      * Promedio general del alumno: ponderado por la cantidad de
+      * notas de cada materia que entro en el cuadro (no es un simple
+      * promedio de los 6 promedios de materia).
+       01 WS-PROMEDIO-GENERAL-DATOS.
+          05 WS-TOTAL-NOTA-ACUM    PIC 9(5)V9(3) VALUE 0.
+          05 WS-TOTAL-CANT-NOTAS   PIC 9(03)     VALUE 0.
+          05 WS-PROMEDIO-GENERAL   PIC 9(5)V9(2) VALUE 0.
+
 
 
       * Variables para contar registros.
@@ -199,10 +268,12 @@
           05 WS-INDICE                     PIC 9(2).
       * Variable para el indice de materias leidas
           05 WS-INDICE-MATERIAS            PIC 9(2) VALUE 0.
+      * Variable para el puesto (1, 2 o 3) del cuadro de honor
+          05 WS-HON-RANK                   PIC 9(1).
 
       * Variables titulos
-       01  WS-SEPARADOR-TITULOS         PIC X(84) VALUE ALL "=".
-       01  WS-SEPARADOR-ALUMNOS         PIC X(84) VALUE ALL "-".
+       01  WS-SEPARADOR-TITULOS         PIC X(97) VALUE ALL "=".
+       01  WS-SEPARADOR-ALUMNOS         PIC X(97) VALUE ALL "-".
 
       * Si necesito separadores en el cuadro uso FILLER
        01  WS-TITULO-PROMEDIO.
@@ -212,6 +283,8 @@
            10 WS-TITULO-PROMEDIO-02        PIC X(30).
            10 FILLER                       PIC X(03) VALUE " | ".
            10 WS-TITULO-PROMEDIO-03        PIC X(08).
+           10 FILLER                       PIC X(03) VALUE " | ".
+           10 WS-TITULO-PROMEDIO-04        PIC X(10).
 
        01  WS-LINEA-PROMEDIO.
            05 WS-LINEA-PROMEDIO-NOMBRE     PIC X(40).
@@ -219,6 +292,8 @@
            05 WS-LINEA-PROMEDIO-MATERIA    PIC X(30).
            05 FILLER                       PIC X(03) VALUE " | ".
            05 WS-LINEA-PROMEDIOS-VALOR     PIC ZZZZ9,99.
+           05 FILLER                       PIC X(03) VALUE " | ".
+           05 WS-LINEA-PROMEDIO-TENDENCIA  PIC X(10).
 
        01  WS-TITULO-HONOR.
           05 WS-TITULO-HONOR-FINAL.
@@ -239,7 +314,8 @@
           05 WS-TITULO-DESCARTADOS-FINAL     PIC X(120).
           05 WS-TITULO-DESCARTADOS-01        PIC X(40).
           05 WS-TITULO-DESCARTADOS-02        PIC X(30).
-          05 WS-TITULO-DESCARTADOS-03        PIC X(09).
+          05 WS-TITULO-DESCARTADOS-03        PIC X(11).
+          05 WS-TITULO-DESCARTADOS-04        PIC X(06).
 
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -290,14 +366,10 @@
            INITIALIZE WS-CONTADORES.
            INITIALIZE WS-LISTAS-DE-DATOS.
 
-      *Pongo los nombres de la materia en el listado de WS-LI-MATERIAS
-           MOVE "Economía"     TO WS-LI-MATERIAS(1).
-           MOVE "Física"       TO WS-LI-MATERIAS(2).
-           MOVE "Informática"  TO WS-LI-MATERIAS(3).
-           MOVE "Inglés"       TO WS-LI-MATERIAS(4).
-           MOVE "Matemáticas"  TO WS-LI-MATERIAS(5).
-           MOVE "Química"      TO WS-LI-MATERIAS(6).
-
+      * Cargo el listado de materias desde MATERIAS.TXT, o el listado
+      * por defecto si el archivo no existe.
+           PERFORM 1050-CARGAR-MATERIAS
+              THRU 1050-CARGAR-MATERIAS-FIN.
 
       * Abro todos los archivos y controlo errors.
            PERFORM 1100-ABRIR-ARCHIVOS
@@ -310,6 +382,67 @@
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1050-CARGAR-MATERIAS.
+      * Si MATERIAS.TXT existe, cargo de ahi el listado de materias del
+      * ciclo (hasta 6, el tamaño de la tabla). Si no existe, uso el
+      * listado de materias por defecto para no romper corridas de
+      * ciclos anteriores a que existiera este archivo.
+           OPEN INPUT ENT-MATERIAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-MATERIAS-OK
+                   PERFORM 1060-LEER-MATERIA
+                      THRU 1060-LEER-MATERIA-FIN
+                      UNTIL WS-MATERIAS-EOF-YES
+                   CLOSE ENT-MATERIAS
+               WHEN FS-ENT-MATERIAS-NFD
+                   PERFORM 1070-CARGAR-MATERIAS-DEFAULT
+                      THRU 1070-CARGAR-MATERIAS-DEFAULT-FIN
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE MATERIAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-MATERIAS
+                    PERFORM 3400-CERRAR-TODOS
+                       THRU 3400-CERRAR-TODOS-FIN
+                   STOP RUN
+           END-EVALUATE.
+
+       1050-CARGAR-MATERIAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1060-LEER-MATERIA.
+           READ ENT-MATERIAS
+               AT END
+                   SET WS-MATERIAS-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-MATERIAS LESS THAN 6
+                      ADD 1 TO WS-CANT-MATERIAS
+                      MOVE WS-ENT-MATERIAS-NOMBRE
+                        TO WS-LI-MATERIAS(WS-CANT-MATERIAS)
+                   ELSE
+                      DISPLAY 'MATERIAS.TXT TIENE MAS DE 6 MATERIAS, '
+                         'SE IGNORAN LAS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1060-LEER-MATERIA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1070-CARGAR-MATERIAS-DEFAULT.
+      * Listado de materias por defecto, para cuando no existe
+      * MATERIAS.TXT.
+           MOVE "Economía"     TO WS-LI-MATERIAS(1).
+           MOVE "Física"       TO WS-LI-MATERIAS(2).
+           MOVE "Informática"  TO WS-LI-MATERIAS(3).
+           MOVE "Inglés"       TO WS-LI-MATERIAS(4).
+           MOVE "Matemáticas"  TO WS-LI-MATERIAS(5).
+           MOVE "Química"      TO WS-LI-MATERIAS(6).
+           MOVE 6 TO WS-CANT-MATERIAS.
+
+       1070-CARGAR-MATERIAS-DEFAULT-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVOS.
       * Abro los archivos y controlo errores
@@ -328,6 +461,12 @@
            PERFORM 1600-ABRIR-SAL-PROMEDIOS
               THRU 1600-ABRIR-SAL-PROMEDIOS-FIN.
 
+           PERFORM 1700-CARGAR-PROM-ANTERIOR
+              THRU 1700-CARGAR-PROM-ANTERIOR-FIN.
+
+           PERFORM 1750-ABRIR-SAL-PROM-HIST
+              THRU 1750-ABRIR-SAL-PROM-HIST-FIN.
+
        1100-ABRIR-ARCHIVOS-FIN.
            EXIT.
 
@@ -422,6 +561,75 @@
 
        1600-ABRIR-SAL-PROMEDIOS-FIN.
            EXIT.
+
+      *----------------------------------------------------------------*
+       1700-CARGAR-PROM-ANTERIOR.
+      * Si PROMEDIOS_HIST.TXT ya existe, viene del ciclo anterior: lo
+      * cargo entero en la tabla WS-HIST-TABLA para poder calcular la
+      * tendencia de este ciclo. Si no existe, es la primera corrida y
+      * sigo de largo sin tendencias (no es un error fatal).
+           OPEN INPUT ENT-PROM-ANTERIOR.
+           EVALUATE TRUE
+               WHEN FS-ENT-PROM-ANTERIOR-OK
+                   PERFORM 1710-LEER-PROM-ANTERIOR
+                      THRU 1710-LEER-PROM-ANTERIOR-FIN
+                      UNTIL WS-PROM-ANTERIOR-EOF-YES
+                   CLOSE ENT-PROM-ANTERIOR
+               WHEN FS-ENT-PROM-ANTERIOR-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR PROMEDIOS_HIST.TXT'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-PROM-ANTERIOR
+                    PERFORM 3400-CERRAR-TODOS
+                       THRU 3400-CERRAR-TODOS-FIN
+                   STOP RUN
+           END-EVALUATE.
+
+       1700-CARGAR-PROM-ANTERIOR-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1710-LEER-PROM-ANTERIOR.
+           READ ENT-PROM-ANTERIOR
+               AT END
+                   SET WS-PROM-ANTERIOR-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-HIST-CANTIDAD LESS THAN 500
+                      ADD 1 TO WS-HIST-CANTIDAD
+                      MOVE FD-PROM-ANT-APE-NOM
+                        TO WS-HIST-APE-NOM(WS-HIST-CANTIDAD)
+                      MOVE FD-PROM-ANT-MATERIA
+                        TO WS-HIST-MATERIA(WS-HIST-CANTIDAD)
+                      MOVE FD-PROM-ANT-PROMEDIO
+                        TO WS-HIST-PROMEDIO(WS-HIST-CANTIDAD)
+                   ELSE
+                      DISPLAY 'PROMEDIOS_HIST.TXT TIENE MAS DE 500 '
+                         'REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1710-LEER-PROM-ANTERIOR-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1750-ABRIR-SAL-PROM-HIST.
+      * Abro PROMEDIOS_HIST.TXT en modo salida para dejar grabados los
+      * promedios de este ciclo (mismo archivo fisico que se leyo mas
+      * arriba como ENT-PROM-ANTERIOR, ya cerrado a esta altura).
+           OPEN OUTPUT SAL-PROM-HIST.
+           EVALUATE TRUE
+               WHEN FS-SAL-PROM-HIST-OK
+                   CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR PROMEDIOS_HIST.TXT'
+                    DISPLAY 'FILE STATUS: ' FS-SAL-PROM-HIST
+                     PERFORM 3400-CERRAR-TODOS
+                       THRU  3400-CERRAR-TODOS-FIN
+                    STOP RUN
+           END-EVALUATE.
+
+       1750-ABRIR-SAL-PROM-HIST-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1800-PROCESAR-TÍTULOS.
       * Titulo de promedios.txt
@@ -433,6 +641,7 @@
            MOVE 'Materia                       '
                 TO WS-TITULO-PROMEDIO-02.
            MOVE 'Promedio' TO WS-TITULO-PROMEDIO-03
+           MOVE 'Tendencia ' TO WS-TITULO-PROMEDIO-04
 
            MOVE WS-TITULO-PROMEDIO TO WS-SALIDA-PROMEDIOS
            WRITE WS-SALIDA-PROMEDIOS
@@ -465,11 +674,13 @@
                 TO WS-TITULO-DESCARTADOS-01.
            MOVE 'Materia                      |'
                 TO WS-TITULO-DESCARTADOS-02.
-           MOVE 'Cantidad' TO WS-TITULO-DESCARTADOS-03.
+           MOVE 'Cantidad | ' TO WS-TITULO-DESCARTADOS-03.
+           MOVE 'Faltan' TO WS-TITULO-DESCARTADOS-04.
       * Concateno las partes del título
            STRING WS-TITULO-DESCARTADOS-01 DELIMITED BY SIZE
                   WS-TITULO-DESCARTADOS-02 DELIMITED BY SIZE
                   WS-TITULO-DESCARTADOS-03 DELIMITED BY SIZE
+                  WS-TITULO-DESCARTADOS-04 DELIMITED BY SIZE
                   INTO WS-TITULO-DESCARTADOS-FINAL.
            MOVE WS-TITULO-DESCARTADOS-FINAL
               TO WS-SAL-DESCARTADOS-TITULOS.
@@ -558,12 +769,15 @@
            MOVE "YES" TO  WS-REGISTRO-VALIDO.
 
       *  Controlo que la variable nota sea un numero o no este en blanco
+      *  Controlo que la nota este en el rango 0-10 (una nota de 47 o
+      *  999 es un error de tipeo, no un dato valido)
       *  Controlo que el nombre no este en blanco
       *  Controlo que la materia no este en blanco
 
            IF NOTA IS NOT NUMERIC
                OR NOTA EQUAL LOW-VALUES
                OR NOTA EQUAL HIGH-VALUES
+               OR NOTA GREATER THAN 10
                OR APELLIDO-NOMBRE EQUAL SPACES
                OR APELLIDO-NOMBRE EQUAL LOW-VALUES
                OR APELLIDO-NOMBRE EQUAL HIGH-VALUES
@@ -575,13 +789,19 @@
            END-IF.
 
 
-      * Controlo el nombre de la materia este en el listado valido
-           IF MATERIA IS NOT EQUAL "Economía"
-              AND IS NOT EQUAL "Física"
-              AND IS NOT EQUAL "Informática"
-              AND IS NOT EQUAL "Inglés"
-              AND IS NOT EQUAL "Matemáticas"
-              AND IS NOT EQUAL "Química"
+      * Controlo que el nombre de la materia figure en el listado
+      * cargado de MATERIAS.TXT (WS-LI-MATERIAS), con la misma
+      * busqueda por tabla que usa 2410-COMPARAR-MATERIA, en vez de
+      * una lista fija de nombres que rechazaria cualquier materia
+      * personalizada antes de llegar a 2400-PROCESAR-MATERIA.
+           SET WS-MAT-ENCONTRADA-NO TO TRUE.
+           PERFORM 2210-COMPARAR-MATERIA-VALIDA
+              THRU 2210-COMPARAR-MATERIA-VALIDA-FIN
+              VARYING WS-INDICE FROM 1 BY 1
+              UNTIL WS-INDICE GREATER THAN WS-CANT-MATERIAS
+                 OR WS-MAT-ENCONTRADA-SI.
+
+           IF WS-MAT-ENCONTRADA-NO
               MOVE "NO" TO  WS-REGISTRO-VALIDO
            END-IF.
 
@@ -606,6 +826,15 @@
        2200-PROCESAR-ALUMNO-VALIDO-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2210-COMPARAR-MATERIA-VALIDA.
+           IF MATERIA EQUAL WS-LI-MATERIAS(WS-INDICE)
+              SET WS-MAT-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2210-COMPARAR-MATERIA-VALIDA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2300-GRABAR-ERROR.
       *     MOVE FECHA TO WS-SAL-ERROR-FECHA.
@@ -628,48 +857,30 @@
        2400-PROCESAR-MATERIA.
       *Tengo que gusrdar en WS-LISTAS-DE-DATOS los datos corrspondientes
       * a las notas que tiene el alumno para cada materia.
-      * Veo a que materia pertenece la nota
-
-           EVALUATE TRUE
-               WHEN MATERIA EQUALS "Economía"
-      * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(1)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(1)
+      * Busco a que materia pertenece la nota en el listado cargado
+      * de MATERIAS.TXT (WS-LI-MATERIAS), en vez de un listado fijo.
+           SET WS-MAT-ENCONTRADA-NO TO TRUE.
 
-               WHEN MATERIA EQUALS "Física"
-      * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(2)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(2)
-
-               WHEN MATERIA EQUALS "Informática"
-      * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(3)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(3)
-
-               WHEN MATERIA EQUALS "Inglés"
-      * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(4)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(4)
+           PERFORM 2410-COMPARAR-MATERIA
+              THRU 2410-COMPARAR-MATERIA-FIN
+              VARYING WS-INDICE FROM 1 BY 1
+              UNTIL WS-INDICE GREATER THAN WS-CANT-MATERIAS
+                 OR WS-MAT-ENCONTRADA-SI.
 
-               WHEN MATERIA EQUALS "Matemáticas"
-      * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(5)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(5)
+       2400-PROCESAR-MATERIA-FIN.
+           EXIT.
 
-               WHEN MATERIA EQUALS "Química"
+      *----------------------------------------------------------------*
+       2410-COMPARAR-MATERIA.
+           IF MATERIA EQUAL WS-LI-MATERIAS(WS-INDICE)
+              SET WS-MAT-ENCONTRADA-SI TO TRUE
       * Agrego 1 a la cantidad de notas a la materia correspondiente
-                   ADD 1 TO WS-LI-CANTIDAD-NOTAS(6)
-      * Agregola nota al acumulado de notas
-                   ADD NOTA TO WS-LI-NOTA-ACUM(6)
-
-           END-EVALUATE.
+              ADD 1 TO WS-LI-CANTIDAD-NOTAS(WS-INDICE)
+      * Agrego la nota al acumulado de notas
+              ADD NOTA TO WS-LI-NOTA-ACUM(WS-INDICE)
+           END-IF.
 
-       2400-PROCESAR-MATERIA-FIN.
+       2410-COMPARAR-MATERIA-FIN.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -686,7 +897,7 @@
 
       * Pongo en cero la lista de datos
            PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE
-               GREATER THAN 6
+               GREATER THAN WS-CANT-MATERIAS
                MOVE 0 TO WS-LI-NOTA-ACUM(WS-INDICE)
                MOVE 0 TO WS-LI-CANTIDAD-NOTAS(WS-INDICE)
                MOVE 0 TO WS-LI-PROMEDIOS(WS-INDICE)
@@ -711,18 +922,34 @@
       * y agrego el registro al archivo de promedios.
       * Si no agrego el registro al archivo de descartados
 
+      * Pongo en cero los acumuladores del promedio general del
+      * alumno, ya que se recalculan en esta misma pasada
+           MOVE 0 TO WS-TOTAL-NOTA-ACUM.
+           MOVE 0 TO WS-TOTAL-CANT-NOTAS.
+
       * Recorro las materias del alumno
            PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL
-               WS-INDICE GREATER THAN 6
-      * Si tiene 3 o mas notas de una materia calculo el promedio
-               IF WS-LI-CANTIDAD-NOTAS(WS-INDICE) GREATER THAN 2
+               WS-INDICE GREATER THAN WS-CANT-MATERIAS
+      * Si tiene la cantidad minima de notas de una materia calculo
+      * el promedio
+               IF WS-LI-CANTIDAD-NOTAS(WS-INDICE)
+                  GREATER THAN OR EQUAL TO WS-PROM-NOTAS-MINIMO
                   DIVIDE WS-LI-NOTA-ACUM(WS-INDICE)
                   BY WS-LI-CANTIDAD-NOTAS(WS-INDICE)
                   GIVING WS-LI-PROMEDIOS(WS-INDICE)
 
-      * Para cada promedio calculado proceso el cuadro de honor
-                  PERFORM 2800-PROCESAR-CUADRO-HONOR
-                     THRU 2800-PROCESAR-CUADRO-HONOR-FIN
+      * Acumulo esta materia para el promedio general ponderado
+                  ADD WS-LI-NOTA-ACUM(WS-INDICE) TO WS-TOTAL-NOTA-ACUM
+                  ADD WS-LI-CANTIDAD-NOTAS(WS-INDICE)
+                     TO WS-TOTAL-CANT-NOTAS
+
+      * Para el cuadro de honor exijo un minimo de notas propio,
+      * distinto (y mayor) al que exige PROMEDIOS.TXT
+                  IF WS-LI-CANTIDAD-NOTAS(WS-INDICE)
+                     GREATER THAN OR EQUAL TO WS-HON-NOTAS-MINIMO
+                     PERFORM 2800-PROCESAR-CUADRO-HONOR
+                        THRU 2800-PROCESAR-CUADRO-HONOR-FIN
+                  END-IF
 
       * Envio al archivo promedios.txt
                   PERFORM 2650-PROCESAR-ARCH-PROM
@@ -737,6 +964,14 @@
                END-IF
 
            END-PERFORM.
+
+      * Si el alumno quedo con al menos una materia en el cuadro,
+      * calculo e imprimo su promedio general
+           IF WS-TOTAL-CANT-NOTAS GREATER THAN 0
+              PERFORM 2660-PROCESAR-PROMEDIO-GENERAL
+                 THRU 2660-PROCESAR-PROMEDIO-GENERAL-FIN
+           END-IF.
+
        2600-CALCULAR-PROMEDIO-FIN.
            EXIT.
       *----------------------------------------------------------------*
@@ -747,12 +982,86 @@
              TO  WS-LINEA-PROMEDIO-MATERIA
            MOVE WS-LI-PROMEDIOS(WS-INDICE)
              TO WS-LINEA-PROMEDIOS-VALOR.
+
+      * Busco el promedio de esta materia en el ciclo anterior para
+      * calcular la tendencia, y la agrego a la linea de promedios.
+           PERFORM 2655-BUSCAR-PROM-ANTERIOR
+              THRU 2655-BUSCAR-PROM-ANTERIOR-FIN.
+
+           EVALUATE TRUE
+               WHEN WS-HIST-ENCONTRADO-NO
+                   MOVE 'NUEVO' TO WS-LINEA-PROMEDIO-TENDENCIA
+               WHEN WS-LI-PROMEDIOS(WS-INDICE)
+                    GREATER THAN WS-HIST-PROMEDIO-ANTERIOR
+                   MOVE 'SUBIO' TO WS-LINEA-PROMEDIO-TENDENCIA
+               WHEN WS-LI-PROMEDIOS(WS-INDICE)
+                    LESS THAN WS-HIST-PROMEDIO-ANTERIOR
+                   MOVE 'BAJO' TO WS-LINEA-PROMEDIO-TENDENCIA
+               WHEN OTHER
+                   MOVE 'IGUAL' TO WS-LINEA-PROMEDIO-TENDENCIA
+           END-EVALUATE.
+
       * Escribo el registro de promedios
            MOVE WS-LINEA-PROMEDIO TO WS-SALIDA-PROMEDIOS
            WRITE WS-SALIDA-PROMEDIOS.
 
+      * Dejo grabado el promedio de esta materia en PROMEDIOS_HIST.TXT
+      * para que la proxima corrida pueda calcular su tendencia.
+           MOVE WS-CONTROL-APE-NOM   TO FD-PROM-HIST-APE-NOM
+           MOVE WS-LI-MATERIAS(WS-INDICE)
+             TO FD-PROM-HIST-MATERIA
+           MOVE WS-LI-PROMEDIOS(WS-INDICE)
+             TO FD-PROM-HIST-PROMEDIO.
+           WRITE FD-PROM-HIST.
+
        2650-PROCESAR-ARCH-PROM-FIN.
            EXIT.
+
+      *----------------------------------------------------------------*
+       2655-BUSCAR-PROM-ANTERIOR.
+      * Busco en la tabla cargada de PROMEDIOS_HIST.TXT el promedio del
+      * mismo alumno y la misma materia en el ciclo anterior.
+           SET WS-HIST-ENCONTRADO-NO TO TRUE.
+           MOVE 0 TO WS-HIST-PROMEDIO-ANTERIOR.
+
+           PERFORM 2657-COMPARAR-PROM-ANTERIOR
+              THRU 2657-COMPARAR-PROM-ANTERIOR-FIN
+              VARYING WS-HIST-IDX FROM 1 BY 1
+              UNTIL WS-HIST-IDX GREATER THAN WS-HIST-CANTIDAD
+                 OR WS-HIST-ENCONTRADO-SI.
+
+       2655-BUSCAR-PROM-ANTERIOR-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2657-COMPARAR-PROM-ANTERIOR.
+           IF WS-CONTROL-APE-NOM EQUAL WS-HIST-APE-NOM(WS-HIST-IDX)
+              AND WS-LI-MATERIAS(WS-INDICE)
+                  EQUAL WS-HIST-MATERIA(WS-HIST-IDX)
+              SET WS-HIST-ENCONTRADO-SI TO TRUE
+              MOVE WS-HIST-PROMEDIO(WS-HIST-IDX)
+                TO WS-HIST-PROMEDIO-ANTERIOR
+           END-IF.
+
+       2657-COMPARAR-PROM-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2660-PROCESAR-PROMEDIO-GENERAL.
+      * Calculo el promedio general del alumno, ponderado por la
+      * cantidad de notas de cada materia que entro en el cuadro, y
+      * lo agrego a promedios.txt a continuación de sus materias.
+           DIVIDE WS-TOTAL-NOTA-ACUM BY WS-TOTAL-CANT-NOTAS
+              GIVING WS-PROMEDIO-GENERAL.
+
+           MOVE WS-CONTROL-APE-NOM TO WS-LINEA-PROMEDIO-NOMBRE.
+           MOVE 'PROMEDIO GENERAL' TO WS-LINEA-PROMEDIO-MATERIA.
+           MOVE WS-PROMEDIO-GENERAL TO WS-LINEA-PROMEDIOS-VALOR.
+
+           MOVE WS-LINEA-PROMEDIO TO WS-SALIDA-PROMEDIOS.
+           WRITE WS-SALIDA-PROMEDIOS.
+
+       2660-PROCESAR-PROMEDIO-GENERAL-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2670-PROCESAR-PIE-PROMEDIOS.
       * Guardo la información que va al pie del cuadro de promedios
@@ -811,6 +1120,11 @@
              TO WS-SAL-DESCARTADOS-MATERIA.
            MOVE WS-LI-CANTIDAD-NOTAS(WS-INDICE)
              TO WS-SAL-DESCARTADOS-CANT-NOTAS.
+      * Calculo cuantas notas le faltan al alumno en esta materia para
+      * llegar al minimo, para que el docente sepa cuantas re-cargar
+           SUBTRACT WS-LI-CANTIDAD-NOTAS(WS-INDICE) FROM
+              WS-PROM-NOTAS-MINIMO
+              GIVING WS-SAL-DESCARTADOS-FALTAN.
       * Escribo el registro de descartado
            WRITE WS-SAL-DESCARTADOS.
 
@@ -818,108 +1132,88 @@
            EXIT.
       *----------------------------------------------------------------*
        2800-PROCESAR-CUADRO-HONOR.
-      * Veo si el promedio de una materia es mayor que la que está
-      * en el cuadro de honor, si es así cambio los valores de
-      * las variables del cuadro de honor.
-      * Tengo que recorrer las 6 materias del cuadro de honor
+      * Veo si el promedio de esta materia entra en el top 3 del
+      * cuadro de honor (WS-HON-TABLA(WS-INDICE)), y si es así lo
+      * inserto en el puesto que corresponda, corriendo para abajo a
+      * los que quedan por debajo.
            EVALUATE TRUE
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Economía"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-ECON-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-ECON-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-ECON-NOM
-             END-IF
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Física"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-FISI-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-FISI-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-FISI-NOM
-             END-IF
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Informática"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-INFO-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-INFO-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-INFO-NOM
-             END-IF
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Inglés"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-INGL-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-INGL-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-INGL-NOM
-             END-IF
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Matemáticas"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-MATE-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-MATE-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-MATE-NOM
-             END-IF
-
-             WHEN WS-LI-MATERIAS(WS-INDICE) EQUALS "Química"
-             IF WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
-                WS-HON-QUIM-PROM
-                MOVE WS-LI-PROMEDIOS(WS-INDICE) TO WS-HON-QUIM-PROM
-                MOVE WS-CONTROL-APE-NOM TO WS-HON-QUIM-NOM
-             END-IF
+               WHEN WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
+                    WS-HON-PROM(WS-INDICE 1)
+                   MOVE WS-HON-NOM(WS-INDICE 2)
+                     TO WS-HON-NOM(WS-INDICE 3)
+                   MOVE WS-HON-PROM(WS-INDICE 2)
+                     TO WS-HON-PROM(WS-INDICE 3)
+                   MOVE WS-HON-NOM(WS-INDICE 1)
+                     TO WS-HON-NOM(WS-INDICE 2)
+                   MOVE WS-HON-PROM(WS-INDICE 1)
+                     TO WS-HON-PROM(WS-INDICE 2)
+                   MOVE WS-CONTROL-APE-NOM
+                     TO WS-HON-NOM(WS-INDICE 1)
+                   MOVE WS-LI-PROMEDIOS(WS-INDICE)
+                     TO WS-HON-PROM(WS-INDICE 1)
+
+               WHEN WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
+                    WS-HON-PROM(WS-INDICE 2)
+                   MOVE WS-HON-NOM(WS-INDICE 2)
+                     TO WS-HON-NOM(WS-INDICE 3)
+                   MOVE WS-HON-PROM(WS-INDICE 2)
+                     TO WS-HON-PROM(WS-INDICE 3)
+                   MOVE WS-CONTROL-APE-NOM
+                     TO WS-HON-NOM(WS-INDICE 2)
+                   MOVE WS-LI-PROMEDIOS(WS-INDICE)
+                     TO WS-HON-PROM(WS-INDICE 2)
+
+               WHEN WS-LI-PROMEDIOS(WS-INDICE) GREATER THAN
+                    WS-HON-PROM(WS-INDICE 3)
+                   MOVE WS-CONTROL-APE-NOM
+                     TO WS-HON-NOM(WS-INDICE 3)
+                   MOVE WS-LI-PROMEDIOS(WS-INDICE)
+                     TO WS-HON-PROM(WS-INDICE 3)
 
            END-EVALUATE.
        2800-PROCESAR-CUADRO-HONOR-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2900-GUARDAR-CUADRO-HONOR.
-      * Escribo el archivo del cuadro de honor
-      * Tengo que mover los datos al archivo del cuadro de honor
+      * Escribo el archivo del cuadro de honor: primero, segundo y
+      * tercer puesto de cada materia.
       *01  WS-LINEA-HONOR.
       *    05 WS-LINEA-HONOR-MATERIA    PIC X(30).
       *    05 FILLER                    PIC X(03) VALUE " | ".
       *    05 WS-LINEA-HONOR-NOMBRE     PIC X(40).
       *    05 FILLER                    PIC X(03) VALUE " | ".
       *    05 WS-LINEA-HONOR-VALOR      PIC ZZZZ9,99.
+           PERFORM 2910-GUARDAR-MATERIA-HONOR
+              THRU 2910-GUARDAR-MATERIA-HONOR-FIN
+              VARYING WS-INDICE FROM 1 BY 1
+              UNTIL WS-INDICE GREATER THAN WS-CANT-MATERIAS.
 
-           MOVE "Economía"          TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-ECON-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-ECON-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
-
-           MOVE "Física"            TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-FISI-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-FISI-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
-
-           MOVE "Informática"       TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-INFO-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-INFO-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
-
-           MOVE "Inglés"            TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-INGL-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-INGL-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
+       2900-GUARDAR-CUADRO-HONOR-FIN.
+           EXIT.
 
-           MOVE "Matemáticas"       TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-MATE-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-MATE-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
+      *----------------------------------------------------------------*
+       2910-GUARDAR-MATERIA-HONOR.
+           PERFORM 2920-GUARDAR-PUESTO-HONOR
+              THRU 2920-GUARDAR-PUESTO-HONOR-FIN
+              VARYING WS-HON-RANK FROM 1 BY 1
+              UNTIL WS-HON-RANK GREATER THAN 3.
 
-           MOVE "Química"           TO WS-LINEA-HONOR-MATERIA
-           MOVE  WS-HON-QUIM-NOM    TO WS-LINEA-HONOR-NOMBRE
-           MOVE  WS-HON-QUIM-PROM   TO WS-LINEA-HONOR-VALOR
-           MOVE  WS-LINEA-HONOR     TO WS-SALIDA-HONOR
-           WRITE WS-SALIDA-HONOR
+       2910-GUARDAR-MATERIA-HONOR-FIN.
+           EXIT.
 
+      *----------------------------------------------------------------*
+       2920-GUARDAR-PUESTO-HONOR.
+           MOVE WS-LI-MATERIAS(WS-INDICE)   TO WS-LINEA-HONOR-MATERIA
+           MOVE WS-HON-NOM(WS-INDICE WS-HON-RANK)
+             TO WS-LINEA-HONOR-NOMBRE
+           MOVE WS-HON-PROM(WS-INDICE WS-HON-RANK)
+             TO WS-LINEA-HONOR-VALOR
+           MOVE WS-LINEA-HONOR              TO WS-SALIDA-HONOR
+           WRITE WS-SALIDA-HONOR.
 
-           CONTINUE.
+       2920-GUARDAR-PUESTO-HONOR-FIN.
+           EXIT.
 
-       2900-GUARDAR-CUADRO-HONOR-FIN.
       *----------------------------------------------------------------*
        3400-CERRAR-TODOS.
       * Cierro todos los archivos y muestro en pantalla errores lectura
@@ -928,6 +1222,7 @@
            CLOSE SAL-ERRORES
            CLOSE SAL-HONOR
            CLOSE SAL-PROMEDIOS
+           CLOSE SAL-PROM-HIST
 
            IF NOT FS-ENT-ALUMNOS-OK
               DISPLAY '3400 ERROR AL CERRAR ARCHIVO ALUMNOS: '
@@ -954,6 +1249,11 @@
                FS-SAL-PROMEDIOS
            END-IF.
 
+            IF NOT FS-SAL-PROM-HIST-OK
+              DISPLAY '3400 ERROR AL CERRAR PROMEDIOS_HIST.TXT: '
+               FS-SAL-PROM-HIST
+           END-IF.
+
        3400-CERRAR-TODOS-FIN.
            EXIT.
 
