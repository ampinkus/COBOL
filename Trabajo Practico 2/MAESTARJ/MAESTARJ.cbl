@@ -25,9 +25,35 @@
            SELECT TARJETAS
            ASSIGN TO '../MAESTRO-TARJETAS.VSAM'
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+      * DYNAMIC para poder seguir haciendo READ directo por
+      * NUMERO-TARJETA y, ademas, START/READ NEXT por la clave
+      * alternativa NUMERO-CUENTA (varias tarjetas por cuenta).
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS FS-TARJETAS
-           RECORD KEY IS NUMERO-TARJETA.
+           RECORD KEY IS NUMERO-TARJETA
+           ALTERNATE RECORD KEY IS NUMERO-CUENTA WITH DUPLICATES.
+
+      *****ARCHIVO DE SALIDA
+      *    Nombre logico del archivo: SAL-AUDITDIR
+      *    Nombre fisico del archivo: ../AUDITDIR.TXT
+      *    Se abre para agregar (EXTEND): cada llamada a MAESTARJ es
+      *    una invocacion independiente y no se quiere perder lo que
+      *    ya quedo grabado en corridas anteriores.
+           SELECT SAL-AUDITDIR
+           ASSIGN TO '../AUDITDIR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-AUDITDIR.
+
+      *****ARCHIVO DE SALIDA
+      *    Nombre logico del archivo: SAL-EXPORT-TARJETAS
+      *    Nombre fisico del archivo: ../TARJETAS_EXPORT.TXT
+      *    Se abre y se cierra dentro de una sola llamada (LK-MODO-I
+      *    = 'X'), a diferencia de SAL-AUDITDIR que se abre en EXTEND
+      *    en cada invocacion.
+           SELECT SAL-EXPORT-TARJETAS
+           ASSIGN TO '../TARJETAS_EXPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-EXPORT.
 
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -50,7 +76,26 @@
       *  Moneda de la tarjeta: alfanumérico de 3 caracteres (valores “ARS” y “USD”)
           05 MONEDA                        PIC X(3).
       * Importe límite de compra: numérico de 8 dígitos enteros con 2 dígitos decimales
-          05 LK-LIMITE-I                   PIC 9(8)V9(2).
+          05 LIMITE                        PIC 9(8)V9(2).
+      * Estado de la tarjeta: A-ctiva, B-loqueada, C-errada
+          05 ESTADO                        PIC X(01).
+              88 ESTADO-ACTIVA                  VALUE 'A'.
+              88 ESTADO-BLOQUEADA               VALUE 'B'.
+              88 ESTADO-CERRADA                 VALUE 'C'.
+      * Indica si el limite de compra de esta tarjeta se comparte con
+      * el resto de las tarjetas de la misma cuenta
+          05 LIMITE-COMPARTIDO             PIC X(01).
+              88 LIMITE-COMPARTIDO-SI           VALUE 'S'.
+              88 LIMITE-COMPARTIDO-NO           VALUE 'N' ' '.
+      * Fecha de vencimiento: alfanumerico de 10 caracteres (formato
+      * yyyy-mm-dd), en blanco si no tiene vencimiento cargado
+          05 FECHA-VENCIMIENTO             PIC X(10).
+
+       FD SAL-AUDITDIR.
+           COPY AUDITDIR.
+
+       FD SAL-EXPORT-TARJETAS.
+           COPY EXPTARJ.
 
        WORKING-STORAGE SECTION.
        01 FS-TARJETAS              PIC X(2).
@@ -61,6 +106,41 @@
            88 FS-TARJETAS-CLAVE-DUP          VALUE '22'.
            88 FS-TARJETAS-CLAVE-NFD          VALUE '23'.
 
+       01 FS-SAL-AUDITDIR          PIC X(2).
+           88 FS-SAL-AUDITDIR-OK             VALUE '00'.
+           88 FS-SAL-AUDITDIR-NFD            VALUE '35'.
+
+       01 FS-SAL-EXPORT            PIC X(2).
+           88 FS-SAL-EXPORT-OK               VALUE '00'.
+
+      * Fecha del proceso, para el sello de la auditoria de domicilio
+       01 WS-FECHA-PROCESO         PIC 9(8).
+
+      * Domicilio de la tarjeta tal cual estaba antes de modificarla,
+      * para poder compararlo contra el que viene en LK-DIRECCION-I/
+      * LK-CODIGO-I y saber si hay que grabar auditoria
+       01 WS-DIRECCION-ANTERIOR    PIC X(40).
+       01 WS-CODIGO-ANTERIOR       PIC 9(4).
+
+      * Datos usados por 2280-SINCRONIZAR-LIMITE-CUENTA para propagar
+      * el limite de compra al resto de las tarjetas de la cuenta
+       01 WS-SYNC-NUMERO-CUENTA    PIC 9(10).
+       01 WS-SYNC-NUMERO-TARJETA   PIC X(19).
+       01 WS-SYNC-LIMITE           PIC 9(8)V9(2).
+       01 WS-SYNC-MONEDA           PIC X(3).
+       01 WS-SYNC-EOF              PIC X(3) VALUE 'NO'.
+           88 WS-SYNC-EOF-SI                     VALUE 'SI'.
+           88 WS-SYNC-EOF-NO                     VALUE 'NO'.
+
+      * Switches usados por la busqueda de call center (2050) para
+      * recorrer el maestro por apellido/nombre cuando no vino cuenta
+       01 WS-BUSQUEDA-ENCONTRADA   PIC X(3) VALUE 'NO'.
+           88 WS-BUSQUEDA-ENCONTRADA-SI          VALUE 'SI'.
+           88 WS-BUSQUEDA-ENCONTRADA-NO          VALUE 'NO'.
+       01 WS-BUSQUEDA-EOF          PIC X(3) VALUE 'NO'.
+           88 WS-BUSQUEDA-EOF-SI                 VALUE 'SI'.
+           88 WS-BUSQUEDA-EOF-NO                 VALUE 'NO'.
+
        LINKAGE SECTION.
       * ESTRUCTURA DE DATOS DE COMUNICACION RUTINA MAESTARJ
        01  LK-TARJETA.
@@ -81,9 +161,26 @@
               THRU 1000-ABRIR-TARJETAS-EXIT.
 
            IF FS-TARJETAS-FILE-OK
-               PERFORM 2000-LEER-TARJETA
-                  THRU 2000-LEER-TARJETA-EXIT
-                   CONTINUE
+               EVALUATE TRUE
+                   WHEN LK-MODO-ALTA
+                       PERFORM 2100-ALTA-TARJETA
+                          THRU 2100-ALTA-TARJETA-EXIT
+                   WHEN LK-MODO-MODIFICACION
+                       PERFORM 2200-MODIFICAR-TARJETA
+                          THRU 2200-MODIFICAR-TARJETA-EXIT
+                   WHEN LK-MODO-BAJA
+                       PERFORM 2300-BAJA-TARJETA
+                          THRU 2300-BAJA-TARJETA-EXIT
+                   WHEN LK-MODO-CONSULTA
+                       PERFORM 2050-CONSULTAR-TARJETA
+                          THRU 2050-CONSULTAR-TARJETA-EXIT
+                   WHEN LK-MODO-EXPORTAR
+                       PERFORM 2090-EXPORTAR-TARJETAS
+                          THRU 2090-EXPORTAR-TARJETAS-EXIT
+                   WHEN OTHER
+                       PERFORM 2000-LEER-TARJETA
+                          THRU 2000-LEER-TARJETA-EXIT
+               END-EVALUATE
            END-IF
 
            PERFORM 3000-CERRAR-ARCHIVOS
@@ -93,7 +190,9 @@
 
       *----------------------------------------------------------------*
        1000-ABRIR-TARJETAS.
-           OPEN INPUT TARJETAS.
+      * Se abre I-O para permitir, ademas de la lectura historica,
+      * las altas, modificaciones y bajas de tarjetas (LK-MODO-I).
+           OPEN I-O TARJETAS.
 
            EVALUATE TRUE
                WHEN FS-TARJETAS-FILE-OK
@@ -107,9 +206,33 @@
                     DISPLAY 'FILE STATUS: ' FS-TARJETAS
            END-EVALUATE.
 
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+
+           PERFORM 1050-ABRIR-AUDITDIR
+              THRU 1050-ABRIR-AUDITDIR-EXIT.
+
        1000-ABRIR-TARJETAS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1050-ABRIR-AUDITDIR.
+      * El archivo de auditoria de domicilio se va acumulando entre
+      * corridas: si ya existe se abre para agregar (EXTEND); si es
+      * la primera vez, EXTEND no lo crea y hay que abrirlo OUTPUT.
+           OPEN EXTEND SAL-AUDITDIR.
+           IF FS-SAL-AUDITDIR-NFD
+               OPEN OUTPUT SAL-AUDITDIR
+           END-IF.
+
+           IF NOT FS-SAL-AUDITDIR-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA DE '-
+                       'DOMICILIO'
+               DISPLAY 'FILE STATUS: ' FS-SAL-AUDITDIR
+           END-IF.
+
+       1050-ABRIR-AUDITDIR-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
        2000-LEER-TARJETA.
 
@@ -120,27 +243,414 @@
       * Si encontré el ID muestro los datos
                WHEN FS-TARJETAS-FILE-OK
                    MOVE FD-TARJETAS TO LK-TARJETA-O
+                   SET LK-RETORNO-OK TO TRUE
                    PERFORM 3000-CERRAR-ARCHIVOS
                    GOBACK
       * Si la clave es inválida
                WHEN FS-TARJETAS-CLAVE-INV
                    DISPLAY "ERROR: EL ID INGRESADO ES INVALIDO"
+                   SET LK-RETORNO-ERROR TO TRUE
       * Si la clave está duplicada
                WHEN FS-TARJETAS-CLAVE-DUP
                    DISPLAY "ERROR: EL ID INGRESADO SE ENCUENTRA "-
                            "DUPLICADO"
+                   SET LK-RETORNO-ERROR TO TRUE
       * Si no se encontró el ID
                WHEN FS-TARJETAS-CLAVE-NFD
                    DISPLAY "ERROR: EL ID INGRESADO NO EXISTE"
+                   SET LK-RETORNO-NO-ENCONTRADA TO TRUE
       * Otro caso de error
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE TARJETAS'
                     DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                    SET LK-RETORNO-ERROR TO TRUE
            END-EVALUATE.
 
        2000-LEER-TARJETA-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2050-CONSULTAR-TARJETA.
+      * Busqueda para call center: si vino numero de cuenta se busca
+      * por la clave alternativa NUMERO-CUENTA; si no, se recorre el
+      * maestro buscando por apellido/nombre.
+           IF LK-NUMERO-CUENTA-I NOT EQUAL 0
+               PERFORM 2060-BUSCAR-POR-CUENTA
+                  THRU 2060-BUSCAR-POR-CUENTA-EXIT
+           ELSE
+               PERFORM 2070-BUSCAR-POR-NOMBRE
+                  THRU 2070-BUSCAR-POR-NOMBRE-EXIT
+           END-IF.
+
+       2050-CONSULTAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2060-BUSCAR-POR-CUENTA.
+      * Devuelvo la primera tarjeta encontrada para la cuenta pedida.
+           MOVE LK-NUMERO-CUENTA-I TO NUMERO-CUENTA.
+
+           START TARJETAS KEY IS EQUAL TO NUMERO-CUENTA.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   READ TARJETAS NEXT RECORD
+                   IF FS-TARJETAS-FILE-OK
+                       MOVE FD-TARJETAS TO LK-TARJETA-O
+                       SET LK-RETORNO-OK TO TRUE
+                   ELSE
+                       DISPLAY 'ERROR AL LEER LA TARJETA DE LA CUENTA'
+                       DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                       SET LK-RETORNO-ERROR TO TRUE
+                   END-IF
+               WHEN FS-TARJETAS-CLAVE-NFD
+                   DISPLAY "ERROR: LA CUENTA INGRESADA NO TIENE "-
+                           "TARJETAS"
+                   SET LK-RETORNO-NO-ENCONTRADA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL BUSCAR POR NUMERO DE CUENTA'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                   SET LK-RETORNO-ERROR TO TRUE
+           END-EVALUATE.
+
+       2060-BUSCAR-POR-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2070-BUSCAR-POR-NOMBRE.
+      * Sin numero de cuenta: recorro el maestro por orden de clave
+      * primaria buscando el apellido pedido (y el nombre, si vino).
+           SET WS-BUSQUEDA-ENCONTRADA-NO TO TRUE.
+           SET WS-BUSQUEDA-EOF-NO TO TRUE.
+
+           PERFORM 2075-LEER-SIGUIENTE-TARJETA
+              THRU 2075-LEER-SIGUIENTE-TARJETA-EXIT
+              UNTIL WS-BUSQUEDA-ENCONTRADA-SI
+                 OR WS-BUSQUEDA-EOF-SI.
+
+           IF WS-BUSQUEDA-ENCONTRADA-SI
+               MOVE FD-TARJETAS TO LK-TARJETA-O
+               SET LK-RETORNO-OK TO TRUE
+           ELSE
+               DISPLAY "ERROR: NO SE ENCONTRO NINGUNA TARJETA CON "-
+                       "ESE APELLIDO/NOMBRE"
+               SET LK-RETORNO-NO-ENCONTRADA TO TRUE
+           END-IF.
+
+       2070-BUSCAR-POR-NOMBRE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2075-LEER-SIGUIENTE-TARJETA.
+           READ TARJETAS NEXT RECORD.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   IF APELLIDO EQUAL LK-APELLIDO-I
+                      AND (LK-NOMBRE-I EQUAL SPACES
+                           OR NOMBRE EQUAL LK-NOMBRE-I)
+                       SET WS-BUSQUEDA-ENCONTRADA-SI TO TRUE
+                   END-IF
+               WHEN FS-TARJETAS-FILE-EOF
+                   SET WS-BUSQUEDA-EOF-SI TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL RECORRER EL ARCHIVO DE TARJETAS'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                   SET WS-BUSQUEDA-EOF-SI TO TRUE
+           END-EVALUATE.
+
+       2075-LEER-SIGUIENTE-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2090-EXPORTAR-TARJETAS.
+      * Vuelco todo el master a un archivo secuencial, para que un
+      * lote externo (por ejemplo, una conciliacion contra otro
+      * sistema) pueda recorrer todas las tarjetas sin tocar el VSAM.
+           OPEN OUTPUT SAL-EXPORT-TARJETAS.
+
+           IF NOT FS-SAL-EXPORT-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EXPORTACION'
+               DISPLAY 'FILE STATUS: ' FS-SAL-EXPORT
+               SET LK-RETORNO-ERROR TO TRUE
+           ELSE
+               MOVE LOW-VALUES TO NUMERO-TARJETA
+               START TARJETAS KEY IS GREATER THAN OR EQUAL
+                   TO NUMERO-TARJETA
+
+               IF FS-TARJETAS-FILE-OK
+                   PERFORM 2095-EXPORTAR-SIGUIENTE
+                      THRU 2095-EXPORTAR-SIGUIENTE-EXIT
+                      UNTIL FS-TARJETAS-FILE-EOF
+                   SET LK-RETORNO-OK TO TRUE
+               ELSE
+                   DISPLAY
+                    'ERROR AL POSICIONAR EL MASTER DE TARJETAS'
+                   SET LK-RETORNO-ERROR TO TRUE
+               END-IF
+
+               CLOSE SAL-EXPORT-TARJETAS
+           END-IF.
+
+       2090-EXPORTAR-TARJETAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2095-EXPORTAR-SIGUIENTE.
+           READ TARJETAS NEXT RECORD.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   MOVE NUMERO-CUENTA   TO REG-EXPORT-NUMERO-CUENTA
+                   MOVE NUMERO-TARJETA  TO REG-EXPORT-NUMERO-TARJETA
+                   MOVE APELLIDO        TO REG-EXPORT-APELLIDO
+                   MOVE NOMBRE          TO REG-EXPORT-NOMBRE
+                   MOVE DIRECCION       TO REG-EXPORT-DIRECCION
+                   MOVE CODIGO          TO REG-EXPORT-CODIGO
+                   MOVE MONEDA          TO REG-EXPORT-MONEDA
+                   MOVE LIMITE          TO REG-EXPORT-LIMITE
+                   MOVE ESTADO          TO REG-EXPORT-ESTADO
+                   MOVE FECHA-VENCIMIENTO
+                                        TO REG-EXPORT-VENCIMIENTO
+                   WRITE REG-EXPORT-TARJETA
+               WHEN FS-TARJETAS-FILE-EOF
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL RECORRER EL MASTER DE TARJETAS'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+           END-EVALUATE.
+
+       2095-EXPORTAR-SIGUIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-ALTA-TARJETA.
+      * Doy de alta una tarjeta nueva a partir de los datos de entrada.
+           MOVE LK-NUMERO-CUENTA-I  TO NUMERO-CUENTA.
+           MOVE LK-NUMERO-I         TO NUMERO-TARJETA.
+           MOVE LK-APELLIDO-I       TO APELLIDO.
+           MOVE LK-NOMBRE-I         TO NOMBRE.
+           MOVE LK-DIRECCION-I      TO DIRECCION.
+           MOVE LK-CODIGO-I         TO CODIGO.
+           MOVE LK-MONEDA-I         TO MONEDA.
+           MOVE LK-LIMITE-I OF LK-TARJETA-I TO LIMITE.
+           MOVE LK-FECHA-VENCIMIENTO-I TO FECHA-VENCIMIENTO.
+
+      * Si no se indica un estado, la tarjeta nace activa.
+           IF LK-ESTADO-I-BLANCO
+               MOVE 'A' TO ESTADO
+           ELSE
+               MOVE LK-ESTADO-I TO ESTADO
+           END-IF.
+
+      * Si no se indica, la tarjeta nace sin compartir el limite de
+      * compra con el resto de las tarjetas de la cuenta.
+           IF LK-LIMITE-COMPARTIDO-I-BLANCO
+               MOVE 'N' TO LIMITE-COMPARTIDO
+           ELSE
+               MOVE LK-LIMITE-COMPARTIDO-I TO LIMITE-COMPARTIDO
+           END-IF.
+
+           WRITE FD-TARJETAS.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   MOVE FD-TARJETAS TO LK-TARJETA-O
+                   SET LK-RETORNO-OK TO TRUE
+                   IF LIMITE-COMPARTIDO-SI
+                       PERFORM 2280-SINCRONIZAR-LIMITE-CUENTA
+                          THRU 2280-SINCRONIZAR-LIMITE-CUENTA-EXIT
+                   END-IF
+               WHEN FS-TARJETAS-CLAVE-DUP
+                   DISPLAY "ERROR: LA TARJETA INGRESADA YA EXISTE"
+                   SET LK-RETORNO-DUPLICADA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL DAR DE ALTA LA TARJETA'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                   SET LK-RETORNO-ERROR TO TRUE
+           END-EVALUATE.
+
+       2100-ALTA-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-MODIFICAR-TARJETA.
+      * Corrijo los datos de una tarjeta ya existente en el master.
+           MOVE LK-NUMERO-I TO NUMERO-TARJETA.
+
+           READ TARJETAS KEY IS NUMERO-TARJETA.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   MOVE DIRECCION          TO WS-DIRECCION-ANTERIOR
+                   MOVE CODIGO             TO WS-CODIGO-ANTERIOR
+
+      * En modificacion, si alguno de estos campos viene en blanco
+      * (o en cero, para los numericos) se conserva el valor que la
+      * tarjeta ya tenia, igual criterio que ESTADO/LIMITE-COMPARTIDO/
+      * FECHA-VENCIMIENTO.
+                   IF LK-NUMERO-CUENTA-I NOT EQUAL 0
+                       MOVE LK-NUMERO-CUENTA-I  TO NUMERO-CUENTA
+                   END-IF
+                   IF LK-APELLIDO-I NOT EQUAL SPACES
+                       MOVE LK-APELLIDO-I       TO APELLIDO
+                   END-IF
+                   IF LK-NOMBRE-I NOT EQUAL SPACES
+                       MOVE LK-NOMBRE-I         TO NOMBRE
+                   END-IF
+                   IF LK-DIRECCION-I NOT EQUAL SPACES
+                       MOVE LK-DIRECCION-I      TO DIRECCION
+                   END-IF
+                   IF LK-CODIGO-I NOT EQUAL SPACES
+                       MOVE LK-CODIGO-I         TO CODIGO
+                   END-IF
+                   IF LK-MONEDA-I NOT EQUAL SPACES
+                       MOVE LK-MONEDA-I         TO MONEDA
+                   END-IF
+                   IF LK-LIMITE-I OF LK-TARJETA-I NOT EQUAL 0
+                       MOVE LK-LIMITE-I OF LK-TARJETA-I TO LIMITE
+                   END-IF
+
+      * Si no se indica una fecha de vencimiento nueva, se conserva
+      * la que tenia.
+                   IF LK-FECHA-VENCIMIENTO-I NOT EQUAL SPACES
+                       MOVE LK-FECHA-VENCIMIENTO-I TO FECHA-VENCIMIENTO
+                   END-IF
+
+      * Si no se indica un estado nuevo, se conserva el que tenia.
+                   IF NOT LK-ESTADO-I-BLANCO
+                       MOVE LK-ESTADO-I TO ESTADO
+                   END-IF
+
+      * Si no se indica, se conserva si la tarjeta comparte o no el
+      * limite de compra con el resto de las tarjetas de la cuenta.
+                   IF NOT LK-LIMITE-COMPARTIDO-I-BLANCO
+                       MOVE LK-LIMITE-COMPARTIDO-I TO LIMITE-COMPARTIDO
+                   END-IF
+
+                   REWRITE FD-TARJETAS
+                   IF FS-TARJETAS-FILE-OK
+                       MOVE FD-TARJETAS TO LK-TARJETA-O
+                       SET LK-RETORNO-OK TO TRUE
+                       IF DIRECCION NOT EQUAL WS-DIRECCION-ANTERIOR
+                          OR CODIGO NOT EQUAL WS-CODIGO-ANTERIOR
+                           PERFORM 2250-AUDITAR-DOMICILIO
+                              THRU 2250-AUDITAR-DOMICILIO-EXIT
+                       END-IF
+                       IF LIMITE-COMPARTIDO-SI
+                           PERFORM 2280-SINCRONIZAR-LIMITE-CUENTA
+                              THRU 2280-SINCRONIZAR-LIMITE-CUENTA-EXIT
+                       END-IF
+                   ELSE
+                       DISPLAY 'ERROR AL MODIFICAR LA TARJETA'
+                       DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                       SET LK-RETORNO-ERROR TO TRUE
+                   END-IF
+               WHEN FS-TARJETAS-CLAVE-NFD
+                   DISPLAY "ERROR: LA TARJETA A MODIFICAR NO EXISTE"
+                   SET LK-RETORNO-NO-ENCONTRADA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER LA TARJETA A MODIFICAR'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                   SET LK-RETORNO-ERROR TO TRUE
+           END-EVALUATE.
+
+       2200-MODIFICAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2250-AUDITAR-DOMICILIO.
+      * Cambio la direccion y/o el codigo postal: dejo constancia en
+      * AUDITDIR.TXT del valor anterior y el nuevo.
+           MOVE WS-FECHA-PROCESO       TO FD-AUDIT-DIR-FECHA.
+           MOVE NUMERO-TARJETA         TO FD-AUDIT-DIR-NUMERO-TARJETA.
+           MOVE WS-DIRECCION-ANTERIOR  TO FD-AUDIT-DIR-ANTERIOR.
+           MOVE DIRECCION              TO FD-AUDIT-DIR-NUEVA.
+           MOVE WS-CODIGO-ANTERIOR     TO FD-AUDIT-COD-ANTERIOR.
+           MOVE CODIGO                 TO FD-AUDIT-COD-NUEVO.
+
+           WRITE FD-AUDIT-DIRECCION.
+           IF NOT FS-SAL-AUDITDIR-OK
+               DISPLAY 'ERROR AL GRABAR LA AUDITORIA DE DOMICILIO'
+               DISPLAY 'FILE STATUS: ' FS-SAL-AUDITDIR
+           END-IF.
+
+       2250-AUDITAR-DOMICILIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2280-SINCRONIZAR-LIMITE-CUENTA.
+      * Propago el nuevo limite de compra al resto de las tarjetas de
+      * la misma cuenta que tambien tengan el limite compartido y esten
+      * en la misma MONEDA (una cuenta puede tener tarjetas en ARS y en
+      * USD, y el limite de una no tiene sentido en la otra), sin
+      * perder de vista la tarjeta que disparo el cambio (el registro
+      * actual de TARJETAS se pisa con el recorrido por NUMERO-CUENTA).
+           MOVE NUMERO-CUENTA  TO WS-SYNC-NUMERO-CUENTA.
+           MOVE NUMERO-TARJETA TO WS-SYNC-NUMERO-TARJETA.
+           MOVE LIMITE         TO WS-SYNC-LIMITE.
+           MOVE MONEDA         TO WS-SYNC-MONEDA.
+
+           MOVE WS-SYNC-NUMERO-CUENTA TO NUMERO-CUENTA.
+           START TARJETAS KEY IS EQUAL TO NUMERO-CUENTA.
+
+           IF FS-TARJETAS-FILE-OK
+               SET WS-SYNC-EOF-NO TO TRUE
+               PERFORM 2285-SINCRONIZAR-SIGUIENTE
+                  THRU 2285-SINCRONIZAR-SIGUIENTE-EXIT
+                  UNTIL WS-SYNC-EOF-SI
+           END-IF.
+
+      * Dejo el registro actual posicionado otra vez en la tarjeta que
+      * disparo la sincronizacion, tal cual quedo grabada.
+           MOVE WS-SYNC-NUMERO-TARJETA TO NUMERO-TARJETA.
+           READ TARJETAS KEY IS NUMERO-TARJETA.
+
+       2280-SINCRONIZAR-LIMITE-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2285-SINCRONIZAR-SIGUIENTE.
+           READ TARJETAS NEXT RECORD.
+           IF FS-TARJETAS-FILE-OK
+              AND NUMERO-CUENTA EQUAL WS-SYNC-NUMERO-CUENTA
+               IF NUMERO-TARJETA NOT EQUAL WS-SYNC-NUMERO-TARJETA
+                  AND LIMITE-COMPARTIDO-SI
+                  AND MONEDA EQUAL WS-SYNC-MONEDA
+                   MOVE WS-SYNC-LIMITE TO LIMITE
+                   REWRITE FD-TARJETAS
+               END-IF
+           ELSE
+               SET WS-SYNC-EOF-SI TO TRUE
+           END-IF.
+
+       2285-SINCRONIZAR-SIGUIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-BAJA-TARJETA.
+      * Doy de baja (elimino) una tarjeta existente del master.
+           MOVE LK-NUMERO-I TO NUMERO-TARJETA.
+
+           READ TARJETAS KEY IS NUMERO-TARJETA.
+           EVALUATE TRUE
+               WHEN FS-TARJETAS-FILE-OK
+                   MOVE FD-TARJETAS TO LK-TARJETA-O
+                   DELETE TARJETAS
+                   IF FS-TARJETAS-FILE-OK
+                       SET LK-RETORNO-OK TO TRUE
+                   ELSE
+                       DISPLAY 'ERROR AL DAR DE BAJA LA TARJETA'
+                       DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                       SET LK-RETORNO-ERROR TO TRUE
+                   END-IF
+               WHEN FS-TARJETAS-CLAVE-NFD
+                   DISPLAY "ERROR: LA TARJETA A DAR DE BAJA NO EXISTE"
+                   SET LK-RETORNO-NO-ENCONTRADA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER LA TARJETA A DAR DE BAJA'
+                   DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                   SET LK-RETORNO-ERROR TO TRUE
+           END-EVALUATE.
+
+       2300-BAJA-TARJETA-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        3000-CERRAR-ARCHIVOS.
@@ -152,6 +662,13 @@
               'ERROR AL CERRAR ARCHIVO MASTER-TARJETAS: ' FS-TARJETAS
            END-IF.
 
+           CLOSE SAL-AUDITDIR.
+
+           IF NOT FS-SAL-AUDITDIR-OK
+              DISPLAY
+              'ERROR AL CERRAR ARCHIVO AUDITDIR: ' FS-SAL-AUDITDIR
+           END-IF.
+
        3000-CERRAR-ARCHIVOS-EXIT.
            EXIT.
       *----------------------------------------------------------------*
