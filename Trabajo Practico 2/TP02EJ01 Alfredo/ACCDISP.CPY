@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CPY del archivo de ACCIONES_DISPUTAS.SEQ: novedades de disputas
+      * ya aprobadas (por atencion al cliente o el area de fraude), a
+      * aplicar en lote contra DISPUTAS.TXT
+      ******************************************************************
+       01 WS-ACCDISP.
+      * Numero de tarjeta: alfanumerico de 19 caracteres
+          05 WS-ACCDISP-NUMERO-TARJETA    PIC X(19).
+      * Numero o ID del consumo: numerico de 10 digitos
+          05 WS-ACCDISP-ID-CONSUMO        PIC 9(10).
+      * Accion a aplicar sobre la disputa de ese consumo:
+      *   D - Disputar: excluir el consumo del saldo mientras dura el
+      *       reclamo
+      *   R - Reinstalar: el reclamo se resolvio a favor del consumo,
+      *       vuelve a incluirse en el saldo con normalidad
+      *   X - Remover: el reclamo se resolvio como contracargo
+      *       procedente, el consumo queda excluido en forma definitiva
+          05 WS-ACCDISP-ACCION            PIC X(01).
+             88 WS-ACCDISP-ACCION-DISPUTAR      VALUE 'D'.
+             88 WS-ACCDISP-ACCION-REINSTALAR    VALUE 'R'.
+             88 WS-ACCDISP-ACCION-REMOVER       VALUE 'X'.
