@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CPY del archivo de ANUAL.TXT
+      * Reporte anual de gasto por cuenta y categoria (WS-DETALLE),
+      * totalizado por moneda
+      ******************************************************************
+       01 WS-SALIDA-ANUAL              PIC X(90).
+       01 WS-ANUAL-SEPARADOR           PIC X(90).
+
+       01 WS-ANUAL-TITULO.
+          05 WS-ANUAL-TIT-CUENTA       PIC X(14).
+          05 WS-ANUAL-TIT-CATEGORIA    PIC X(34).
+          05 WS-ANUAL-TIT-MONEDA       PIC X(08).
+          05 WS-ANUAL-TIT-TOTAL        PIC X(18).
+
+       01 WS-ANUAL-LINEA.
+          05 WS-ANUAL-CUENTA           PIC 9(10).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-ANUAL-CATEGORIA        PIC X(32).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-ANUAL-MONEDA           PIC X(03).
+          05 FILLER                    PIC X(05) VALUE SPACES.
+          05 WS-ANUAL-TOTAL            PIC ZZZ.ZZZ.ZZ9,99.
