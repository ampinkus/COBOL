@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CPY del archivo de APAREO_CUENTAS.TXT
+      * Reporte de novedades por cuenta que resulta de aparear el
+      * master de tarjetas (MAESTARJ) contra los consumos del ciclo
+      * (CONSUMOS.SEQ): cuentas nuevas, cuentas sin consumos en el
+      * ciclo y consumos sin cuenta en el master.
+      ******************************************************************
+       01 WS-SALIDA-APARCTA             PIC X(90).
+       01 WS-APARCTA-SEPARADOR          PIC X(90).
+
+       01 WS-APARCTA-TITULO.
+          05 WS-APARCTA-TIT-CUENTA      PIC X(14).
+          05 WS-APARCTA-TIT-NOVEDAD     PIC X(26).
+          05 WS-APARCTA-TIT-DETALLE     PIC X(40).
+
+       01 WS-APARCTA-LINEA.
+          05 WS-APARCTA-CUENTA          PIC 9(10).
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 WS-APARCTA-NOVEDAD         PIC X(24).
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 WS-APARCTA-DETALLE         PIC X(40).
