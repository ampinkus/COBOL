@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPY del archivo de AUDITDIR.TXT: historial de cambios de
+      * domicilio (direccion y codigo postal) aplicados sobre el
+      * master de tarjetas, con el valor anterior y el nuevo para
+      * poder responder un reclamo sin depender de la memoria de nadie.
+      ******************************************************************
+       01 FD-AUDIT-DIRECCION.
+      * Fecha en que se aplico el cambio: formato AAAAMMDD
+          05 FD-AUDIT-DIR-FECHA           PIC 9(8).
+      * Numero de tarjeta: alfanumerico de 19 caracteres
+          05 FD-AUDIT-DIR-NUMERO-TARJETA  PIC X(19).
+      * Direccion anterior y direccion nueva
+          05 FD-AUDIT-DIR-ANTERIOR        PIC X(40).
+          05 FD-AUDIT-DIR-NUEVA           PIC X(40).
+      * Codigo postal anterior y codigo postal nuevo
+          05 FD-AUDIT-COD-ANTERIOR        PIC 9(4).
+          05 FD-AUDIT-COD-NUEVO           PIC 9(4).
