@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPY del archivo de AUDITLIM.TXT: historial de cambios de
+      * limite de compra aplicados por el lote de TP02LIMIT, con el
+      * importe anterior y el nuevo para poder responder un reclamo
+      * de "me bajaron el limite" sin depender de la memoria de nadie.
+      ******************************************************************
+       01 FD-AUDIT-LIMITE.
+      * Fecha en que se aplico el cambio: formato AAAAMMDD
+          05 FD-AUDIT-FECHA            PIC 9(8).
+      * Numero de tarjeta: alfanumerico de 19 caracteres
+          05 FD-AUDIT-NUMERO-TARJETA   PIC X(19).
+      * Limite anterior y limite nuevo: numerico de 8 digitos enteros
+      * con 2 digitos decimales
+          05 FD-AUDIT-LIMITE-ANTERIOR  PIC 9(8)V9(2).
+          05 FD-AUDIT-LIMITE-NUEVO     PIC 9(8)V9(2).
+      * Resultado de la aplicacion del cambio
+          05 FD-AUDIT-RESULTADO        PIC X(20).
