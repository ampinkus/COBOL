@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CPY del archivo de AUDITREN.TXT: historial de renovaciones de
+      * tarjeta aplicadas por el lote de TP02RENOV, con la tarjeta
+      * vieja (cerrada) y la nueva (activada) de cada renovacion.
+      ******************************************************************
+       01 FD-AUDIT-RENOVACION.
+      * Fecha en que se aplico la renovacion: formato AAAAMMDD
+          05 FD-AUDIT-REN-FECHA           PIC 9(8).
+      * Tarjeta que vence y queda cerrada: alfanumerico de 19
+          05 FD-AUDIT-REN-TARJETA-VIEJA   PIC X(19).
+      * Tarjeta nueva que la reemplaza: alfanumerico de 19
+          05 FD-AUDIT-REN-TARJETA-NUEVA   PIC X(19).
+      * Resultado de la renovacion
+          05 FD-AUDIT-REN-RESULTADO       PIC X(24).
