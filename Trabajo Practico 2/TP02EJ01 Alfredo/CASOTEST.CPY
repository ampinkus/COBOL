@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CPY del archivo de CASOS_PRUEBA.TXT: casos de regresion para
+      * TESTMAESTARJ, uno por linea, con el numero de tarjeta a probar
+      * y el resultado que se espera de vuelta en LK-RETORNO-O.
+      ******************************************************************
+       01 WS-CASO-PRUEBA.
+      * Numero de tarjeta a pasarle a MAESTARJ en modo Leer
+          05 WS-CASO-NUMERO-TARJETA       PIC X(19).
+      * Resultado esperado en LK-RETORNO-O:
+      *   OK - la tarjeta existe (FS-TARJETAS-FILE-OK)
+      *   NF - la clave no existe (FS-TARJETAS-CLAVE-NFD)
+      *   ER - clave invalida o duplicada (FS-TARJETAS-CLAVE-INV/DUP)
+          05 WS-CASO-RETORNO-ESPERADO     PIC X(02).
+             88 WS-CASO-ESPERADO-OK           VALUE 'OK'.
+             88 WS-CASO-ESPERADO-NF           VALUE 'NF'.
+             88 WS-CASO-ESPERADO-ER           VALUE 'ER'.
+      * Descripcion del caso, para el detalle del resultado
+          05 WS-CASO-DESCRIPCION          PIC X(40).
