@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPY del archivo de CONCEPTOS.TXT: tabla de codigos de concepto
+      * validos para clasificar el gasto, con su descripcion. Es el
+      * mismo esquema de codigos que ya valida CLVALTRAN para las
+      * transferencias (VAR/ALQ/FAC/HON). Si el archivo no existe se
+      * usa esa misma lista por defecto.
+      ******************************************************************
+       01 REG-CONCEPTO.
+          05 REG-CONCEPTO-COD             PIC X(03).
+          05 REG-CONCEPTO-DESCRIPCION     PIC X(30).
