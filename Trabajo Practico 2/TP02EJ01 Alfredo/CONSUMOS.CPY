@@ -27,3 +27,8 @@
           05 WS-TIPO-MONEDA            PIC X(3).
       * Importe: numérico de 8 dígitos enteros con 2 dígitos decimales
           05 WS-IMPORTE                PIC 9(8)V9(2).
+      * Codigo de concepto: alfanumerico de 3 caracteres, mismo esquema
+      * de codigos que valida CLVALTRAN para las transferencias (VAR/
+      * ALQ/FAC/HON), para que la categorizacion del gasto sea la misma
+      * se haya movido el dinero por transferencia o por tarjeta.
+          05 WS-COD-CONCEPTO           PIC X(3).
