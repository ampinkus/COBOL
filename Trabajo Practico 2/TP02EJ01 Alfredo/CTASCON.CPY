@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPY del archivo de CUENTAS_CONOCIDAS.TXT: numeros de cuenta que
+      * el apareo de TP02APAR ya vio en alguna corrida anterior, para
+      * poder distinguir una cuenta nueva de una que simplemente no
+      * tuvo consumos en el ciclo actual.
+      ******************************************************************
+       01 REG-CUENTA-CONOCIDA.
+          05 REG-CTACON-NUMERO            PIC 9(10).
