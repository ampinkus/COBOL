@@ -0,0 +1,25 @@
+      ******************************************************************
+      * CPY del archivo de CUOTAS.TXT
+      * Reporte de cuotas pendientes de cada consumo financiado
+      ******************************************************************
+       01 WS-SALIDA-CUOTAS             PIC X(90).
+       01 WS-CUOTAS-SEPARADOR          PIC X(90).
+
+       01 WS-CUOTAS-TITULO.
+          05 WS-CUOTAS-TIT-TARJETA     PIC X(21).
+          05 WS-CUOTAS-TIT-DETALLE     PIC X(34).
+          05 WS-CUOTAS-TIT-RESTAN      PIC X(17).
+          05 WS-CUOTAS-TIT-IMPORTE     PIC X(18).
+
+       01 WS-CUOTAS-LINEA.
+          05 WS-CUOTAS-TARJETA         PIC X(19).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-CUOTAS-DETALLE         PIC X(32).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-CUOTAS-ACTUAL          PIC Z9.
+          05 FILLER                    PIC X(01) VALUE '/'.
+          05 WS-CUOTAS-TOTAL           PIC Z9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 WS-CUOTAS-RESTANTES       PIC Z9.
+          05 FILLER                    PIC X(06) VALUE SPACES.
+          05 WS-CUOTAS-IMPORTE-REST    PIC ZZ.ZZZ.ZZ9,99.
