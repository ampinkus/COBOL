@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CPY del archivo de DISPUTAS.TXT: consumos en disputa o con
+      * contracargo confirmado, mantenido por TP02DISP y consultado por
+      * TP02EJ01 para excluirlos del saldo del resumen mientras estan
+      * en este estado.
+      ******************************************************************
+       01 WS-DISPUTA.
+      * Numero de tarjeta: alfanumerico de 19 caracteres
+          05 WS-DISPUTA-NUMERO-TARJETA    PIC X(19).
+      * Numero o ID del consumo: numerico de 10 digitos
+          05 WS-DISPUTA-ID-CONSUMO        PIC 9(10).
+      * Estado actual de la disputa:
+      *   D - Disputado: el reclamo todavia esta abierto
+      *   X - Removido: contracargo confirmado, exclusion definitiva
+      * (no hay estado para "reinstalado": un consumo reinstalado deja
+      * de estar en este archivo y vuelve a sumar con normalidad)
+          05 WS-DISPUTA-ESTADO            PIC X(01).
+             88 WS-DISPUTA-ESTADO-DISPUTADO   VALUE 'D'.
+             88 WS-DISPUTA-ESTADO-REMOVIDO    VALUE 'X'.
