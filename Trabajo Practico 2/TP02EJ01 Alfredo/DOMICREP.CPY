@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CPY del archivo de DOMICILIOS_DIVERGENTES.TXT: reporte de
+      * conciliacion entre la direccion del maestro de tarjetas y la
+      * de AGENDA, para rastrear que fuente esta desactualizada antes
+      * de reimprimir un resumen que volvio por correo. Campos
+      * separados por punto y coma, como el resto de los extractos de
+      * este sistema.
+      ******************************************************************
+       01 FD-DOMICREP-LINEA.
+          05 FD-DOMICREP-NUMERO-TARJETA   PIC X(19).
+          05 FD-DOMICREP-SEP-01           PIC X(01) VALUE ';'.
+          05 FD-DOMICREP-APELLIDO         PIC X(20).
+          05 FD-DOMICREP-SEP-02           PIC X(01) VALUE ';'.
+          05 FD-DOMICREP-NOMBRE           PIC X(20).
+          05 FD-DOMICREP-SEP-03           PIC X(01) VALUE ';'.
+          05 FD-DOMICREP-DIRECCION-TARJ   PIC X(40).
+          05 FD-DOMICREP-SEP-04           PIC X(01) VALUE ';'.
+          05 FD-DOMICREP-DIRECCION-AGDA   PIC X(22).
+          05 FD-DOMICREP-SEP-05           PIC X(01) VALUE ';'.
+      * SIN-AGENDA    - no se encontro un contacto de AGENDA con el
+      *                 mismo apellido y nombre que la tarjeta
+      * DIFIERE       - se encontro el contacto, pero las direcciones
+      *                 no coinciden
+          05 FD-DOMICREP-MOTIVO           PIC X(10).
