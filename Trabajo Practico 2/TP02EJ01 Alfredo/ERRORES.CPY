@@ -12,7 +12,20 @@
       *agregar un codigo de error y su descripcion
        01 FD-ERROR.
       * Mover a esta variable el registro completo del archivo CONSUMO
-          05 FD-COPIA-REGISTRO-CONSUMO    PIC X(98).
+          05 FD-COPIA-REGISTRO-CONSUMO    PIC X(101).
+      * Redefino la copia del consumo para poder reprocesarla una vez
+      * corregida, sin tener que volver a partir la cadena a mano.
+          05 FD-CONSUMO-REDEF REDEFINES FD-COPIA-REGISTRO-CONSUMO.
+             10 FD-ID-CONSUMO             PIC 9(10).
+             10 FD-CUENTA-CREDITO         PIC 9(10).
+             10 FD-NUMERO-TARJETA         PIC X(19).
+             10 FD-FECHA-CONSUMO          PIC X(10).
+             10 FD-DETALLE-CONS           PIC X(32).
+             10 FD-NUMERO-ACTUAL          PIC 9(2).
+             10 FD-NUMERO-CUOTAS          PIC 9(2).
+             10 FD-TIPO-MONEDA            PIC X(3).
+             10 FD-IMPORTE-CONS           PIC 9(8)V9(2).
+             10 FD-COD-CONCEPTO-CONS      PIC X(3).
       * Codigo de error: alfanumerico de 8 caracteres
           05 FD-CODIGO-ERROR           PIC X(8).
       * Descripcion del error: alfanumerico de 40 caracteres
