@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPY del archivo de TARJETAS_EXPORT.TXT: volcado completo del
+      * master de tarjetas, generado por MAESTARJ (LK-MODO-I = 'X')
+      * para que un lote de afuera pueda recorrer todas las tarjetas
+      * sin acceder al VSAM directamente. Campos separados por punto y
+      * coma, como el resto de los extractos de este sistema.
+      ******************************************************************
+       01 REG-EXPORT-TARJETA.
+          05 REG-EXPORT-NUMERO-CUENTA     PIC 9(10).
+          05 REG-EXPORT-SEP-01            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-NUMERO-TARJETA    PIC X(19).
+          05 REG-EXPORT-SEP-02            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-APELLIDO          PIC X(20).
+          05 REG-EXPORT-SEP-03            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-NOMBRE            PIC X(20).
+          05 REG-EXPORT-SEP-04            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-DIRECCION         PIC X(40).
+          05 REG-EXPORT-SEP-05            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-CODIGO            PIC 9(4).
+          05 REG-EXPORT-SEP-06            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-MONEDA            PIC X(03).
+          05 REG-EXPORT-SEP-07            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-LIMITE            PIC 9(8)V9(2).
+          05 REG-EXPORT-SEP-08            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-ESTADO            PIC X(01).
+          05 REG-EXPORT-SEP-09            PIC X(01) VALUE ';'.
+          05 REG-EXPORT-VENCIMIENTO       PIC X(10).
