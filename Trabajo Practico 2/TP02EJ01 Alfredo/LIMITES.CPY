@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPY del archivo de LIMITES.SEQ: cambios de limite de compra ya
+      * aprobados, a aplicar en lote contra MAESTRO-TARJETAS.VSAM
+      ******************************************************************
+       01 WS-LIMITES.
+      * Numero de tarjeta: alfanumerico de 19 caracteres
+          05 WS-LIM-NUMERO-TARJETA     PIC X(19).
+      * Nuevo importe limite de compra: numerico de 8 digitos enteros
+      * con 2 digitos decimales
+          05 WS-LIM-NUEVO-LIMITE       PIC 9(8)V9(2).
