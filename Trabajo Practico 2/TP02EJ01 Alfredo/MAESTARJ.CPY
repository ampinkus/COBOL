@@ -7,6 +7,23 @@
       ******************************************************************
 
        02  LK-TARJETA-I.
+      * Modo de operacion solicitado a MAESTARJ:
+      *   L - Leer (default, comportamiento historico)
+      *   A - Alta de tarjeta nueva
+      *   M - Modificacion de una tarjeta existente
+      *   B - Baja de una tarjeta existente
+      *   C - Consulta para call center: si viene LK-NUMERO-CUENTA-I
+      *       busca por numero de cuenta (primera tarjeta de la
+      *       cuenta); si no, busca por LK-APELLIDO-I/LK-NOMBRE-I
+      *   X - Exporta todo el master a TARJETAS_EXPORT.TXT, para lotes
+      *       externos que necesitan recorrer todas las tarjetas
+          05 LK-MODO-I                 PIC X(01).
+              88 LK-MODO-LEER               VALUE 'L' ' '.
+              88 LK-MODO-ALTA               VALUE 'A'.
+              88 LK-MODO-MODIFICACION       VALUE 'M'.
+              88 LK-MODO-BAJA               VALUE 'B'.
+              88 LK-MODO-CONSULTA           VALUE 'C'.
+              88 LK-MODO-EXPORTAR           VALUE 'X'.
       * N�mero de cuenta cr�dito: num�rico de 10 d�gitos
           05 LK-NUMERO-CUENTA-I        PIC 9(10).
       * N�mero de tarjeta: alfanum�rico de 19 caracteres
@@ -23,6 +40,28 @@
           05 LK-MONEDA-I               PIC X(3).
       * Importe l�mite de compra: num�rico de 8 d�gitos enteros con 2 d�gitos decimales
           05 LK-LIMITE-I               PIC 9(8)V9(2).
+      * Estado de la tarjeta: A-ctiva, B-loqueada, C-errada. En alta,
+      * si viene en blanco se asume activa; en modificacion, si viene
+      * en blanco se conserva el estado que ya tenia la tarjeta.
+          05 LK-ESTADO-I                PIC X(01).
+              88 LK-ESTADO-I-BLANCO          VALUE ' '.
+              88 LK-ESTADO-I-ACTIVA          VALUE 'A'.
+              88 LK-ESTADO-I-BLOQUEADA       VALUE 'B'.
+              88 LK-ESTADO-I-CERRADA         VALUE 'C'.
+      * Indica si el limite de compra de esta tarjeta se comparte con
+      * el resto de las tarjetas de la misma cuenta (una cuenta con
+      * varias tarjetas, un unico techo de compra entre todas). En
+      * blanco se conserva el valor que ya tenia la tarjeta (o 'N',
+      * no compartido, si es una tarjeta nueva).
+          05 LK-LIMITE-COMPARTIDO-I    PIC X(01).
+              88 LK-LIMITE-COMPARTIDO-I-BLANCO  VALUE ' '.
+              88 LK-LIMITE-COMPARTIDO-I-SI      VALUE 'S'.
+              88 LK-LIMITE-COMPARTIDO-I-NO      VALUE 'N'.
+      * Fecha de vencimiento de la tarjeta: alfanumerico de 10
+      * caracteres (formato yyyy-mm-dd). En blanco, la tarjeta no
+      * tiene vencimiento cargado y el lote de renovacion la ignora.
+      * En modificacion, en blanco se conserva la que ya tenia.
+          05 LK-FECHA-VENCIMIENTO-I    PIC X(10).
       * Para indicar que no se encontr� la tarjeta
        02  LK-ERROR-I.
            05 LK-ID-EXISTE-I             PIC X.
@@ -44,6 +83,29 @@
           05 LK-MONEDA-O               PIC X(3).
       * Importe l�mite de compra: num�rico de 8 d�gitos enteros con 2 d�gitos decimales
           05 LK-LIMITE-O               PIC 9(8)V9(2).
+      * Estado de la tarjeta: A-ctiva, B-loqueada, C-errada
+          05 LK-ESTADO-O                PIC X(01).
+              88 LK-ESTADO-O-ACTIVA          VALUE 'A'.
+              88 LK-ESTADO-O-BLOQUEADA       VALUE 'B'.
+              88 LK-ESTADO-O-CERRADA         VALUE 'C'.
+      * Indica si el limite de compra de esta tarjeta se comparte con
+      * el resto de las tarjetas de la misma cuenta
+          05 LK-LIMITE-COMPARTIDO-O    PIC X(01).
+              88 LK-LIMITE-COMPARTIDO-O-SI      VALUE 'S'.
+              88 LK-LIMITE-COMPARTIDO-O-NO      VALUE 'N' ' '.
+      * Fecha de vencimiento de la tarjeta: alfanumerico de 10
+      * caracteres (formato yyyy-mm-dd), en blanco si no tiene
+          05 LK-FECHA-VENCIMIENTO-O    PIC X(10).
       * Para indicar que no se encontr� la tarjeta
        02  LK-ERROR-O.
            05 LK-ID-EXISTE-O             PIC X.
+      * Resultado de la operacion de alta/modificacion/baja solicitada:
+      *   OK - la operacion se realizo con exito
+      *   NF - no se encontro la tarjeta (modificacion/baja)
+      *   DU - la tarjeta ya existe (alta)
+      *   ER - otro error de E/S
+          05 LK-RETORNO-O               PIC X(02).
+              88 LK-RETORNO-OK               VALUE 'OK'.
+              88 LK-RETORNO-NO-ENCONTRADA    VALUE 'NF'.
+              88 LK-RETORNO-DUPLICADA        VALUE 'DU'.
+              88 LK-RETORNO-ERROR            VALUE 'ER'.
