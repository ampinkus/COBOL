@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CPY del archivo de PUNTOS.TXT: saldo de puntos por programa de
+      * fidelizacion acumulado por cada NUMERO-CUENTA, para que
+      * TP02EJ01 pueda arrastrar el saldo de un ciclo de facturacion
+      * al siguiente e imprimir el saldo corriente en el resumen.
+      ******************************************************************
+       01 REG-PUNTOS-CUENTA.
+          05 REG-PUNTOS-NUMERO-CUENTA      PIC 9(10).
+          05 REG-PUNTOS-SALDO              PIC 9(09)V9(02).
