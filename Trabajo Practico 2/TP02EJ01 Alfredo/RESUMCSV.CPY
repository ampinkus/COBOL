@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPY del archivo de RESUMENES.CSV: extracto delimitado del mismo
+      * resumen que se imprime en RESUMENES.TXT, para carga directa en
+      * el home banking sin tener que parsear columnas fijas.
+      * Los campos van separados por punto y coma, porque la coma ya
+      * se usa como separador decimal en todo el sistema.
+      ******************************************************************
+          01 FD-RESUMEN-CSV-LINEA.
+             05 FD-CSV-NUMERO-CUENTA      PIC 9(10).
+             05 FD-CSV-SEP-01             PIC X(01) VALUE ';'.
+             05 FD-CSV-NUMERO-TARJETA     PIC X(19).
+             05 FD-CSV-SEP-02             PIC X(01) VALUE ';'.
+             05 FD-CSV-APELLIDO           PIC X(20).
+             05 FD-CSV-SEP-03             PIC X(01) VALUE ';'.
+             05 FD-CSV-NOMBRE             PIC X(20).
+             05 FD-CSV-SEP-04             PIC X(01) VALUE ';'.
+             05 FD-CSV-MONEDA             PIC X(03).
+             05 FD-CSV-SEP-05             PIC X(01) VALUE ';'.
+             05 FD-CSV-SALDO-PESOS        PIC ZZZZZZZZ9,99.
+             05 FD-CSV-SEP-06             PIC X(01) VALUE ';'.
+             05 FD-CSV-SALDO-DOLARES      PIC ZZZZZZZZ9,99.
+             05 FD-CSV-SEP-07             PIC X(01) VALUE ';'.
+             05 FD-CSV-SALDO-TOTAL-PESOS  PIC ZZZZZZZZZ9,99.
+             05 FD-CSV-SEP-08             PIC X(01) VALUE ';'.
+             05 FD-CSV-PAGO-MINIMO        PIC ZZZZZZZZ9,99.
+             05 FD-CSV-SEP-09             PIC X(01) VALUE ';'.
+             05 FD-CSV-LIMITE             PIC ZZZZZZZZ9,99.
