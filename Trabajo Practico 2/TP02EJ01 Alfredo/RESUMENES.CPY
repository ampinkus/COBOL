@@ -101,6 +101,12 @@
              05 FILLER             PIC X(7).
              05 FD-SALDO-DOLARES   PIC ZZ.ZZZ.ZZZ,9(2).
 
+      * Saldo total, equivalente en pesos (pesos + dolares convertidos)
+          01 FD-SALDO-TOTAL.
+             05 FILLER                PIC X(30).
+             05 FILLER                PIC X(20).
+             05 FD-SALDO-TOTAL-PESOS  PIC ZZ.ZZZ.ZZZ,9(2).
+
       * Pago minimo
           01 FD-PAGO-MIN.
              05 FILLER             PIC X(30).
@@ -109,19 +115,45 @@
              05 FILLER             PIC X.
              05 FD-PAGAR-MINIMO    PIC ZZ.ZZZ.ZZZ,9(2).
 
+      * Saldo corriente de puntos del programa de fidelizacion,
+      * arrastrado de ciclo en ciclo por NUMERO-CUENTA (PUNTOS.TXT)
+          01 FD-PUNTOS.
+             05 FILLER             PIC X(30).
+             05 FD-PUNTOS-MSG      PIC X(21).
+             05 FD-PUNTOS-SALDO    PIC ZZ.ZZZ.ZZ9.
+
       * Limite superado
           01 FD-ASTERISCOS.
              05 FILLER         PIC X(30).
-             05 FILLER         PIC X(44).
+             05 FILLER         PIC X(44) VALUE ALL "*".
           01 FD-LIMITE-SUPERADO.
-             05 FILLER  PIC X(30).
-             05 FILLER  PIC X(22).
-             05 FILLER  PIC X(22).
+             05 FILLER              PIC X(30).
+             05 FD-LIMITE-SUPERADO-MSG   PIC X(44).
+
+      * Interes punitorio aplicado por exceder el limite de compra
+          01 FD-INTERES-PUNITORIO.
+             05 FILLER                   PIC X(30).
+             05 FD-INTERES-PUNIT-MSG     PIC X(20).
+             05 FD-INTERES-PUNIT-IMPORTE PIC ZZ.ZZZ.ZZ9,9(2).
+
+      * Recargo financiero por no haber cancelado el saldo del ciclo
+      * anterior por completo (SALDOS_ANTERIORES.TXT); si lo cancelo,
+      * este ciclo tiene periodo de gracia y no se imprime la linea.
+          01 FD-RECARGO-FINANCIERO.
+             05 FILLER                    PIC X(30).
+             05 FD-RECARGO-FINANC-MSG     PIC X(20).
+             05 FD-RECARGO-FINANC-IMPORTE PIC ZZ.ZZZ.ZZ9,9(2).
 
       * Fin del cliente
           01 FD-NUMERALES.
              05 FILLER PIC X(90) VALUE ALL "#".
 
+      * Salto de pagina: form feed en la primera posicion, para que
+      * cada tanda de clientes arranque en una hoja nueva al imprimir.
+          01 FD-SALTO-PAGINA.
+             05 FD-SALTO-PAGINA-FF PIC X(01).
+             05 FILLER             PIC X(89).
+
       * Grabar los numeros de registros
           01 FD-NUMERO-LEIDOS.
                05 FILLER           PIC X(33).
@@ -132,3 +164,9 @@
           01 FD-NUMERO-ERRORES.
                05 FILLER           PIC X(33).
                05 FD-ERRORES       PIC ZZZZ.
+
+      * Conciliacion de los contadores de control (leidos contra
+      * grabados + errores + duplicados)
+          01 FD-CONTROL-RECONCILIACION.
+               05 FILLER               PIC X(33).
+               05 FD-RECONCILIACION-MSG PIC X(20).
