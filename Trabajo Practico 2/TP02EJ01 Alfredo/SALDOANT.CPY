@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPY del archivo de SALDOS_ANTERIORES.TXT: para cada tarjeta,
+      * si el saldo del ciclo anterior quedo cancelado por completo,
+      * para poder otorgarle el periodo de gracia (sin recargo
+      * financiero) al cerrar el resumen de este ciclo.
+      ******************************************************************
+       01 REG-SALDO-ANTERIOR.
+          05 REG-SALDO-NUMERO-TARJETA      PIC X(19).
+          05 REG-SALDO-PAGO-COMPLETO       PIC X(03).
+             88 REG-SALDO-PAGO-COMPLETO-SI     VALUE 'SI'.
+             88 REG-SALDO-PAGO-COMPLETO-NO     VALUE 'NO'.
