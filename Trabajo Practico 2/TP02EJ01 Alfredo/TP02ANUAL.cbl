@@ -0,0 +1,286 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02ANUAL.CBL - Resumen anual de gasto por cuenta y
+      *          categoria a partir de CONSUMOS.SEQ. Agrupa los
+      *          consumos del anio informado por NUMERO-CUENTA y
+      *          WS-DETALLE (la categoria), totalizando por moneda,
+      *          para no tener que armar ese numero a mano juntando
+      *          doce resumenes.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02ANUAL.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENT-CONSUMOS
+           ASSIGN TO '../CONSUMOS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONSUMOS.
+
+           SELECT SAL-ANUAL
+           ASSIGN TO '../ANUAL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-ANUAL.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-CONSUMOS.
+           COPY CONSUMOS.
+
+       FD SAL-ANUAL.
+           COPY ANUAL.
+
+       WORKING-STORAGE SECTION.
+       01 FS-STATUS.
+          05 FS-ENT-CONSUMOS                   PIC X(2).
+             88 FS-ENT-CONSUMOS-OK                 VALUE '00'.
+             88 FS-ENT-CONSUMOS-EOF                VALUE '10'.
+          05 FS-SAL-ANUAL                      PIC X(2).
+             88 FS-SAL-ANUAL-OK                    VALUE '00'.
+
+       01 WS-CONSUMOS-EOF                      PIC X(5) VALUE 'FALSE'.
+          88 WS-CONSUMOS-EOF-YES                   VALUE 'TRUE'.
+          88 WS-CONSUMOS-EOF-NO                    VALUE 'FALSE'.
+
+      * Anio que se esta resumiendo. Se fija al compilar la corrida,
+      * igual que WS-CICLO-DESDE/HASTA en TP02EJ01.
+       77 WS-ANIO-REPORTE                      PIC 9(4) VALUE 2024.
+
+      * Indica si la categoria del consumo que se esta procesando ya
+      * tenia una entrada en la tabla
+       01 WS-CATEGORIA-ENCONTRADA              PIC X(03) VALUE 'NO'.
+          88 WS-CATEGORIA-ENCONTRADA-SI            VALUE 'SI'.
+          88 WS-CATEGORIA-ENCONTRADA-NO            VALUE 'NO'.
+
+      * Indice y cantidad de entradas cargadas en la tabla de
+      * categorias
+       77 WS-INDICE-CATEGORIA                  PIC 9(04) VALUE 1.
+       77 WS-CANT-CATEGORIAS                   PIC 9(04) VALUE 0.
+
+      * Tabla de totales por cuenta/categoria/moneda, acumulada en
+      * memoria mientras se recorre CONSUMOS.SEQ una unica vez
+       01 WS-TABLA-CATEGORIAS.
+          05 WS-CAT-ITEM OCCURS 2000 TIMES.
+             10 WS-CAT-ITEM-CUENTA        PIC 9(10).
+             10 WS-CAT-ITEM-CATEGORIA     PIC X(32).
+             10 WS-CAT-ITEM-MONEDA        PIC X(03).
+             10 WS-CAT-ITEM-TOTAL         PIC 9(10)V9(2).
+
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-FUERA-DE-ANIO             PIC 9(05) VALUE 0.
+          05 WS-CANT-ACUMULADOS                PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-CONSUMOS
+              THRU 2100-LEER-CONSUMOS-EXIT
+              UNTIL WS-CONSUMOS-EOF-YES.
+
+           PERFORM 2800-IMPRIMIR-CATEGORIAS
+              THRU 2800-IMPRIMIR-CATEGORIAS-EXIT
+              VARYING WS-INDICE-CATEGORIA FROM 1 BY 1
+              UNTIL WS-INDICE-CATEGORIA GREATER THAN WS-CANT-CATEGORIAS.
+
+           PERFORM 2900-PROCESAR-PIE
+              THRU 2900-PROCESAR-PIE-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           OPEN INPUT ENT-CONSUMOS.
+           IF NOT FS-ENT-CONSUMOS-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONSUMOS'
+              DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-ANUAL.
+           IF NOT FS-SAL-ANUAL-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO ANUAL'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ANUAL
+              STOP RUN
+           END-IF.
+
+           PERFORM 1800-PROCESAR-TITULOS
+              THRU 1800-PROCESAR-TITULOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1800-PROCESAR-TITULOS.
+           MOVE ALL '=' TO WS-ANUAL-SEPARADOR.
+           MOVE WS-ANUAL-SEPARADOR TO WS-SALIDA-ANUAL.
+           WRITE WS-SALIDA-ANUAL.
+
+           MOVE 'Cuenta        '        TO WS-ANUAL-TIT-CUENTA.
+           MOVE 'Categoria                         '
+                                           TO WS-ANUAL-TIT-CATEGORIA.
+           MOVE 'Moneda  '              TO WS-ANUAL-TIT-MONEDA.
+           MOVE 'Total gastado     '    TO WS-ANUAL-TIT-TOTAL.
+           MOVE WS-ANUAL-TITULO TO WS-SALIDA-ANUAL.
+           WRITE WS-SALIDA-ANUAL.
+
+           MOVE WS-ANUAL-SEPARADOR TO WS-SALIDA-ANUAL.
+           WRITE WS-SALIDA-ANUAL.
+
+       1800-PROCESAR-TITULOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-CONSUMOS.
+           READ ENT-CONSUMOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONSUMOS-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-CONSUMO
+                      THRU 2200-PROCESAR-CONSUMO-EXIT
+               WHEN FS-ENT-CONSUMOS-EOF
+                   SET WS-CONSUMOS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE CONSUMOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-CONSUMOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-CONSUMO.
+      * Solo entra al acumulado anual el consumo cuyo anio coincide
+      * con el que se esta resumiendo.
+           IF WS-ANIO EQUAL WS-ANIO-REPORTE
+              SET WS-CATEGORIA-ENCONTRADA-NO TO TRUE
+              PERFORM 2300-BUSCAR-CATEGORIA
+                 THRU 2300-BUSCAR-CATEGORIA-EXIT
+                 VARYING WS-INDICE-CATEGORIA FROM 1 BY 1
+                 UNTIL WS-INDICE-CATEGORIA
+                    GREATER THAN WS-CANT-CATEGORIAS
+                    OR WS-CATEGORIA-ENCONTRADA-SI
+
+              IF WS-CATEGORIA-ENCONTRADA-NO
+                 PERFORM 2350-AGREGAR-CATEGORIA
+                    THRU 2350-AGREGAR-CATEGORIA-EXIT
+              END-IF
+
+              IF WS-INDICE-CATEGORIA LESS THAN 2001
+                 ADD WS-IMPORTE
+                    TO WS-CAT-ITEM-TOTAL(WS-INDICE-CATEGORIA)
+                 ADD 1 TO WS-CANT-ACUMULADOS
+              ELSE
+                 DISPLAY 'TABLA DE CATEGORIAS LLENA, SE IGNORA'
+                 DISPLAY 'CUENTA: ' WS-CUENTA-CREDITO
+                    ' DETALLE: ' WS-DETALLE
+              END-IF
+           ELSE
+              ADD 1 TO WS-CANT-FUERA-DE-ANIO
+           END-IF.
+
+       2200-PROCESAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Al salir del PERFORM VARYING de 2300-BUSCAR-CATEGORIA, si hubo
+      * coincidencia WS-INDICE-CATEGORIA queda apuntando a esa
+      * entrada; si no, queda uno mas alla de la ultima cargada.
+       2300-BUSCAR-CATEGORIA.
+           IF WS-CUENTA-CREDITO EQUAL
+                 WS-CAT-ITEM-CUENTA(WS-INDICE-CATEGORIA)
+              AND WS-DETALLE EQUAL
+                 WS-CAT-ITEM-CATEGORIA(WS-INDICE-CATEGORIA)
+              AND WS-TIPO-MONEDA EQUAL
+                 WS-CAT-ITEM-MONEDA(WS-INDICE-CATEGORIA)
+               SET WS-CATEGORIA-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2300-BUSCAR-CATEGORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2350-AGREGAR-CATEGORIA.
+           IF WS-CANT-CATEGORIAS LESS THAN 2000
+               ADD 1 TO WS-CANT-CATEGORIAS
+               MOVE WS-CANT-CATEGORIAS TO WS-INDICE-CATEGORIA
+               MOVE WS-CUENTA-CREDITO
+                 TO WS-CAT-ITEM-CUENTA(WS-INDICE-CATEGORIA)
+               MOVE WS-DETALLE
+                 TO WS-CAT-ITEM-CATEGORIA(WS-INDICE-CATEGORIA)
+               MOVE WS-TIPO-MONEDA
+                 TO WS-CAT-ITEM-MONEDA(WS-INDICE-CATEGORIA)
+               MOVE 0 TO WS-CAT-ITEM-TOTAL(WS-INDICE-CATEGORIA)
+           ELSE
+               MOVE 2001 TO WS-INDICE-CATEGORIA
+           END-IF.
+
+       2350-AGREGAR-CATEGORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2800-IMPRIMIR-CATEGORIAS.
+           MOVE WS-CAT-ITEM-CUENTA(WS-INDICE-CATEGORIA)
+             TO WS-ANUAL-CUENTA.
+           MOVE WS-CAT-ITEM-CATEGORIA(WS-INDICE-CATEGORIA)
+             TO WS-ANUAL-CATEGORIA.
+           MOVE WS-CAT-ITEM-MONEDA(WS-INDICE-CATEGORIA)
+             TO WS-ANUAL-MONEDA.
+           MOVE WS-CAT-ITEM-TOTAL(WS-INDICE-CATEGORIA)
+             TO WS-ANUAL-TOTAL.
+
+           MOVE WS-ANUAL-LINEA TO WS-SALIDA-ANUAL.
+           WRITE WS-SALIDA-ANUAL.
+
+       2800-IMPRIMIR-CATEGORIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-PROCESAR-PIE.
+           MOVE WS-ANUAL-SEPARADOR TO WS-SALIDA-ANUAL.
+           WRITE WS-SALIDA-ANUAL.
+
+       2900-PROCESAR-PIE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-CONSUMOS
+                 SAL-ANUAL.
+
+           DISPLAY 'CONSUMOS LEIDOS         : ' WS-CANT-LEIDOS.
+           DISPLAY 'FUERA DEL ANIO INFORMADO: ' WS-CANT-FUERA-DE-ANIO.
+           DISPLAY 'CONSUMOS ACUMULADOS     : ' WS-CANT-ACUMULADOS.
+           DISPLAY 'CATEGORIAS INFORMADAS   : ' WS-CANT-CATEGORIAS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02ANUAL.
