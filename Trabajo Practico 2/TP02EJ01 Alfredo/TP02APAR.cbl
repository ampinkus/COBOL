@@ -0,0 +1,597 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02APAR.CBL - Apareo cuenta a cuenta entre el master
+      *          de tarjetas (via MAESTARJ, modo exportacion) y los
+      *          consumos del ciclo (CONSUMOS.SEQ), al estilo del
+      *          apareo de Clase 14 (APAREO.CPY), para sacar a la luz
+      *          las novedades por cuenta que hoy quedan escondidas
+      *          dentro de las busquedas puntuales por tarjeta:
+      *          cuentas nuevas, cuentas sin consumos en el ciclo y
+      *          consumos sin cuenta en el master.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02APAR.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Lo genera MAESTARJ con LK-MODO-I = 'X'; se lee recien
+      *    despues de invocarlo, igual que en TP02DOMIC/TP02RENOV.
+           SELECT ENT-EXPORT-TARJETAS
+           ASSIGN TO '../TARJETAS_EXPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-EXPORT.
+
+           SELECT ENT-CONSUMOS
+           ASSIGN TO '../CONSUMOS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONSUMOS.
+
+      *****ARCHIVOS DE CUENTAS YA CONOCIDAS DE CORRIDAS ANTERIORES
+      *    Se leen al empezar y se regraban al terminar, igual que
+      *    DISPUTAS.TXT en TP02DISP.
+           SELECT ENT-CONOCIDAS
+           ASSIGN TO '../CUENTAS_CONOCIDAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONOCIDAS.
+
+           SELECT SAL-CONOCIDAS
+           ASSIGN TO '../CUENTAS_CONOCIDAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-CONOCIDAS.
+
+      *****ARCHIVO DE SALIDA
+           SELECT SAL-APARCTA
+           ASSIGN TO '../APAREO_CUENTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-APARCTA.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-EXPORT-TARJETAS.
+           COPY EXPTARJ.
+
+       FD ENT-CONSUMOS.
+           COPY CONSUMOS.
+
+       FD ENT-CONOCIDAS.
+           COPY CTASCON.
+
+       FD SAL-CONOCIDAS.
+       01 FD-SAL-CUENTA-CONOCIDA           PIC 9(10).
+
+       FD SAL-APARCTA.
+           COPY APARCTA.
+
+       WORKING-STORAGE SECTION.
+       01 FS-STATUS.
+          05 FS-ENT-EXPORT                     PIC X(2).
+             88 FS-ENT-EXPORT-OK                   VALUE '00'.
+             88 FS-ENT-EXPORT-EOF                  VALUE '10'.
+          05 FS-ENT-CONSUMOS                   PIC X(2).
+             88 FS-ENT-CONSUMOS-OK                 VALUE '00'.
+             88 FS-ENT-CONSUMOS-EOF                VALUE '10'.
+          05 FS-ENT-CONOCIDAS                  PIC X(2).
+             88 FS-ENT-CONOCIDAS-OK                VALUE '00'.
+             88 FS-ENT-CONOCIDAS-EOF               VALUE '10'.
+             88 FS-ENT-CONOCIDAS-NFD               VALUE '35'.
+          05 FS-SAL-CONOCIDAS                  PIC X(2).
+             88 FS-SAL-CONOCIDAS-OK                VALUE '00'.
+          05 FS-SAL-APARCTA                    PIC X(2).
+             88 FS-SAL-APARCTA-OK                  VALUE '00'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+       01 WS-EXPORT-EOF                        PIC X(5) VALUE 'FALSE'.
+          88 WS-EXPORT-EOF-YES                     VALUE 'TRUE'.
+          88 WS-EXPORT-EOF-NO                      VALUE 'FALSE'.
+
+       01 WS-CONSUMOS-EOF                      PIC X(5) VALUE 'FALSE'.
+          88 WS-CONSUMOS-EOF-YES                   VALUE 'TRUE'.
+          88 WS-CONSUMOS-EOF-NO                    VALUE 'FALSE'.
+
+       01 WS-CONOCIDAS-EOF                     PIC X(5) VALUE 'FALSE'.
+          88 WS-CONOCIDAS-EOF-YES                  VALUE 'TRUE'.
+          88 WS-CONOCIDAS-EOF-NO                   VALUE 'FALSE'.
+
+      * Indica si la cuenta que se esta procesando ya tenia una
+      * entrada en la tabla correspondiente
+       01 WS-CUENTA-ENCONTRADA                 PIC X(03) VALUE 'NO'.
+          88 WS-CUENTA-ENCONTRADA-SI               VALUE 'SI'.
+          88 WS-CUENTA-ENCONTRADA-NO               VALUE 'NO'.
+
+       01 WS-CONOCIDA-ENCONTRADA               PIC X(03) VALUE 'NO'.
+          88 WS-CONOCIDA-ENCONTRADA-SI             VALUE 'SI'.
+          88 WS-CONOCIDA-ENCONTRADA-NO             VALUE 'NO'.
+
+      * Indices y cantidad de entradas cargadas en cada tabla
+       77 WS-INDICE-CUENTA                     PIC 9(04) VALUE 1.
+       77 WS-CANT-CUENTAS                      PIC 9(04) VALUE 0.
+       77 WS-CANT-CUENTAS-IGNORADAS             PIC 9(04) VALUE 0.
+
+       77 WS-INDICE-CONOCIDA                   PIC 9(04) VALUE 1.
+       77 WS-CANT-CONOCIDAS                    PIC 9(04) VALUE 0.
+       77 WS-CANT-CONOCIDAS-IGNORADAS          PIC 9(04) VALUE 0.
+
+      * Tabla de cuentas del master (una entrada por cuenta, cargada a
+      * partir del volcado de MAESTARJ), con el total de consumos que
+      * se le vayan encontrando en el ciclo y si ya era una cuenta
+      * conocida de corridas anteriores.
+       01 WS-TABLA-CUENTAS.
+          05 WS-CTA-ITEM OCCURS 2000 TIMES.
+             10 WS-CTA-ITEM-NUMERO        PIC 9(10).
+             10 WS-CTA-ITEM-APELLIDO      PIC X(20).
+             10 WS-CTA-ITEM-NOMBRE        PIC X(20).
+             10 WS-CTA-ITEM-CANT-CONSUMOS PIC 9(05).
+             10 WS-CTA-ITEM-CONOCIDA      PIC X(03).
+                88 WS-CTA-ITEM-CONOCIDA-SI    VALUE 'SI'.
+                88 WS-CTA-ITEM-CONOCIDA-NO    VALUE 'NO'.
+
+      * Tabla de cuentas ya conocidas de corridas anteriores, leida de
+      * CUENTAS_CONOCIDAS.TXT al empezar y regrabada al terminar con
+      * las cuentas nuevas que aparecieron en esta corrida.
+       01 WS-TABLA-CONOCIDAS.
+          05 WS-CON-ITEM OCCURS 3000 TIMES    PIC 9(10).
+
+       01 WS-CONTADORES.
+          05 WS-CANT-TARJETAS-LEIDAS           PIC 9(05) VALUE 0.
+          05 WS-CANT-CONSUMOS-LEIDOS           PIC 9(05) VALUE 0.
+          05 WS-CANT-CUENTAS-NUEVAS            PIC 9(05) VALUE 0.
+          05 WS-CANT-CUENTAS-SIN-CONSUMOS      PIC 9(05) VALUE 0.
+          05 WS-CANT-CONSUMOS-SIN-MASTER       PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-EXPORT
+              THRU 2100-LEER-EXPORT-EXIT
+              UNTIL WS-EXPORT-EOF-YES.
+
+           PERFORM 2500-LEER-CONSUMOS
+              THRU 2500-LEER-CONSUMOS-EXIT
+              UNTIL WS-CONSUMOS-EOF-YES.
+
+           PERFORM 2800-IMPRIMIR-CUENTA
+              THRU 2800-IMPRIMIR-CUENTA-EXIT
+              VARYING WS-INDICE-CUENTA FROM 1 BY 1
+              UNTIL WS-INDICE-CUENTA GREATER THAN WS-CANT-CUENTAS.
+
+           PERFORM 2900-PROCESAR-PIE
+              THRU 2900-PROCESAR-PIE-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+      * Le pido a MAESTARJ que vuelque el master entero a un archivo
+      * secuencial antes de empezar a leerlo.
+           INITIALIZE LK-TARJETA.
+           MOVE 'X' TO LK-MODO-I.
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF NOT LK-RETORNO-OK
+               DISPLAY 'ERROR AL EXPORTAR EL MASTER DE TARJETAS'
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 1200-LEER-CONOCIDAS
+              THRU 1200-LEER-CONOCIDAS-EXIT.
+
+           PERFORM 1800-PROCESAR-TITULOS
+              THRU 1800-PROCESAR-TITULOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-EXPORT-TARJETAS.
+           IF NOT FS-ENT-EXPORT-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EXPORTACION'
+               DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ENT-CONSUMOS.
+           IF NOT FS-ENT-CONSUMOS-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONSUMOS'
+               DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-APARCTA.
+           IF NOT FS-SAL-APARCTA-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE APAREO'
+               DISPLAY 'FILE STATUS: ' FS-SAL-APARCTA
+               STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-LEER-CONOCIDAS.
+      * Si CUENTAS_CONOCIDAS.TXT ya existe, viene de una corrida
+      * anterior: cargo en memoria las cuentas que ya vimos alguna vez.
+      * Si no existe, es la primera corrida y no hay ninguna conocida.
+           OPEN INPUT ENT-CONOCIDAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONOCIDAS-OK
+                   PERFORM 1210-LEER-SIGUIENTE-CONOCIDA
+                      THRU 1210-LEER-SIGUIENTE-CONOCIDA-EXIT
+                      UNTIL WS-CONOCIDAS-EOF-YES
+                   CLOSE ENT-CONOCIDAS
+               WHEN FS-ENT-CONOCIDAS-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR CUENTAS_CONOCIDAS.TXT'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONOCIDAS
+           END-EVALUATE.
+
+       1200-LEER-CONOCIDAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1210-LEER-SIGUIENTE-CONOCIDA.
+           READ ENT-CONOCIDAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONOCIDAS-OK
+                   IF WS-CANT-CONOCIDAS LESS THAN 3000
+                       ADD 1 TO WS-CANT-CONOCIDAS
+                       MOVE REG-CTACON-NUMERO
+                         TO WS-CON-ITEM(WS-CANT-CONOCIDAS)
+                   ELSE
+                       DISPLAY 'TABLA DE CUENTAS CONOCIDAS LLENA, '
+                          'SE IGNORA LA CUENTA ' REG-CTACON-NUMERO
+                       ADD 1 TO WS-CANT-CONOCIDAS-IGNORADAS
+                   END-IF
+               WHEN FS-ENT-CONOCIDAS-EOF
+                   SET WS-CONOCIDAS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER CUENTAS_CONOCIDAS.TXT'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONOCIDAS
+                   SET WS-CONOCIDAS-EOF-YES TO TRUE
+           END-EVALUATE.
+
+       1210-LEER-SIGUIENTE-CONOCIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1800-PROCESAR-TITULOS.
+           MOVE ALL '=' TO WS-APARCTA-SEPARADOR.
+           MOVE WS-APARCTA-SEPARADOR TO WS-SALIDA-APARCTA.
+           WRITE WS-SALIDA-APARCTA.
+
+           MOVE 'Cuenta        '        TO WS-APARCTA-TIT-CUENTA.
+           MOVE 'Novedad                   '
+                                           TO WS-APARCTA-TIT-NOVEDAD.
+           MOVE 'Detalle'                TO WS-APARCTA-TIT-DETALLE.
+           MOVE WS-APARCTA-TITULO TO WS-SALIDA-APARCTA.
+           WRITE WS-SALIDA-APARCTA.
+
+           MOVE WS-APARCTA-SEPARADOR TO WS-SALIDA-APARCTA.
+           WRITE WS-SALIDA-APARCTA.
+
+       1800-PROCESAR-TITULOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-EXPORT.
+           READ ENT-EXPORT-TARJETAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-EXPORT-OK
+                   ADD 1 TO WS-CANT-TARJETAS-LEIDAS
+                   PERFORM 2150-PROCESAR-TARJETA
+                      THRU 2150-PROCESAR-TARJETA-EXIT
+               WHEN FS-ENT-EXPORT-EOF
+                   SET WS-EXPORT-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE EXPORTACION'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-EXPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Cargo la tabla de cuentas del master: una entrada por cuenta,
+      * quedandome con el apellido/nombre de la primera tarjeta que
+      * encuentro para esa cuenta (una cuenta puede tener varias).
+       2150-PROCESAR-TARJETA.
+           SET WS-CUENTA-ENCONTRADA-NO TO TRUE.
+           PERFORM 2160-BUSCAR-CUENTA
+              THRU 2160-BUSCAR-CUENTA-EXIT
+              VARYING WS-INDICE-CUENTA FROM 1 BY 1
+              UNTIL WS-INDICE-CUENTA GREATER THAN WS-CANT-CUENTAS
+                 OR WS-CUENTA-ENCONTRADA-SI.
+
+           IF WS-CUENTA-ENCONTRADA-NO
+               PERFORM 2170-AGREGAR-CUENTA
+                  THRU 2170-AGREGAR-CUENTA-EXIT
+           END-IF.
+
+       2150-PROCESAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Al salir del PERFORM VARYING, si hubo coincidencia
+      * WS-INDICE-CUENTA queda apuntando a esa entrada; si no, queda
+      * uno mas alla de la ultima cargada.
+       2160-BUSCAR-CUENTA.
+           IF REG-EXPORT-NUMERO-CUENTA EQUAL
+                 WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+               SET WS-CUENTA-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2160-BUSCAR-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2170-AGREGAR-CUENTA.
+           IF WS-CANT-CUENTAS LESS THAN 2000
+               ADD 1 TO WS-CANT-CUENTAS
+               MOVE WS-CANT-CUENTAS TO WS-INDICE-CUENTA
+               MOVE REG-EXPORT-NUMERO-CUENTA
+                 TO WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+               MOVE REG-EXPORT-APELLIDO
+                 TO WS-CTA-ITEM-APELLIDO(WS-INDICE-CUENTA)
+               MOVE REG-EXPORT-NOMBRE
+                 TO WS-CTA-ITEM-NOMBRE(WS-INDICE-CUENTA)
+               MOVE 0 TO WS-CTA-ITEM-CANT-CONSUMOS(WS-INDICE-CUENTA)
+
+               SET WS-CONOCIDA-ENCONTRADA-NO TO TRUE
+               PERFORM 1250-BUSCAR-CONOCIDA
+                  THRU 1250-BUSCAR-CONOCIDA-EXIT
+                  VARYING WS-INDICE-CONOCIDA FROM 1 BY 1
+                  UNTIL WS-INDICE-CONOCIDA GREATER
+                        THAN WS-CANT-CONOCIDAS
+                     OR WS-CONOCIDA-ENCONTRADA-SI
+
+               IF WS-CONOCIDA-ENCONTRADA-SI
+                   SET WS-CTA-ITEM-CONOCIDA-SI(WS-INDICE-CUENTA)
+                       TO TRUE
+               ELSE
+                   SET WS-CTA-ITEM-CONOCIDA-NO(WS-INDICE-CUENTA)
+                       TO TRUE
+               END-IF
+           ELSE
+               MOVE 2001 TO WS-INDICE-CUENTA
+               DISPLAY 'TABLA DE CUENTAS LLENA, SE IGNORA'
+               DISPLAY 'CUENTA: ' REG-EXPORT-NUMERO-CUENTA
+               ADD 1 TO WS-CANT-CUENTAS-IGNORADAS
+           END-IF.
+
+       2170-AGREGAR-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1250-BUSCAR-CONOCIDA.
+           IF REG-EXPORT-NUMERO-CUENTA EQUAL
+                 WS-CON-ITEM(WS-INDICE-CONOCIDA)
+               SET WS-CONOCIDA-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       1250-BUSCAR-CONOCIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-LEER-CONSUMOS.
+           READ ENT-CONSUMOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONSUMOS-OK
+                   ADD 1 TO WS-CANT-CONSUMOS-LEIDOS
+                   PERFORM 2550-PROCESAR-CONSUMO
+                      THRU 2550-PROCESAR-CONSUMO-EXIT
+               WHEN FS-ENT-CONSUMOS-EOF
+                   SET WS-CONSUMOS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE CONSUMOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2500-LEER-CONSUMOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2550-PROCESAR-CONSUMO.
+           SET WS-CUENTA-ENCONTRADA-NO TO TRUE.
+           PERFORM 2560-BUSCAR-CUENTA-CONSUMO
+              THRU 2560-BUSCAR-CUENTA-CONSUMO-EXIT
+              VARYING WS-INDICE-CUENTA FROM 1 BY 1
+              UNTIL WS-INDICE-CUENTA GREATER THAN WS-CANT-CUENTAS
+                 OR WS-CUENTA-ENCONTRADA-SI.
+
+           IF WS-CUENTA-ENCONTRADA-SI
+               ADD 1 TO WS-CTA-ITEM-CANT-CONSUMOS(WS-INDICE-CUENTA)
+           ELSE
+               PERFORM 2900-GRABAR-CONSUMO-SIN-MASTER
+                  THRU 2900-GRABAR-CONSUMO-SIN-MASTER-EXIT
+           END-IF.
+
+       2550-PROCESAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2560-BUSCAR-CUENTA-CONSUMO.
+           IF WS-CUENTA-CREDITO EQUAL
+                 WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+               SET WS-CUENTA-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2560-BUSCAR-CUENTA-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-GRABAR-CONSUMO-SIN-MASTER.
+           ADD 1 TO WS-CANT-CONSUMOS-SIN-MASTER.
+
+           MOVE WS-CUENTA-CREDITO      TO WS-APARCTA-CUENTA.
+           MOVE 'CONSUMO SIN MASTER'   TO WS-APARCTA-NOVEDAD.
+           MOVE 'ID CONSUMO '          TO WS-APARCTA-DETALLE(1:11).
+           MOVE WS-ID-CONSUMO          TO WS-APARCTA-DETALLE(12:10).
+
+           MOVE WS-APARCTA-LINEA TO WS-SALIDA-APARCTA.
+           WRITE WS-SALIDA-APARCTA.
+
+       2900-GRABAR-CONSUMO-SIN-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Recorre la tabla de cuentas del master ya cargada e informa,
+      * por cada una, la unica novedad que le puede corresponder:
+      * cuenta nueva (no estaba en CUENTAS_CONOCIDAS.TXT) o cuenta sin
+      * consumos en el ciclo. Una cuenta con consumos y ya conocida no
+      * es una novedad y no genera linea.
+       2800-IMPRIMIR-CUENTA.
+           IF WS-CTA-ITEM-CONOCIDA-NO(WS-INDICE-CUENTA)
+               ADD 1 TO WS-CANT-CUENTAS-NUEVAS
+               MOVE WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+                 TO WS-APARCTA-CUENTA
+               MOVE 'CUENTA NUEVA'       TO WS-APARCTA-NOVEDAD
+               MOVE WS-CTA-ITEM-APELLIDO(WS-INDICE-CUENTA)
+                 TO WS-APARCTA-DETALLE(1:20)
+               MOVE WS-CTA-ITEM-NOMBRE(WS-INDICE-CUENTA)
+                 TO WS-APARCTA-DETALLE(21:20)
+               MOVE WS-APARCTA-LINEA TO WS-SALIDA-APARCTA
+               WRITE WS-SALIDA-APARCTA
+           ELSE
+               IF WS-CTA-ITEM-CANT-CONSUMOS(WS-INDICE-CUENTA) EQUAL 0
+                   ADD 1 TO WS-CANT-CUENTAS-SIN-CONSUMOS
+                   MOVE WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+                     TO WS-APARCTA-CUENTA
+                   MOVE 'SIN CONSUMOS EN CICLO'
+                     TO WS-APARCTA-NOVEDAD
+                   MOVE WS-CTA-ITEM-APELLIDO(WS-INDICE-CUENTA)
+                     TO WS-APARCTA-DETALLE(1:20)
+                   MOVE WS-CTA-ITEM-NOMBRE(WS-INDICE-CUENTA)
+                     TO WS-APARCTA-DETALLE(21:20)
+                   MOVE WS-APARCTA-LINEA TO WS-SALIDA-APARCTA
+                   WRITE WS-SALIDA-APARCTA
+               END-IF
+           END-IF.
+
+       2800-IMPRIMIR-CUENTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-PROCESAR-PIE.
+           MOVE WS-APARCTA-SEPARADOR TO WS-SALIDA-APARCTA.
+           WRITE WS-SALIDA-APARCTA.
+
+       2900-PROCESAR-PIE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-EXPORT-TARJETAS
+                 ENT-CONSUMOS
+                 SAL-APARCTA.
+
+           PERFORM 3100-REGRABAR-CONOCIDAS
+              THRU 3100-REGRABAR-CONOCIDAS-EXIT.
+
+           DISPLAY 'TARJETAS LEIDAS         : ' WS-CANT-TARJETAS-LEIDAS.
+           DISPLAY 'CONSUMOS LEIDOS         : ' WS-CANT-CONSUMOS-LEIDOS.
+           DISPLAY 'CUENTAS NUEVAS          : ' WS-CANT-CUENTAS-NUEVAS.
+           DISPLAY 'CUENTAS SIN CONSUMOS    : '
+                   WS-CANT-CUENTAS-SIN-CONSUMOS.
+           DISPLAY 'CONSUMOS SIN MASTER     : '
+                   WS-CANT-CONSUMOS-SIN-MASTER.
+           IF WS-CANT-CUENTAS-IGNORADAS GREATER THAN 0
+              DISPLAY 'CUENTAS IGNORADAS (TABLA LLENA): '
+                      WS-CANT-CUENTAS-IGNORADAS
+           END-IF.
+           IF WS-CANT-CONOCIDAS-IGNORADAS GREATER THAN 0
+              DISPLAY 'CONOCIDAS IGNORADAS (TABLA LLENA): '
+                      WS-CANT-CONOCIDAS-IGNORADAS
+           END-IF.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Regrabo CUENTAS_CONOCIDAS.TXT con la union de lo que ya era
+      * conocido mas todas las cuentas del master vistas en esta
+      * corrida, para que la proxima corrida ya no las trate de nuevas.
+       3100-REGRABAR-CONOCIDAS.
+           OPEN OUTPUT SAL-CONOCIDAS.
+           IF NOT FS-SAL-CONOCIDAS-OK
+               DISPLAY 'ERROR AL GRABAR CUENTAS_CONOCIDAS.TXT'
+               DISPLAY 'FILE STATUS: ' FS-SAL-CONOCIDAS
+               STOP RUN
+           END-IF.
+
+           PERFORM 3110-GRABAR-CONOCIDA-ANTERIOR
+              THRU 3110-GRABAR-CONOCIDA-ANTERIOR-EXIT
+              VARYING WS-INDICE-CONOCIDA FROM 1 BY 1
+              UNTIL WS-INDICE-CONOCIDA GREATER THAN WS-CANT-CONOCIDAS.
+
+           PERFORM 3120-GRABAR-CUENTA-DEL-MASTER
+              THRU 3120-GRABAR-CUENTA-DEL-MASTER-EXIT
+              VARYING WS-INDICE-CUENTA FROM 1 BY 1
+              UNTIL WS-INDICE-CUENTA GREATER THAN WS-CANT-CUENTAS.
+
+           CLOSE SAL-CONOCIDAS.
+
+       3100-REGRABAR-CONOCIDAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3110-GRABAR-CONOCIDA-ANTERIOR.
+           MOVE WS-CON-ITEM(WS-INDICE-CONOCIDA)
+             TO FD-SAL-CUENTA-CONOCIDA.
+           WRITE FD-SAL-CUENTA-CONOCIDA.
+
+       3110-GRABAR-CONOCIDA-ANTERIOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Solo grabo las cuentas del master que eran nuevas en esta
+      * corrida: las que ya eran conocidas ya se grabaron en el paso
+      * anterior a partir de WS-TABLA-CONOCIDAS.
+       3120-GRABAR-CUENTA-DEL-MASTER.
+           IF WS-CTA-ITEM-CONOCIDA-NO(WS-INDICE-CUENTA)
+               MOVE WS-CTA-ITEM-NUMERO(WS-INDICE-CUENTA)
+                 TO FD-SAL-CUENTA-CONOCIDA
+               WRITE FD-SAL-CUENTA-CONOCIDA
+           END-IF.
+
+       3120-GRABAR-CUENTA-DEL-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02APAR.
