@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 13/11/2023
+      * Purpose: TP02CUOTA.CBL - Reporte de cuotas pendientes por
+      *          tarjeta a partir de CONSUMOS.SEQ. Para cada consumo
+      *          financiado que todavia no llego a la ultima cuota se
+      *          informa cuantas cuotas restan y el importe pendiente.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02CUOTA.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENT-CONSUMOS
+           ASSIGN TO '../CONSUMOS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONSUMOS.
+
+           SELECT SAL-CUOTAS
+           ASSIGN TO '../CUOTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-CUOTAS.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-CONSUMOS.
+           COPY CONSUMOS.
+
+       FD SAL-CUOTAS.
+           COPY CUOTAS.
+
+       WORKING-STORAGE SECTION.
+       01 FS-STATUS.
+          05 FS-ENT-CONSUMOS                   PIC X(2).
+             88 FS-ENT-CONSUMOS-OK                 VALUE '00'.
+             88 FS-ENT-CONSUMOS-EOF                VALUE '10'.
+          05 FS-SAL-CUOTAS                     PIC X(2).
+             88 FS-SAL-CUOTAS-OK                   VALUE '00'.
+
+       01 WS-CONSUMOS-EOF                      PIC X(5) VALUE 'FALSE'.
+          88 WS-CONSUMOS-EOF-YES                   VALUE 'TRUE'.
+          88 WS-CONSUMOS-EOF-NO                    VALUE 'FALSE'.
+
+      * Cuotas restantes del consumo que se esta informando
+       01 WS-CUOTAS-REST                       PIC 9(2) VALUE 0.
+      * Importe pendiente del consumo (importe de cuota * restantes)
+       01 WS-IMPORTE-REST                      PIC 9(8)V9(2) VALUE 0.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-INFORMADOS                PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-CONSUMOS
+              THRU 2100-LEER-CONSUMOS-EXIT
+              UNTIL WS-CONSUMOS-EOF-YES.
+
+           PERFORM 2900-PROCESAR-PIE
+              THRU 2900-PROCESAR-PIE-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           OPEN INPUT ENT-CONSUMOS.
+           IF NOT FS-ENT-CONSUMOS-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONSUMOS'
+              DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-CUOTAS.
+           IF NOT FS-SAL-CUOTAS-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CUOTAS'
+              DISPLAY 'FILE STATUS: ' FS-SAL-CUOTAS
+              STOP RUN
+           END-IF.
+
+           PERFORM 1800-PROCESAR-TITULOS
+              THRU 1800-PROCESAR-TITULOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1800-PROCESAR-TITULOS.
+           MOVE ALL '=' TO WS-CUOTAS-SEPARADOR.
+           MOVE WS-CUOTAS-SEPARADOR TO WS-SALIDA-CUOTAS.
+           WRITE WS-SALIDA-CUOTAS.
+
+           MOVE 'Tarjeta              '   TO WS-CUOTAS-TIT-TARJETA.
+           MOVE 'Detalle                          '
+                                           TO WS-CUOTAS-TIT-DETALLE.
+           MOVE 'Cuota    Restan  '       TO WS-CUOTAS-TIT-RESTAN.
+           MOVE 'Importe pendiente'       TO WS-CUOTAS-TIT-IMPORTE.
+           MOVE WS-CUOTAS-TITULO TO WS-SALIDA-CUOTAS.
+           WRITE WS-SALIDA-CUOTAS.
+
+           MOVE WS-CUOTAS-SEPARADOR TO WS-SALIDA-CUOTAS.
+           WRITE WS-SALIDA-CUOTAS.
+
+       1800-PROCESAR-TITULOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-CONSUMOS.
+           READ ENT-CONSUMOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONSUMOS-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-CONSUMO
+                      THRU 2200-PROCESAR-CONSUMO-EXIT
+               WHEN FS-ENT-CONSUMOS-EOF
+                   SET WS-CONSUMOS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE CONSUMOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-CONSUMOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-CONSUMO.
+      * Un consumo esta financiado en cuotas y todavia abierto cuando
+      * la cuota actual es menor que la cantidad total de cuotas.
+           IF WS-NUMERO-CUOTAS GREATER THAN 1
+              AND WS-NUMERO-ACTUAL LESS THAN WS-NUMERO-CUOTAS
+              PERFORM 2300-INFORMAR-CUOTA
+                 THRU 2300-INFORMAR-CUOTA-EXIT
+           END-IF.
+
+       2200-PROCESAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-INFORMAR-CUOTA.
+           SUBTRACT WS-NUMERO-ACTUAL FROM WS-NUMERO-CUOTAS
+              GIVING WS-CUOTAS-REST.
+           MULTIPLY WS-IMPORTE BY WS-CUOTAS-REST
+              GIVING WS-IMPORTE-REST.
+
+           MOVE WS-NUMERO-TARJETA  TO WS-CUOTAS-TARJETA.
+           MOVE WS-DETALLE         TO WS-CUOTAS-DETALLE.
+           MOVE WS-NUMERO-ACTUAL   TO WS-CUOTAS-ACTUAL.
+           MOVE WS-NUMERO-CUOTAS   TO WS-CUOTAS-TOTAL.
+           MOVE WS-CUOTAS-REST     TO WS-CUOTAS-RESTANTES.
+           MOVE WS-IMPORTE-REST    TO WS-CUOTAS-IMPORTE-REST.
+
+           MOVE WS-CUOTAS-LINEA TO WS-SALIDA-CUOTAS.
+           WRITE WS-SALIDA-CUOTAS.
+
+           ADD 1 TO WS-CANT-INFORMADOS.
+
+       2300-INFORMAR-CUOTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-PROCESAR-PIE.
+           MOVE WS-CUOTAS-SEPARADOR TO WS-SALIDA-CUOTAS.
+           WRITE WS-SALIDA-CUOTAS.
+
+       2900-PROCESAR-PIE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-CONSUMOS
+                 SAL-CUOTAS.
+
+           DISPLAY 'CONSUMOS LEIDOS         : ' WS-CANT-LEIDOS.
+           DISPLAY 'CUOTAS ABIERTAS INFORMADAS: ' WS-CANT-INFORMADOS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02CUOTA.
