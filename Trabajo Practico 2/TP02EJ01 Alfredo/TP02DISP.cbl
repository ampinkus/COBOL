@@ -0,0 +1,446 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02DISP.CBL - Lote de novedades de disputas de
+      *          consumos ya aprobadas. Lee ACCIONES_DISPUTAS.SEQ y
+      *          actualiza DISPUTAS.TXT (el consumo queda disputado,
+      *          se reinstala o queda removido en forma definitiva),
+      *          dejando en AUDITDISP.TXT el resultado de cada novedad.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02DISP.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-ACCIONES
+      *    Nombre fisico del archivo: ../ACCIONES_DISPUTAS.SEQ
+           SELECT ENT-ACCIONES
+           ASSIGN TO '../ACCIONES_DISPUTAS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-ACCIONES.
+
+      *    Nombre logico del archivo: ENT-DISPUTAS
+      *    Nombre fisico del archivo: ../DISPUTAS.TXT
+      *    Estado de disputas que dejo la corrida anterior; si no
+      *    existe todavia, es la primera corrida y se arranca vacio.
+           SELECT ENT-DISPUTAS
+           ASSIGN TO '../DISPUTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-DISPUTAS.
+
+      *****ARCHIVOS DE SALIDA
+      *    Nombre logico del archivo: SAL-DISPUTAS
+      *    Nombre fisico del archivo: ../DISPUTAS.TXT
+      *    Se reescribe entero con la tabla ya actualizada; se abre
+      *    recien despues de haber leido y cerrado ENT-DISPUTAS.
+           SELECT SAL-DISPUTAS
+           ASSIGN TO '../DISPUTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-DISPUTAS.
+
+      *    Nombre logico del archivo: SAL-AUDITDISP
+      *    Nombre fisico del archivo: ../AUDITDISP.TXT
+           SELECT SAL-AUDITDISP
+           ASSIGN TO '../AUDITDISP.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-AUDITDISP.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-ACCIONES.
+           COPY ACCDISP.
+
+       FD ENT-DISPUTAS.
+           COPY DISPUTAS.
+
+       FD SAL-DISPUTAS.
+       01 FD-SAL-DISPUTA.
+          05 FD-SAL-DISPUTA-TARJETA       PIC X(19).
+          05 FD-SAL-DISPUTA-CONSUMO       PIC 9(10).
+          05 FD-SAL-DISPUTA-ESTADO        PIC X(01).
+
+       FD SAL-AUDITDISP.
+       01 FD-AUDIT-DISPUTA.
+          05 FD-AUDIT-DISP-FECHA          PIC 9(8).
+          05 FD-AUDIT-DISP-TARJETA        PIC X(19).
+          05 FD-AUDIT-DISP-CONSUMO        PIC 9(10).
+          05 FD-AUDIT-DISP-ACCION         PIC X(01).
+          05 FD-AUDIT-DISP-RESULTADO      PIC X(24).
+
+       WORKING-STORAGE SECTION.
+      * Formato de archivo de status
+       01 FS-STATUS.
+          05 FS-ENT-ACCIONES                   PIC X(2).
+             88 FS-ENT-ACCIONES-OK                 VALUE '00'.
+             88 FS-ENT-ACCIONES-EOF                VALUE '10'.
+          05 FS-ENT-DISPUTAS                   PIC X(2).
+             88 FS-ENT-DISPUTAS-OK                 VALUE '00'.
+             88 FS-ENT-DISPUTAS-EOF                VALUE '10'.
+             88 FS-ENT-DISPUTAS-NFD                VALUE '35'.
+          05 FS-SAL-DISPUTAS                   PIC X(2).
+             88 FS-SAL-DISPUTAS-OK                 VALUE '00'.
+          05 FS-SAL-AUDITDISP                  PIC X(2).
+             88 FS-SAL-AUDITDISP-OK                VALUE '00'.
+
+      * Fecha del proceso, para el sello de la auditoria
+       01 WS-FECHA-PROCESO                     PIC 9(8).
+
+      * Variable para indicar fin de archivo de acciones
+       01 WS-ACCIONES-EOF                      PIC X(5) VALUE 'FALSE'.
+          88 WS-ACCIONES-EOF-YES                   VALUE 'TRUE'.
+          88 WS-ACCIONES-EOF-NO                    VALUE 'FALSE'.
+
+      * Variable para indicar fin de la carga de DISPUTAS.TXT
+       01 WS-DISPUTAS-CARGA-EOF                PIC X(5) VALUE 'FALSE'.
+          88 WS-DISPUTAS-CARGA-EOF-YES             VALUE 'TRUE'.
+          88 WS-DISPUTAS-CARGA-EOF-NO              VALUE 'FALSE'.
+
+      * Indica si la novedad que se esta procesando ya tenia una
+      * disputa cargada en la tabla
+       01 WS-DISPUTA-ENCONTRADA                PIC X(03) VALUE 'NO'.
+          88 WS-DISPUTA-ENCONTRADA-SI              VALUE 'SI'.
+          88 WS-DISPUTA-ENCONTRADA-NO              VALUE 'NO'.
+
+      * Indice de recorrido de la tabla de disputas
+       77 WS-INDICE-DISPUTA                    PIC 9(04) VALUE 1.
+
+      * Cantidad de disputas efectivamente cargadas en la tabla
+       77 WS-CANT-DISPUTAS                     PIC 9(04) VALUE 0.
+
+      * Tabla de disputas vigentes, cargada de DISPUTAS.TXT y
+      * actualizada en memoria con las novedades del lote. El estado
+      * en blanco marca un lugar libre (una disputa reinstalada no se
+      * vuelve a escribir en DISPUTAS.TXT al cerrar el programa).
+       01 WS-TABLA-DISPUTAS.
+          05 WS-DISP-ITEM OCCURS 2000 TIMES.
+             10 WS-DISP-ITEM-TARJETA      PIC X(19).
+             10 WS-DISP-ITEM-CONSUMO      PIC 9(10).
+             10 WS-DISP-ITEM-ESTADO       PIC X(01).
+                88 WS-DISP-ITEM-DISPUTADO      VALUE 'D'.
+                88 WS-DISP-ITEM-REMOVIDO       VALUE 'X'.
+                88 WS-DISP-ITEM-LIBRE          VALUE SPACE.
+
+      * Contadores de control del lote
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDAS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-DISPUTADAS                PIC 9(05) VALUE 0.
+          05 WS-CANT-REINSTALADAS              PIC 9(05) VALUE 0.
+          05 WS-CANT-REMOVIDAS                 PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-ACCIONES
+              THRU 2100-LEER-ACCIONES-EXIT
+              UNTIL WS-ACCIONES-EOF-YES.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+
+           PERFORM 1100-CARGAR-DISPUTAS
+              THRU 1100-CARGAR-DISPUTAS-EXIT.
+
+           PERFORM 1200-ABRIR-ARCHIVOS
+              THRU 1200-ABRIR-ARCHIVOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-CARGAR-DISPUTAS.
+           OPEN INPUT ENT-DISPUTAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-DISPUTAS-OK
+                   PERFORM 1110-LEER-DISPUTA
+                      THRU 1110-LEER-DISPUTA-EXIT
+                      UNTIL WS-DISPUTAS-CARGA-EOF-YES
+                   CLOSE ENT-DISPUTAS
+               WHEN FS-ENT-DISPUTAS-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DISPUTAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-DISPUTAS
+                   STOP RUN
+           END-EVALUATE.
+
+       1100-CARGAR-DISPUTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1110-LEER-DISPUTA.
+           READ ENT-DISPUTAS
+               AT END
+                   SET WS-DISPUTAS-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-DISPUTAS LESS THAN 2000
+                      ADD 1 TO WS-CANT-DISPUTAS
+                      MOVE WS-DISPUTA-NUMERO-TARJETA
+                        TO WS-DISP-ITEM-TARJETA(WS-CANT-DISPUTAS)
+                      MOVE WS-DISPUTA-ID-CONSUMO
+                        TO WS-DISP-ITEM-CONSUMO(WS-CANT-DISPUTAS)
+                      MOVE WS-DISPUTA-ESTADO
+                        TO WS-DISP-ITEM-ESTADO(WS-CANT-DISPUTAS)
+                   ELSE
+                      DISPLAY 'DISPUTAS.TXT TIENE MAS DE 2000 '
+                         'REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1110-LEER-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-ACCIONES.
+           IF NOT FS-ENT-ACCIONES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ACCIONES'
+              DISPLAY 'FILE STATUS: ' FS-ENT-ACCIONES
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-AUDITDISP.
+           IF NOT FS-SAL-AUDITDISP-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+              DISPLAY 'FILE STATUS: ' FS-SAL-AUDITDISP
+              STOP RUN
+           END-IF.
+
+       1200-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-ACCIONES.
+           READ ENT-ACCIONES.
+           EVALUATE TRUE
+               WHEN FS-ENT-ACCIONES-OK
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2200-PROCESAR-ACCION
+                      THRU 2200-PROCESAR-ACCION-EXIT
+               WHEN FS-ENT-ACCIONES-EOF
+                   SET WS-ACCIONES-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE ACCIONES'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-ACCIONES
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-ACCIONES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-ACCION.
+           SET WS-DISPUTA-ENCONTRADA-NO TO TRUE.
+           PERFORM 2300-BUSCAR-DISPUTA
+              THRU 2300-BUSCAR-DISPUTA-EXIT
+              VARYING WS-INDICE-DISPUTA FROM 1 BY 1
+              UNTIL WS-INDICE-DISPUTA GREATER THAN WS-CANT-DISPUTAS
+                 OR WS-DISPUTA-ENCONTRADA-SI.
+
+           EVALUATE TRUE
+               WHEN WS-ACCDISP-ACCION-DISPUTAR
+                   PERFORM 2400-APLICAR-DISPUTAR
+                      THRU 2400-APLICAR-DISPUTAR-EXIT
+               WHEN WS-ACCDISP-ACCION-REINSTALAR
+                   PERFORM 2500-APLICAR-REINSTALAR
+                      THRU 2500-APLICAR-REINSTALAR-EXIT
+               WHEN WS-ACCDISP-ACCION-REMOVER
+                   PERFORM 2600-APLICAR-REMOVER
+                      THRU 2600-APLICAR-REMOVER-EXIT
+               WHEN OTHER
+                   MOVE 'ACCION INVALIDA     ' TO
+                       FD-AUDIT-DISP-RESULTADO
+                   PERFORM 2700-GRABAR-AUDITORIA
+                      THRU 2700-GRABAR-AUDITORIA-EXIT
+           END-EVALUATE.
+
+       2200-PROCESAR-ACCION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-BUSCAR-DISPUTA.
+           IF WS-ACCDISP-NUMERO-TARJETA EQUAL
+                 WS-DISP-ITEM-TARJETA(WS-INDICE-DISPUTA)
+              AND WS-ACCDISP-ID-CONSUMO EQUAL
+                 WS-DISP-ITEM-CONSUMO(WS-INDICE-DISPUTA)
+              AND NOT WS-DISP-ITEM-LIBRE(WS-INDICE-DISPUTA)
+               SET WS-DISPUTA-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2300-BUSCAR-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Al salir del PERFORM VARYING de 2300-BUSCAR-DISPUTA, si hubo
+      * coincidencia WS-INDICE-DISPUTA queda apuntando a esa entrada;
+      * si no, queda uno mas alla de la ultima cargada.
+       2400-APLICAR-DISPUTAR.
+           IF WS-DISPUTA-ENCONTRADA-NO
+               PERFORM 2350-AGREGAR-DISPUTA
+                  THRU 2350-AGREGAR-DISPUTA-EXIT
+           END-IF.
+
+           IF WS-INDICE-DISPUTA LESS THAN 2001
+               SET WS-DISP-ITEM-DISPUTADO(WS-INDICE-DISPUTA) TO TRUE
+               MOVE 'DISPUTADO           ' TO
+                   FD-AUDIT-DISP-RESULTADO
+               ADD 1 TO WS-CANT-DISPUTADAS
+           ELSE
+               MOVE 'TABLA DE DISPUTAS LLENA' TO
+                   FD-AUDIT-DISP-RESULTADO
+           END-IF.
+
+           PERFORM 2700-GRABAR-AUDITORIA
+              THRU 2700-GRABAR-AUDITORIA-EXIT.
+
+       2400-APLICAR-DISPUTAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2350-AGREGAR-DISPUTA.
+           IF WS-CANT-DISPUTAS LESS THAN 2000
+               ADD 1 TO WS-CANT-DISPUTAS
+               MOVE WS-CANT-DISPUTAS TO WS-INDICE-DISPUTA
+               MOVE WS-ACCDISP-NUMERO-TARJETA
+                 TO WS-DISP-ITEM-TARJETA(WS-INDICE-DISPUTA)
+               MOVE WS-ACCDISP-ID-CONSUMO
+                 TO WS-DISP-ITEM-CONSUMO(WS-INDICE-DISPUTA)
+           ELSE
+               MOVE 2001 TO WS-INDICE-DISPUTA
+           END-IF.
+
+       2350-AGREGAR-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-APLICAR-REINSTALAR.
+           IF WS-DISPUTA-ENCONTRADA-SI
+               SET WS-DISP-ITEM-LIBRE(WS-INDICE-DISPUTA) TO TRUE
+               MOVE 'REINSTALADO         ' TO
+                   FD-AUDIT-DISP-RESULTADO
+               ADD 1 TO WS-CANT-REINSTALADAS
+           ELSE
+               MOVE 'NO ESTABA DISPUTADO  ' TO
+                   FD-AUDIT-DISP-RESULTADO
+           END-IF.
+
+           PERFORM 2700-GRABAR-AUDITORIA
+              THRU 2700-GRABAR-AUDITORIA-EXIT.
+
+       2500-APLICAR-REINSTALAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2600-APLICAR-REMOVER.
+           IF WS-DISPUTA-ENCONTRADA-NO
+               PERFORM 2350-AGREGAR-DISPUTA
+                  THRU 2350-AGREGAR-DISPUTA-EXIT
+           END-IF.
+
+           IF WS-INDICE-DISPUTA LESS THAN 2001
+               SET WS-DISP-ITEM-REMOVIDO(WS-INDICE-DISPUTA) TO TRUE
+               MOVE 'REMOVIDO             ' TO
+                   FD-AUDIT-DISP-RESULTADO
+               ADD 1 TO WS-CANT-REMOVIDAS
+           ELSE
+               MOVE 'TABLA DE DISPUTAS LLENA' TO
+                   FD-AUDIT-DISP-RESULTADO
+           END-IF.
+
+           PERFORM 2700-GRABAR-AUDITORIA
+              THRU 2700-GRABAR-AUDITORIA-EXIT.
+
+       2600-APLICAR-REMOVER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2700-GRABAR-AUDITORIA.
+           MOVE WS-FECHA-PROCESO           TO FD-AUDIT-DISP-FECHA.
+           MOVE WS-ACCDISP-NUMERO-TARJETA  TO FD-AUDIT-DISP-TARJETA.
+           MOVE WS-ACCDISP-ID-CONSUMO      TO FD-AUDIT-DISP-CONSUMO.
+           MOVE WS-ACCDISP-ACCION          TO FD-AUDIT-DISP-ACCION.
+
+           WRITE FD-AUDIT-DISPUTA.
+
+       2700-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-ACCIONES
+                 SAL-AUDITDISP.
+
+           PERFORM 3100-REGRABAR-DISPUTAS
+              THRU 3100-REGRABAR-DISPUTAS-EXIT.
+
+           DISPLAY 'NOVEDADES LEIDAS      : ' WS-CANT-LEIDAS.
+           DISPLAY 'CONSUMOS DISPUTADOS   : ' WS-CANT-DISPUTADAS.
+           DISPLAY 'CONSUMOS REINSTALADOS : ' WS-CANT-REINSTALADAS.
+           DISPLAY 'CONSUMOS REMOVIDOS    : ' WS-CANT-REMOVIDAS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3100-REGRABAR-DISPUTAS.
+           OPEN OUTPUT SAL-DISPUTAS.
+           IF NOT FS-SAL-DISPUTAS-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE DISPUTAS'
+              DISPLAY 'FILE STATUS: ' FS-SAL-DISPUTAS
+              STOP RUN
+           END-IF.
+
+           PERFORM 3110-GRABAR-DISPUTA-VIGENTE
+              THRU 3110-GRABAR-DISPUTA-VIGENTE-EXIT
+              VARYING WS-INDICE-DISPUTA FROM 1 BY 1
+              UNTIL WS-INDICE-DISPUTA GREATER THAN WS-CANT-DISPUTAS.
+
+           CLOSE SAL-DISPUTAS.
+
+       3100-REGRABAR-DISPUTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3110-GRABAR-DISPUTA-VIGENTE.
+           IF NOT WS-DISP-ITEM-LIBRE(WS-INDICE-DISPUTA)
+               MOVE WS-DISP-ITEM-TARJETA(WS-INDICE-DISPUTA)
+                 TO FD-SAL-DISPUTA-TARJETA
+               MOVE WS-DISP-ITEM-CONSUMO(WS-INDICE-DISPUTA)
+                 TO FD-SAL-DISPUTA-CONSUMO
+               MOVE WS-DISP-ITEM-ESTADO(WS-INDICE-DISPUTA)
+                 TO FD-SAL-DISPUTA-ESTADO
+               WRITE FD-SAL-DISPUTA
+           END-IF.
+
+       3110-GRABAR-DISPUTA-VIGENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02DISP.
