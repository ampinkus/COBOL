@@ -0,0 +1,333 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02DOMIC.CBL - Conciliacion de domicilios: compara la
+      *          direccion que tiene cada tarjeta en MAESTRO-TARJETAS
+      *          contra la de AGENDA (Clase 21), para saber cual de
+      *          las dos quedo desactualizada antes de reimprimir un
+      *          resumen que volvio devuelto por correo.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02DOMIC.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-EXPORT-TARJETAS
+      *    Nombre fisico del archivo: ../TARJETAS_EXPORT.TXT
+      *    Lo genera MAESTARJ con LK-MODO-I = 'X', se lee aca recien
+      *    despues de invocarlo.
+           SELECT ENT-EXPORT-TARJETAS
+           ASSIGN TO '../TARJETAS_EXPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-EXPORT.
+
+      *    Nombre logico del archivo: ENT-AGENDA
+      *    Nombre fisico del archivo: ../../AGENDA.VSAM
+      *    Se abre solo para lectura y se carga entera en memoria: este
+      *    programa no modifica la agenda, solo la usa como referencia.
+           SELECT ENT-AGENDA
+           ASSIGN TO '../../AGENDA.VSAM'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ENT-AGENDA-ID
+           FILE STATUS IS FS-ENT-AGENDA.
+
+      *****ARCHIVO DE SALIDA
+      *    Nombre logico del archivo: SAL-DOMICREP
+      *    Nombre fisico del archivo: ../DOMICILIOS_DIVERGENTES.TXT
+           SELECT SAL-DOMICREP
+           ASSIGN TO '../DOMICILIOS_DIVERGENTES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-DOMICREP.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-EXPORT-TARJETAS.
+           COPY EXPTARJ.
+
+       FD ENT-AGENDA.
+       01 ENT-AGENDA-REG.
+          05 ENT-AGENDA-ID               PIC 9(08).
+          05 ENT-AGENDA-APELLIDO         PIC X(25).
+          05 ENT-AGENDA-NOMBRE           PIC X(25).
+          05 ENT-AGENDA-TELEFONO         PIC X(09).
+          05 ENT-AGENDA-DIRECCION        PIC X(22).
+          05 ENT-AGENDA-ESTADO           PIC X(01).
+
+       FD SAL-DOMICREP.
+           COPY DOMICREP.
+
+       WORKING-STORAGE SECTION.
+      * Formato de archivo de status
+       01 FS-STATUS.
+          05 FS-ENT-EXPORT                     PIC X(2).
+             88 FS-ENT-EXPORT-OK                   VALUE '00'.
+             88 FS-ENT-EXPORT-EOF                  VALUE '10'.
+          05 FS-ENT-AGENDA                     PIC X(2).
+             88 FS-ENT-AGENDA-OK                   VALUE '00'.
+             88 FS-ENT-AGENDA-EOF                  VALUE '10'.
+          05 FS-SAL-DOMICREP                   PIC X(2).
+             88 FS-SAL-DOMICREP-OK                 VALUE '00'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ, solo para
+      * pedirle el modo exportar antes de leer el extracto
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+      * Variable para indicar fin del extracto de tarjetas
+       01 WS-EXPORT-EOF                        PIC X(5) VALUE 'FALSE'.
+          88 WS-EXPORT-EOF-YES                     VALUE 'TRUE'.
+          88 WS-EXPORT-EOF-NO                      VALUE 'FALSE'.
+
+      * Variable para indicar fin de la carga de AGENDA
+       01 WS-AGENDA-CARGA-EOF                  PIC X(5) VALUE 'FALSE'.
+          88 WS-AGENDA-CARGA-EOF-YES               VALUE 'TRUE'.
+          88 WS-AGENDA-CARGA-EOF-NO                VALUE 'FALSE'.
+
+      * Indica si el contacto de la tarjeta que se esta procesando se
+      * encontro en la tabla de AGENDA cargada en memoria
+       01 WS-AGENDA-ENCONTRADA                 PIC X(03) VALUE 'NO'.
+          88 WS-AGENDA-ENCONTRADA-SI               VALUE 'SI'.
+          88 WS-AGENDA-ENCONTRADA-NO               VALUE 'NO'.
+
+      * Indice de recorrido de la tabla de AGENDA
+       77 WS-INDICE-AGENDA                     PIC 9(04) VALUE 1.
+
+      * Cantidad de contactos efectivamente cargados en la tabla
+       77 WS-CANT-AGENDA                       PIC 9(04) VALUE 0.
+
+      * Tabla de AGENDA cargada entera en memoria, para poder buscar
+      * por apellido y nombre sin reabrir el VSAM por cada tarjeta
+       01 WS-TABLA-AGENDA.
+          05 WS-AGENDA-ITEM OCCURS 2000 TIMES.
+             10 WS-AGENDA-ITEM-APELLIDO      PIC X(25).
+             10 WS-AGENDA-ITEM-NOMBRE        PIC X(25).
+             10 WS-AGENDA-ITEM-DIRECCION     PIC X(22).
+
+      * Contadores de control del lote
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-SIN-AGENDA                PIC 9(05) VALUE 0.
+          05 WS-CANT-DIFIEREN                  PIC 9(05) VALUE 0.
+          05 WS-CANT-OK                        PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-EXPORT
+              THRU 2100-LEER-EXPORT-EXIT
+              UNTIL WS-EXPORT-EOF-YES.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+      * Le pido a MAESTARJ que vuelque el master entero a un archivo
+      * secuencial antes de empezar a leerlo.
+           INITIALIZE LK-TARJETA.
+           MOVE 'X' TO LK-MODO-I.
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF NOT LK-RETORNO-OK
+               DISPLAY 'ERROR AL EXPORTAR EL MASTER DE TARJETAS'
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 1200-CARGAR-AGENDA
+              THRU 1200-CARGAR-AGENDA-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-EXPORT-TARJETAS.
+           IF NOT FS-ENT-EXPORT-OK
+              DISPLAY 'ERROR AL ABRIR EL EXTRACTO DE TARJETAS'
+              DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-DOMICREP.
+           IF NOT FS-SAL-DOMICREP-OK
+              DISPLAY 'ERROR AL ABRIR EL REPORTE DE DOMICILIOS'
+              DISPLAY 'FILE STATUS: ' FS-SAL-DOMICREP
+              STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-CARGAR-AGENDA.
+           OPEN INPUT ENT-AGENDA.
+           EVALUATE TRUE
+               WHEN FS-ENT-AGENDA-OK
+                   PERFORM 1210-LEER-AGENDA
+                      THRU 1210-LEER-AGENDA-EXIT
+                      UNTIL WS-AGENDA-CARGA-EOF-YES
+                   CLOSE ENT-AGENDA
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR LA AGENDA'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-AGENDA
+                   STOP RUN
+           END-EVALUATE.
+
+       1200-CARGAR-AGENDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1210-LEER-AGENDA.
+           READ ENT-AGENDA NEXT RECORD
+               AT END
+                   SET WS-AGENDA-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-AGENDA LESS THAN 2000
+                      ADD 1 TO WS-CANT-AGENDA
+                      MOVE ENT-AGENDA-APELLIDO
+                        TO WS-AGENDA-ITEM-APELLIDO(WS-CANT-AGENDA)
+                      MOVE ENT-AGENDA-NOMBRE
+                        TO WS-AGENDA-ITEM-NOMBRE(WS-CANT-AGENDA)
+                      MOVE ENT-AGENDA-DIRECCION
+                        TO WS-AGENDA-ITEM-DIRECCION(WS-CANT-AGENDA)
+                   ELSE
+                      DISPLAY 'AGENDA.VSAM TIENE MAS DE 2000 '
+                         'CONTACTOS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1210-LEER-AGENDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-EXPORT.
+           READ ENT-EXPORT-TARJETAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-EXPORT-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-TARJETA
+                      THRU 2200-PROCESAR-TARJETA-EXIT
+               WHEN FS-ENT-EXPORT-EOF
+                   SET WS-EXPORT-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL EXTRACTO DE TARJETAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-EXPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-TARJETA.
+           SET WS-AGENDA-ENCONTRADA-NO TO TRUE.
+           PERFORM 2300-COMPARAR-AGENDA
+              THRU 2300-COMPARAR-AGENDA-EXIT
+              VARYING WS-INDICE-AGENDA FROM 1 BY 1
+              UNTIL WS-INDICE-AGENDA GREATER THAN WS-CANT-AGENDA
+                 OR WS-AGENDA-ENCONTRADA-SI.
+
+      * Si se encontro en la agenda, 2300-COMPARAR-AGENDA ya sumo el
+      * resultado de la comparacion (WS-CANT-OK o WS-CANT-DIFIEREN);
+      * aca solo falta contemplar el caso en que no se encontro.
+           IF WS-AGENDA-ENCONTRADA-NO
+               MOVE 'SIN-AGENDA' TO FD-DOMICREP-MOTIVO
+               PERFORM 2400-GRABAR-DIVERGENCIA
+                  THRU 2400-GRABAR-DIVERGENCIA-EXIT
+               ADD 1 TO WS-CANT-SIN-AGENDA
+           END-IF.
+
+       2200-PROCESAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-COMPARAR-AGENDA.
+           IF REG-EXPORT-APELLIDO EQUAL
+                 WS-AGENDA-ITEM-APELLIDO(WS-INDICE-AGENDA)
+              AND REG-EXPORT-NOMBRE EQUAL
+                 WS-AGENDA-ITEM-NOMBRE(WS-INDICE-AGENDA)
+               SET WS-AGENDA-ENCONTRADA-SI TO TRUE
+      * REG-EXPORT-DIRECCION (PIC X(40)) es mas ancho que la
+      * direccion cargada de AGENDA.VSAM (WS-AGENDA-ITEM-DIRECCION,
+      * PIC X(22)); si se compararan enteros, COBOL rellenaria con
+      * blancos al mas corto y cualquier domicilio real de mas de 22
+      * caracteres daria "DIFIERE" aunque coincida letra por letra
+      * hasta ahi, asi que se compara solo hasta el ancho de AGENDA.
+               IF REG-EXPORT-DIRECCION(1:22) NOT EQUAL
+                     WS-AGENDA-ITEM-DIRECCION(WS-INDICE-AGENDA)
+                   MOVE 'DIFIERE' TO FD-DOMICREP-MOTIVO
+                   PERFORM 2400-GRABAR-DIVERGENCIA
+                      THRU 2400-GRABAR-DIVERGENCIA-EXIT
+                   ADD 1 TO WS-CANT-DIFIEREN
+               ELSE
+                   ADD 1 TO WS-CANT-OK
+               END-IF
+           END-IF.
+
+       2300-COMPARAR-AGENDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-GRABAR-DIVERGENCIA.
+           MOVE REG-EXPORT-NUMERO-TARJETA TO
+               FD-DOMICREP-NUMERO-TARJETA.
+           MOVE REG-EXPORT-APELLIDO       TO FD-DOMICREP-APELLIDO.
+           MOVE REG-EXPORT-NOMBRE         TO FD-DOMICREP-NOMBRE.
+           MOVE REG-EXPORT-DIRECCION      TO
+               FD-DOMICREP-DIRECCION-TARJ.
+
+           IF WS-AGENDA-ENCONTRADA-SI
+               MOVE WS-AGENDA-ITEM-DIRECCION(WS-INDICE-AGENDA) TO
+                   FD-DOMICREP-DIRECCION-AGDA
+           ELSE
+               MOVE SPACES TO FD-DOMICREP-DIRECCION-AGDA
+           END-IF.
+
+           WRITE FD-DOMICREP-LINEA.
+
+       2400-GRABAR-DIVERGENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-EXPORT-TARJETAS
+                 SAL-DOMICREP.
+
+           DISPLAY 'TARJETAS LEIDAS         : ' WS-CANT-LEIDOS.
+           DISPLAY 'SIN CONTACTO EN AGENDA  : ' WS-CANT-SIN-AGENDA.
+           DISPLAY 'DOMICILIOS QUE DIFIEREN : ' WS-CANT-DIFIEREN.
+           DISPLAY 'DOMICILIOS COINCIDEN    : ' WS-CANT-OK.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02DOMIC.
