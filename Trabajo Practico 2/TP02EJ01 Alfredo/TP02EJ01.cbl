@@ -0,0 +1,1679 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 12/11/2023
+      * Purpose: TP02EJ01.CBL - Batch de resumenes de tarjeta de credito
+      *          Lee CONSUMOS.SEQ, busca los datos del titular contra
+      *          MAESTARJ y genera RESUMENES.TXT. Los consumos con
+      *          fecha invalida o tarjeta inexistente van a ERRORES.TXT.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02EJ01.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-CONSUMOS
+      *    Nombre fisico del archivo: ../CONSUMOS.SEQ
+           SELECT ENT-CONSUMOS
+           ASSIGN TO '../CONSUMOS.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONSUMOS.
+
+      *****ARCHIVOS DE SALIDA
+      *    Nombre logico del archivo: SAL-ERRORES
+      *    Nombre fisico del archivo: ../ERRORES.TXT
+           SELECT SAL-ERRORES
+           ASSIGN TO '../ERRORES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-ERRORES.
+
+      *    Nombre logico del archivo: SAL-RESUMENES
+      *    Nombre fisico del archivo: ../RESUMENES.TXT
+           SELECT SAL-RESUMENES
+           ASSIGN TO '../RESUMENES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-RESUMENES.
+
+      *    Nombre logico del archivo: SAL-RESUMENES-CSV
+      *    Nombre fisico del archivo: ../RESUMENES.CSV
+      *    Extracto delimitado del mismo resumen, para el home banking
+           SELECT SAL-RESUMENES-CSV
+           ASSIGN TO '../RESUMENES.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-RESUMENES-CSV.
+
+      *    Nombre logico del archivo: CHK-CONTROL
+      *    Nombre fisico del archivo: ../CHECKPOINT.TXT
+      *    Punto de restart del batch: ultima tarjeta cuyo resumen
+      *    quedo grabado; si el job corta y se reinicia, los consumos
+      *    de tarjetas ya cerradas no se vuelven a procesar.
+           SELECT CHK-CONTROL
+           ASSIGN TO '../CHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHK-CONTROL.
+
+      *    Nombre logico del archivo: ENT-DISPUTAS
+      *    Nombre fisico del archivo: ../DISPUTAS.TXT
+      *    Consumos en disputa o con contracargo confirmado (los
+      *    mantiene TP02DISP); se cargan enteros en memoria al empezar
+      *    y se descuentan del saldo mientras siguen en ese estado.
+           SELECT ENT-DISPUTAS
+           ASSIGN TO '../DISPUTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-DISPUTAS.
+
+      *    Nombre logico del archivo: ENT-PUNTOS / SAL-PUNTOS
+      *    Nombre fisico del archivo: ../PUNTOS.TXT
+      *    Saldo de puntos del programa de fidelizacion por cuenta,
+      *    arrastrado de ciclo en ciclo: se lee entero al empezar y se
+      *    regraba entero al terminar, igual que CUENTAS_CONOCIDAS.TXT
+      *    en TP02APAR.
+           SELECT ENT-PUNTOS
+           ASSIGN TO '../PUNTOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-PUNTOS.
+
+           SELECT SAL-PUNTOS
+           ASSIGN TO '../PUNTOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-PUNTOS.
+
+      *    Nombre logico del archivo: ENT-SALDOANT / SAL-SALDOANT
+      *    Nombre fisico del archivo: ../SALDOS_ANTERIORES.TXT
+      *    Indica por tarjeta si el saldo del ciclo anterior quedo
+      *    cancelado por completo: se lee entero al empezar y se
+      *    regraba entero al terminar, igual que PUNTOS.TXT.
+           SELECT ENT-SALDOANT
+           ASSIGN TO '../SALDOS_ANTERIORES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-SALDOANT.
+
+           SELECT SAL-SALDOANT
+           ASSIGN TO '../SALDOS_ANTERIORES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-SALDOANT.
+
+      *    Nombre logico del archivo: ENT-CONCEPTOS
+      *    Nombre fisico del archivo: ../CONCEPTOS.TXT
+      *    Tabla de codigos de concepto validos para clasificar el
+      *    gasto (mismo esquema que valida CLVALTRAN). Si no existe,
+      *    se usa la lista de codigos por defecto (VAR/ALQ/FAC/HON).
+           SELECT ENT-CONCEPTOS
+           ASSIGN TO '../CONCEPTOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CONCEPTOS.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-CONSUMOS.
+           COPY CONSUMOS.
+
+       FD ENT-DISPUTAS.
+           COPY DISPUTAS.
+
+       FD ENT-PUNTOS.
+           COPY PUNTOS.
+
+       FD SAL-PUNTOS.
+       01 FD-SAL-PUNTOS-LINEA.
+          05 FD-SAL-PUNTOS-CUENTA        PIC 9(10).
+          05 FD-SAL-PUNTOS-SALDO         PIC 9(09)V9(02).
+
+       FD ENT-CONCEPTOS.
+           COPY CONCEPTOS.
+
+       FD ENT-SALDOANT.
+           COPY SALDOANT.
+
+       FD SAL-SALDOANT.
+       01 FD-SAL-SALDOANT-LINEA.
+          05 FD-SAL-SALDOANT-TARJETA        PIC X(19).
+          05 FD-SAL-SALDOANT-PAGO-COMPLETO  PIC X(03).
+
+       FD SAL-ERRORES.
+           COPY ERRORES.
+
+       FD SAL-RESUMENES.
+           COPY RESUMENES.
+
+       FD SAL-RESUMENES-CSV.
+           COPY RESUMCSV.
+
+       FD CHK-CONTROL.
+       01 FD-CHECKPOINT-TARJETA         PIC X(19).
+
+       WORKING-STORAGE SECTION.
+      * Formato de archivo de status
+       01 FS-STATUS.
+          05 FS-ENT-CONSUMOS                   PIC X(2).
+             88 FS-ENT-CONSUMOS-OK                 VALUE '00'.
+             88 FS-ENT-CONSUMOS-EOF                VALUE '10'.
+             88 FS-ENT-CONSUMOS-NFD                VALUE '35'.
+          05 FS-SAL-ERRORES                    PIC X(2).
+             88 FS-SAL-ERRORES-OK                  VALUE '00'.
+          05 FS-SAL-RESUMENES                  PIC X(2).
+             88 FS-SAL-RESUMENES-OK                VALUE '00'.
+          05 FS-SAL-RESUMENES-CSV              PIC X(2).
+             88 FS-SAL-RESUMENES-CSV-OK            VALUE '00'.
+          05 FS-CHK-CONTROL                    PIC X(2).
+             88 FS-CHK-CONTROL-OK                  VALUE '00'.
+             88 FS-CHK-CONTROL-NFD                 VALUE '35'.
+          05 FS-ENT-DISPUTAS                   PIC X(2).
+             88 FS-ENT-DISPUTAS-OK                 VALUE '00'.
+             88 FS-ENT-DISPUTAS-EOF                VALUE '10'.
+             88 FS-ENT-DISPUTAS-NFD                VALUE '35'.
+          05 FS-ENT-PUNTOS                     PIC X(2).
+             88 FS-ENT-PUNTOS-OK                   VALUE '00'.
+             88 FS-ENT-PUNTOS-EOF                  VALUE '10'.
+             88 FS-ENT-PUNTOS-NFD                  VALUE '35'.
+          05 FS-SAL-PUNTOS                     PIC X(2).
+             88 FS-SAL-PUNTOS-OK                   VALUE '00'.
+          05 FS-ENT-SALDOANT                   PIC X(2).
+             88 FS-ENT-SALDOANT-OK                 VALUE '00'.
+             88 FS-ENT-SALDOANT-EOF                VALUE '10'.
+             88 FS-ENT-SALDOANT-NFD                VALUE '35'.
+          05 FS-SAL-SALDOANT                   PIC X(2).
+             88 FS-SAL-SALDOANT-OK                 VALUE '00'.
+          05 FS-ENT-CONCEPTOS                  PIC X(2).
+             88 FS-ENT-CONCEPTOS-OK                VALUE '00'.
+             88 FS-ENT-CONCEPTOS-EOF               VALUE '10'.
+             88 FS-ENT-CONCEPTOS-NFD               VALUE '35'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+      * Variable para indicar fin de archivo de consumos
+       01 WS-CONSUMOS-EOF                      PIC X(5) VALUE 'FALSE'.
+          88 WS-CONSUMOS-EOF-YES                   VALUE 'TRUE'.
+          88 WS-CONSUMOS-EOF-NO                    VALUE 'FALSE'.
+
+      * Indica si ya se proceso al menos un consumo (control de ruptura)
+       01 WS-CONTROL-INICIO                    PIC X(3) VALUE 'SI'.
+      * Numero de tarjeta del titular que se esta procesando
+       01 WS-CONTROL-TARJETA                   PIC X(19) VALUE SPACES.
+      * Indica si la tarjeta que se esta procesando existe en el master
+       01 WS-CONTROL-TARJETA-OK                PIC X(3) VALUE 'NO'.
+      * Indica si hay un resumen abierto pendiente de cierre; a
+      * diferencia de WS-CONTROL-TARJETA-OK (que refleja la ultima
+      * tarjeta consultada), este switch no cambia hasta que el
+      * resumen abierto efectivamente se cierra.
+       01 WS-RESUMEN-ABIERTO                   PIC X(3) VALUE 'NO'.
+          88 WS-RESUMEN-ABIERTO-SI                 VALUE 'SI'.
+          88 WS-RESUMEN-ABIERTO-NO                 VALUE 'NO'.
+
+      * Modo de armado del resumen: por tarjeta (comportamiento
+      * historico, un resumen por cada NUMERO-TARJETA) o consolidado
+      * por cuenta (un unico resumen combinando todas las tarjetas de
+      * la misma NUMERO-CUENTA). Se elige editando este switch antes
+      * de compilar la corrida, igual que WS-CICLO-DESDE/HASTA.
+      * En modo consolidado, CONSUMOS.SEQ tiene que venir agrupado
+      * por cuenta (las tarjetas de una misma cuenta, contiguas).
+       77 WS-MODO-RESUMEN                      PIC X(01) VALUE 'T'.
+          88 WS-MODO-RESUMEN-TARJETA               VALUE 'T'.
+          88 WS-MODO-RESUMEN-CUENTA                VALUE 'C'.
+      * Cuenta del resumen consolidado actualmente abierto (modo
+      * WS-MODO-RESUMEN-CUENTA)
+       01 WS-CONTROL-CUENTA                    PIC 9(10) VALUE 0.
+      * Resguardo de LK-TARJETA-O mientras 2540-CAMBIAR-DE-TARJETA
+      * busca los datos del proximo titular: la busqueda pisa
+      * LK-TARJETA-O con los datos de la tarjeta nueva, pero el cierre
+      * del resumen anterior todavia necesita los datos de la tarjeta
+      * que se esta cerrando.
+       01 WS-TARJETA-ANTERIOR                  PIC X(138) VALUE SPACES.
+       01 WS-TARJETA-NUEVA                     PIC X(138) VALUE SPACES.
+
+      * Ultimo consumo acumulado, para detectar consumos duplicados
+      * en el archivo de entrada (mismo ID de consumo y tarjeta)
+       01 WS-ULTIMO-ID-CONSUMO                 PIC 9(10) VALUE 0.
+       01 WS-ULTIMA-TARJETA-CONSUMO            PIC X(19) VALUE SPACES.
+
+      * Ultima tarjeta cuyo resumen quedo grabado en una corrida
+      * anterior (leida de CHECKPOINT.TXT). En blanco si no hay
+      * restart pendiente, es decir, se procesa desde el principio.
+       01 WS-CHECKPOINT-TARJETA                PIC X(19) VALUE SPACES.
+       01 WS-CHECKPOINT-EOF                    PIC X(5) VALUE 'FALSE'.
+          88 WS-CHECKPOINT-EOF-YES                 VALUE 'TRUE'.
+          88 WS-CHECKPOINT-EOF-NO                  VALUE 'FALSE'.
+
+      * Totales acumulados por tarjeta, usados para armar el resumen
+       01 WS-TOTALES-TARJETA.
+          05 WS-TOTAL-PESOS                    PIC 9(8)V9(2) VALUE 0.
+          05 WS-TOTAL-DOLARES                  PIC 9(8)V9(2) VALUE 0.
+      * Saldo en la moneda propia de la tarjeta, para compararlo
+      * contra el limite de compra otorgado (LK-LIMITE-O)
+          05 WS-SALDO-MONEDA-TARJETA           PIC 9(8)V9(2) VALUE 0.
+      * Saldo efectivamente comparado contra LK-LIMITE-O: el propio
+      * de la tarjeta, salvo que comparta el limite con otras de la
+      * misma cuenta (LK-LIMITE-COMPARTIDO-O-SI), en cuyo caso es el
+      * acumulado de todas ellas (WS-TABLA-LIM-COMPARTIDO)
+          05 WS-SALDO-COMPARAR-LIMITE          PIC 9(8)V9(2) VALUE 0.
+      * Pago minimo del resumen, calculado sobre el saldo de la
+      * moneda propia de la tarjeta (WS-SALDO-MONEDA-TARJETA)
+          05 WS-PAGO-MINIMO                    PIC 9(8)V9(2) VALUE 0.
+      * Interes punitorio por exceder el limite de compra
+          05 WS-INTERES-PUNITORIO              PIC 9(8)V9(2) VALUE 0.
+      * Recargo financiero por no haber cancelado el saldo del ciclo
+      * anterior por completo (SALDOS_ANTERIORES.TXT)
+          05 WS-RECARGO-FINANC                 PIC 9(8)V9(2) VALUE 0.
+      * Saldo total del resumen, equivalente en pesos
+          05 WS-SALDO-TOTAL-PESOS              PIC 9(9)V9(2) VALUE 0.
+
+      * Porcentaje del saldo que se exige como pago minimo
+       77 WS-PORC-PAGO-MINIMO                  PIC 9V99 VALUE 0,10.
+      * Tasa de interes punitorio sobre el excedente del limite
+       77 WS-PORC-INTERES-PUNIT                PIC 9V999 VALUE 0,050.
+      * Tasa del recargo financiero sobre el saldo de la tarjeta, para
+      * las que no cancelaron el ciclo anterior por completo
+       77 WS-PORC-RECARGO-FINANC               PIC 9V999 VALUE 0,080.
+      * Cotizacion del dolar usada para totalizar el resumen en pesos
+       77 WS-COTIZACION-DOLAR                  PIC 9(4)V99 VALUE 1000,00.
+
+      * Ventana de fechas del ciclo de facturacion que se esta
+      * liquidando: los consumos fuera de este rango van a ERRORES.TXT
+       77 WS-CICLO-DESDE               PIC X(10) VALUE '2024-01-01'.
+       77 WS-CICLO-HASTA               PIC X(10) VALUE '2024-01-31'.
+
+      * Control de paginado del listado: cantidad maxima de lineas por
+      * pagina y cantidad de lineas que ocupa, como maximo, el resumen
+      * de un cliente (encabezado + saldo + aviso de limite).
+       77 WS-MAX-LINEAS-PAGINA         PIC 9(3) VALUE 060.
+       77 WS-LINEAS-POR-CLIENTE        PIC 9(3) VALUE 013.
+       01 WS-LINEAS-EN-PAGINA          PIC 9(3) VALUE 0.
+       01 WS-NUMERO-PAGINA             PIC 9(3) VALUE 1.
+
+      * Lineas que realmente va a ocupar el resumen que esta abierto.
+      * En modo por-tarjeta siempre es WS-LINEAS-POR-CLIENTE, pero en
+      * modo consolidado cada tarjeta extra que suma
+      * 2515-AGREGAR-TARJETA-AL-RESUMEN agrega dos lineas mas (numero
+      * de tarjeta y limite de compra), y hay que llevar la cuenta
+      * real para que 2600-CERRAR-RESUMEN-TARJETA no subestime cuanto
+      * ocupo el resumen en la pagina.
+       01 WS-LINEAS-RESUMEN-ACTUAL     PIC 9(3) VALUE 0.
+
+      * Variable para indicar fin de la carga de DISPUTAS.TXT
+       01 WS-DISPUTAS-CARGA-EOF                PIC X(5) VALUE 'FALSE'.
+          88 WS-DISPUTAS-CARGA-EOF-YES             VALUE 'TRUE'.
+          88 WS-DISPUTAS-CARGA-EOF-NO              VALUE 'FALSE'.
+
+      * Indica si el consumo que se esta procesando esta en disputa
+      * (o con contracargo confirmado) y por lo tanto no suma al saldo
+       01 WS-CONSUMO-DISPUTADO                 PIC X(03) VALUE 'NO'.
+          88 WS-CONSUMO-DISPUTADO-SI               VALUE 'SI'.
+          88 WS-CONSUMO-DISPUTADO-NO               VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de disputas
+       77 WS-INDICE-DISPUTA                    PIC 9(04) VALUE 1.
+       77 WS-CANT-DISPUTAS                     PIC 9(04) VALUE 0.
+
+      * Tabla de disputas vigentes, cargada entera de DISPUTAS.TXT al
+      * empezar (mismo criterio de tabla en memoria que WS-TABLA-
+      * AGENDA en TP02DOMIC, para no reabrir el archivo por consumo)
+       01 WS-TABLA-DISPUTAS.
+          05 WS-DISP-ITEM OCCURS 2000 TIMES.
+             10 WS-DISP-ITEM-TARJETA      PIC X(19).
+             10 WS-DISP-ITEM-CONSUMO      PIC 9(10).
+
+      * Variable para indicar fin de la carga de PUNTOS.TXT
+       01 WS-PUNTOS-CARGA-EOF                  PIC X(5) VALUE 'FALSE'.
+          88 WS-PUNTOS-CARGA-EOF-YES               VALUE 'TRUE'.
+          88 WS-PUNTOS-CARGA-EOF-NO                VALUE 'FALSE'.
+
+      * Indica si la cuenta que se busca ya tiene fila en la tabla de
+      * puntos
+       01 WS-CUENTA-PUNTOS-ENCONTRADA          PIC X(03) VALUE 'NO'.
+          88 WS-CUENTA-PUNTOS-ENCONTRADA-SI        VALUE 'SI'.
+          88 WS-CUENTA-PUNTOS-ENCONTRADA-NO         VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de puntos
+       77 WS-INDICE-PUNTOS                     PIC 9(04) VALUE 1.
+       77 WS-CANT-PUNTOS                       PIC 9(04) VALUE 0.
+
+      * Tabla de saldos de puntos por cuenta, cargada entera de
+      * PUNTOS.TXT al empezar y regrabada entera al terminar (mismo
+      * criterio de tabla en memoria que WS-TABLA-DISPUTAS)
+       01 WS-TABLA-PUNTOS.
+          05 WS-PTOS-ITEM OCCURS 2000 TIMES.
+             10 WS-PTOS-ITEM-CUENTA       PIC 9(10).
+             10 WS-PTOS-ITEM-SALDO        PIC 9(09)V9(02).
+
+      * Indica si la cuenta/moneda que se busca ya tiene fila en la
+      * tabla de limites compartidos
+       01 WS-CUENTA-LIM-ENCONTRADA             PIC X(03) VALUE 'NO'.
+          88 WS-CUENTA-LIM-ENCONTRADA-SI            VALUE 'SI'.
+          88 WS-CUENTA-LIM-ENCONTRADA-NO             VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de limites compartidos
+       77 WS-INDICE-LIM                        PIC 9(04) VALUE 1.
+       77 WS-CANT-LIM                          PIC 9(04) VALUE 0.
+
+      * Tabla de saldos acumulados por cuenta/moneda para las tarjetas
+      * con LIMITE-COMPARTIDO: dos o mas tarjetas de una misma cuenta
+      * que comparten el limite de compra no lo comparten "de nombre"
+      * nomas, tienen que consumirlo entre todas, asi que el saldo de
+      * cada una se sigue sumando aca (mismo criterio de tabla en
+      * memoria que WS-TABLA-PUNTOS) para compararlo contra LK-LIMITE-O
+      * en 2650-VERIFICAR-LIMITE en vez del saldo de una sola tarjeta.
+       01 WS-TABLA-LIM-COMPARTIDO.
+          05 WS-LIM-ITEM OCCURS 2000 TIMES.
+             10 WS-LIM-ITEM-CUENTA        PIC 9(10).
+             10 WS-LIM-ITEM-MONEDA        PIC X(03).
+             10 WS-LIM-ITEM-SALDO         PIC 9(09)V9(02).
+
+      * Puntos que otorga cada unidad de moneda gastada: distinto por
+      * ARS y por USD, ya que los importes en dolares son numericamente
+      * mucho mas chicos que los importes en pesos.
+       77 WS-PUNTOS-POR-PESO                   PIC 9V9(4) VALUE 0,0100.
+       77 WS-PUNTOS-POR-DOLAR                  PIC 9(2)V9(4)
+                                                VALUE 01,0000.
+
+      * Puntos que gana el consumo que se esta acumulando
+       77 WS-PUNTOS-GANADOS                    PIC 9(6)V9(02) VALUE 0.
+
+      * Variable para indicar fin de la carga de SALDOS_ANTERIORES.TXT
+       01 WS-SALDOANT-CARGA-EOF                PIC X(5) VALUE 'FALSE'.
+          88 WS-SALDOANT-CARGA-EOF-YES             VALUE 'TRUE'.
+          88 WS-SALDOANT-CARGA-EOF-NO              VALUE 'FALSE'.
+
+      * Indica si la tarjeta que se busca ya tiene fila en la tabla de
+      * saldos anteriores
+       01 WS-TARJETA-SALDOANT-ENCONTRADA       PIC X(03) VALUE 'NO'.
+          88 WS-TARJETA-SALDOANT-ENCONTRADA-SI     VALUE 'SI'.
+          88 WS-TARJETA-SALDOANT-ENCONTRADA-NO     VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de saldos anteriores
+       77 WS-INDICE-SALDOANT                   PIC 9(04) VALUE 1.
+       77 WS-CANT-SALDOANT                     PIC 9(04) VALUE 0.
+
+      * Tabla de saldos anteriores por tarjeta, cargada entera de
+      * SALDOS_ANTERIORES.TXT al empezar y regrabada entera al
+      * terminar (mismo criterio de tabla en memoria que WS-TABLA-
+      * PUNTOS)
+       01 WS-TABLA-SALDOANT.
+          05 WS-SALDOANT-ITEM OCCURS 2000 TIMES.
+             10 WS-SALDOANT-ITEM-TARJETA       PIC X(19).
+             10 WS-SALDOANT-ITEM-PAGO-COMPLETO PIC X(03).
+                88 WS-SALDOANT-ITEM-PAGO-COMPLETO-SI  VALUE 'SI'.
+                88 WS-SALDOANT-ITEM-PAGO-COMPLETO-NO  VALUE 'NO'.
+
+      * Variable para indicar fin de la carga de CONCEPTOS.TXT
+       01 WS-CONCEPTOS-CARGA-EOF               PIC X(5) VALUE 'FALSE'.
+          88 WS-CONCEPTOS-CARGA-EOF-YES            VALUE 'TRUE'.
+          88 WS-CONCEPTOS-CARGA-EOF-NO             VALUE 'FALSE'.
+
+      * Indica si el codigo de concepto del consumo que se esta
+      * procesando es uno de los que figuran en la tabla
+       01 WS-CONCEPTO-ENCONTRADO               PIC X(03) VALUE 'NO'.
+          88 WS-CONCEPTO-ENCONTRADO-SI             VALUE 'SI'.
+          88 WS-CONCEPTO-ENCONTRADO-NO             VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de conceptos
+       77 WS-INDICE-CONCEPTO                   PIC 9(02) VALUE 1.
+       77 WS-CANT-CONCEPTOS                    PIC 9(02) VALUE 0.
+
+      * Tabla de codigos de concepto validos, cargada entera de
+      * CONCEPTOS.TXT al empezar (mismo esquema que valida CLVALTRAN
+      * para las transferencias); sin el archivo se usa la lista por
+      * defecto VAR/ALQ/FAC/HON, para no romper instalaciones
+      * anteriores a este archivo.
+       01 WS-TABLA-CONCEPTOS.
+          05 WS-CONCEPTO-ITEM OCCURS 10 TIMES.
+             10 WS-CONCEPTO-ITEM-COD          PIC X(03).
+             10 WS-CONCEPTO-ITEM-DESCRIPCION  PIC X(30).
+
+      * Contadores de control del batch
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-GRABADOS                  PIC 9(05) VALUE 0.
+          05 WS-CANT-ERRORES                   PIC 9(05) VALUE 0.
+          05 WS-CANT-DUPLICADOS                PIC 9(05) VALUE 0.
+      * Consumos salteados por corresponder a una tarjeta cuyo
+      * resumen ya habia quedado grabado en una corrida anterior
+          05 WS-CANT-OMITIDOS                  PIC 9(05) VALUE 0.
+      * Consumos en disputa (o con contracargo confirmado), excluidos
+      * del saldo del resumen
+          05 WS-CANT-DISPUTADOS                PIC 9(05) VALUE 0.
+      * Suma de grabados + errores + duplicados + omitidos, usada
+      * para conciliar contra WS-CANT-LEIDOS al cierre del batch
+          05 WS-CANT-CALCULADOS                PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-CONSUMOS
+              THRU 2100-LEER-CONSUMOS-EXIT
+              UNTIL WS-CONSUMOS-EOF-YES.
+
+      * El ultimo titular (o la ultima cuenta, en modo consolidado)
+      * no cierra su resumen dentro del loop (recien se detecta el
+      * cambio en el siguiente registro), asi que lo cierro a mano
+      * al terminar de leer.
+           IF WS-RESUMEN-ABIERTO-SI
+              PERFORM 2600-CERRAR-RESUMEN-TARJETA
+                 THRU 2600-CERRAR-RESUMEN-TARJETA-EXIT
+           END-IF.
+
+           PERFORM 2900-GRABAR-CONTROL
+              THRU 2900-GRABAR-CONTROL-EXIT.
+
+           PERFORM 3060-REGRABAR-PUNTOS
+              THRU 3060-REGRABAR-PUNTOS-EXIT.
+
+           PERFORM 3070-REGRABAR-SALDOANT
+              THRU 3070-REGRABAR-SALDOANT-EXIT.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           PERFORM 3050-LIMPIAR-CHECKPOINT
+              THRU 3050-LIMPIAR-CHECKPOINT-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1150-LEER-CHECKPOINT
+              THRU 1150-LEER-CHECKPOINT-EXIT.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 1170-CARGAR-DISPUTAS
+              THRU 1170-CARGAR-DISPUTAS-EXIT.
+
+           PERFORM 1180-CARGAR-PUNTOS
+              THRU 1180-CARGAR-PUNTOS-EXIT.
+
+           PERFORM 1190-CARGAR-SALDOANT
+              THRU 1190-CARGAR-SALDOANT-EXIT.
+
+           PERFORM 1200-CARGAR-CONCEPTOS
+              THRU 1200-CARGAR-CONCEPTOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1170-CARGAR-DISPUTAS.
+           OPEN INPUT ENT-DISPUTAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-DISPUTAS-OK
+                   PERFORM 1175-LEER-DISPUTA
+                      THRU 1175-LEER-DISPUTA-EXIT
+                      UNTIL WS-DISPUTAS-CARGA-EOF-YES
+                   CLOSE ENT-DISPUTAS
+               WHEN FS-ENT-DISPUTAS-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DISPUTAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-DISPUTAS
+                   STOP RUN
+           END-EVALUATE.
+
+       1170-CARGAR-DISPUTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1175-LEER-DISPUTA.
+      * DISPUTAS.TXT solo trae los consumos que estan afuera del
+      * saldo (disputados o removidos); el estado en si no hace falta
+      * aca, alcanza con saber que estan en la lista.
+           READ ENT-DISPUTAS
+               AT END
+                   SET WS-DISPUTAS-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-DISPUTAS LESS THAN 2000
+                      ADD 1 TO WS-CANT-DISPUTAS
+                      MOVE WS-DISPUTA-NUMERO-TARJETA
+                        TO WS-DISP-ITEM-TARJETA(WS-CANT-DISPUTAS)
+                      MOVE WS-DISPUTA-ID-CONSUMO
+                        TO WS-DISP-ITEM-CONSUMO(WS-CANT-DISPUTAS)
+                   ELSE
+                      DISPLAY 'DISPUTAS.TXT TIENE MAS DE 2000 '
+                         'REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1175-LEER-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1180-CARGAR-PUNTOS.
+      * Si PUNTOS.TXT todavia no existe, es la primera corrida del
+      * programa de fidelizacion: arranca con la tabla vacia.
+           OPEN INPUT ENT-PUNTOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-PUNTOS-OK
+                   PERFORM 1185-LEER-PUNTO
+                      THRU 1185-LEER-PUNTO-EXIT
+                      UNTIL WS-PUNTOS-CARGA-EOF-YES
+                   CLOSE ENT-PUNTOS
+               WHEN FS-ENT-PUNTOS-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE PUNTOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-PUNTOS
+                   STOP RUN
+           END-EVALUATE.
+
+       1180-CARGAR-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1185-LEER-PUNTO.
+           READ ENT-PUNTOS
+               AT END
+                   SET WS-PUNTOS-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-PUNTOS LESS THAN 2000
+                      ADD 1 TO WS-CANT-PUNTOS
+                      MOVE REG-PUNTOS-NUMERO-CUENTA
+                        TO WS-PTOS-ITEM-CUENTA(WS-CANT-PUNTOS)
+                      MOVE REG-PUNTOS-SALDO
+                        TO WS-PTOS-ITEM-SALDO(WS-CANT-PUNTOS)
+                   ELSE
+                      DISPLAY 'PUNTOS.TXT TIENE MAS DE 2000 '
+                         'REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1185-LEER-PUNTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1190-CARGAR-SALDOANT.
+      * Si SALDOS_ANTERIORES.TXT todavia no existe, es la primera
+      * corrida: arranca con la tabla vacia y ninguna tarjeta tiene
+      * periodo de gracia todavia.
+           OPEN INPUT ENT-SALDOANT.
+           EVALUATE TRUE
+               WHEN FS-ENT-SALDOANT-OK
+                   PERFORM 1195-LEER-SALDOANT
+                      THRU 1195-LEER-SALDOANT-EXIT
+                      UNTIL WS-SALDOANT-CARGA-EOF-YES
+                   CLOSE ENT-SALDOANT
+               WHEN FS-ENT-SALDOANT-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR SALDOS_ANTERIORES.TXT'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-SALDOANT
+                   STOP RUN
+           END-EVALUATE.
+
+       1190-CARGAR-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1195-LEER-SALDOANT.
+           READ ENT-SALDOANT
+               AT END
+                   SET WS-SALDOANT-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-SALDOANT LESS THAN 2000
+                      ADD 1 TO WS-CANT-SALDOANT
+                      MOVE REG-SALDO-NUMERO-TARJETA
+                        TO WS-SALDOANT-ITEM-TARJETA(WS-CANT-SALDOANT)
+                      MOVE REG-SALDO-PAGO-COMPLETO
+                        TO WS-SALDOANT-ITEM-PAGO-COMPLETO
+                           (WS-CANT-SALDOANT)
+                   ELSE
+                      DISPLAY 'SALDOS_ANTERIORES.TXT TIENE MAS DE '
+                         '2000 REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1195-LEER-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-CARGAR-CONCEPTOS.
+           OPEN INPUT ENT-CONCEPTOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONCEPTOS-OK
+                   PERFORM 1205-LEER-CONCEPTO
+                      THRU 1205-LEER-CONCEPTO-EXIT
+                      UNTIL WS-CONCEPTOS-CARGA-EOF-YES
+                   CLOSE ENT-CONCEPTOS
+               WHEN FS-ENT-CONCEPTOS-NFD
+                   PERFORM 1210-CARGAR-CONCEPTOS-DEFAULT
+                      THRU 1210-CARGAR-CONCEPTOS-DEFAULT-EXIT
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONCEPTOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONCEPTOS
+                   STOP RUN
+           END-EVALUATE.
+
+       1200-CARGAR-CONCEPTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1205-LEER-CONCEPTO.
+           READ ENT-CONCEPTOS
+               AT END
+                   SET WS-CONCEPTOS-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-CONCEPTOS LESS THAN 10
+                      ADD 1 TO WS-CANT-CONCEPTOS
+                      MOVE REG-CONCEPTO-COD
+                        TO WS-CONCEPTO-ITEM-COD(WS-CANT-CONCEPTOS)
+                      MOVE REG-CONCEPTO-DESCRIPCION
+                        TO WS-CONCEPTO-ITEM-DESCRIPCION
+                           (WS-CANT-CONCEPTOS)
+                   ELSE
+                      DISPLAY 'CONCEPTOS.TXT TIENE MAS DE 10 CODIGOS, '
+                         'SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1205-LEER-CONCEPTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1210-CARGAR-CONCEPTOS-DEFAULT.
+           MOVE 'VAR' TO WS-CONCEPTO-ITEM-COD(1).
+           MOVE 'Varios'      TO WS-CONCEPTO-ITEM-DESCRIPCION(1).
+           MOVE 'ALQ' TO WS-CONCEPTO-ITEM-COD(2).
+           MOVE 'Alquiler'    TO WS-CONCEPTO-ITEM-DESCRIPCION(2).
+           MOVE 'FAC' TO WS-CONCEPTO-ITEM-COD(3).
+           MOVE 'Factura'     TO WS-CONCEPTO-ITEM-DESCRIPCION(3).
+           MOVE 'HON' TO WS-CONCEPTO-ITEM-COD(4).
+           MOVE 'Honorarios'  TO WS-CONCEPTO-ITEM-DESCRIPCION(4).
+           MOVE 4 TO WS-CANT-CONCEPTOS.
+
+       1210-CARGAR-CONCEPTOS-DEFAULT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1150-LEER-CHECKPOINT.
+      * Si CHECKPOINT.TXT ya existe, viene de una corrida anterior que
+      * no llego a terminar: leo el ultimo registro grabado (la ultima
+      * tarjeta cerrada) y sigo agregando a ese mismo archivo. Si no
+      * existe, es una corrida desde el principio y lo creo vacio.
+           OPEN INPUT CHK-CONTROL.
+           EVALUATE TRUE
+               WHEN FS-CHK-CONTROL-OK
+                   PERFORM 1160-LEER-ULTIMO-CHECKPOINT
+                      THRU 1160-LEER-ULTIMO-CHECKPOINT-EXIT
+                      UNTIL WS-CHECKPOINT-EOF-YES
+                   CLOSE CHK-CONTROL
+                   OPEN EXTEND CHK-CONTROL
+               WHEN FS-CHK-CONTROL-NFD
+                   OPEN OUTPUT CHK-CONTROL
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                   DISPLAY 'FILE STATUS: ' FS-CHK-CONTROL
+                   STOP RUN
+           END-EVALUATE.
+
+       1150-LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1160-LEER-ULTIMO-CHECKPOINT.
+           READ CHK-CONTROL
+               AT END
+                   SET WS-CHECKPOINT-EOF-YES TO TRUE
+               NOT AT END
+                   MOVE FD-CHECKPOINT-TARJETA TO WS-CHECKPOINT-TARJETA
+           END-READ.
+
+       1160-LEER-ULTIMO-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-CONSUMOS.
+           IF NOT FS-ENT-CONSUMOS-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONSUMOS'
+              DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-ERRORES.
+           IF NOT FS-SAL-ERRORES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ERRORES
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-RESUMENES.
+           IF NOT FS-SAL-RESUMENES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RESUMENES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-RESUMENES
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-RESUMENES-CSV.
+           IF NOT FS-SAL-RESUMENES-CSV-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RESUMENES.CSV'
+              DISPLAY 'FILE STATUS: ' FS-SAL-RESUMENES-CSV
+              STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-CONSUMOS.
+           READ ENT-CONSUMOS.
+           EVALUATE TRUE
+               WHEN FS-ENT-CONSUMOS-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-CONSUMO
+                      THRU 2200-PROCESAR-CONSUMO-EXIT
+               WHEN FS-ENT-CONSUMOS-EOF
+                   SET WS-CONSUMOS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE CONSUMOS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-CONSUMOS
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-CONSUMOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-CONSUMO.
+      * Si el resumen de esta tarjeta ya quedo grabado en una corrida
+      * anterior que no llego a terminar (WS-CHECKPOINT-TARJETA), el
+      * consumo se saltea: el restart no vuelve a reprocesar lo que
+      * ya esta en RESUMENES.TXT.
+           IF WS-CHECKPOINT-TARJETA NOT EQUAL SPACES
+              AND WS-NUMERO-TARJETA NOT GREATER
+                  THAN WS-CHECKPOINT-TARJETA
+              ADD 1 TO WS-CANT-OMITIDOS
+           ELSE
+      * Si cambio el numero de tarjeta con respecto al consumo
+      * anterior, busco los datos del nuevo titular y decido si hay
+      * que cerrar el resumen anterior (2540-CAMBIAR-DE-TARJETA).
+              IF WS-CONTROL-INICIO EQUAL 'SI'
+                 MOVE WS-NUMERO-TARJETA TO WS-CONTROL-TARJETA
+                 MOVE 'NO' TO WS-CONTROL-INICIO
+                 PERFORM 2500-BUSCAR-TARJETA
+                    THRU 2500-BUSCAR-TARJETA-EXIT
+                 IF WS-CONTROL-TARJETA-OK EQUAL 'SI'
+                    MOVE LK-NUMERO-CUENTA-O TO WS-CONTROL-CUENTA
+                    PERFORM 2505-ABRIR-RESUMEN
+                       THRU 2505-ABRIR-RESUMEN-EXIT
+                 END-IF
+              END-IF
+
+              IF WS-NUMERO-TARJETA NOT EQUAL WS-CONTROL-TARJETA
+                 MOVE WS-NUMERO-TARJETA TO WS-CONTROL-TARJETA
+                 PERFORM 2540-CAMBIAR-DE-TARJETA
+                    THRU 2540-CAMBIAR-DE-TARJETA-EXIT
+              END-IF
+
+      * Un mismo consumo puede llegar repetido en el archivo de
+      * entrada (mismo WS-ID-CONSUMO para la misma tarjeta); en ese
+      * caso se descarta y no se vuelve a sumar al resumen.
+              IF WS-ID-CONSUMO EQUAL WS-ULTIMO-ID-CONSUMO
+                 AND WS-NUMERO-TARJETA EQUAL WS-ULTIMA-TARJETA-CONSUMO
+                 ADD 1 TO WS-CANT-DUPLICADOS
+              ELSE
+                 MOVE WS-ID-CONSUMO TO WS-ULTIMO-ID-CONSUMO
+                 MOVE WS-NUMERO-TARJETA TO WS-ULTIMA-TARJETA-CONSUMO
+
+                 IF WS-CONTROL-TARJETA-OK EQUAL 'NO'
+                    PERFORM 2400-GRABAR-ERROR
+                       THRU 2400-GRABAR-ERROR-EXIT
+                 ELSE
+                    IF LK-ESTADO-O-BLOQUEADA OR LK-ESTADO-O-CERRADA
+                       PERFORM 2455-GRABAR-ERROR-ESTADO
+                          THRU 2455-GRABAR-ERROR-ESTADO-EXIT
+                    ELSE
+                       IF WS-FECHA-CONSUMO LESS THAN WS-CICLO-DESDE
+                          OR WS-FECHA-CONSUMO
+                             GREATER THAN WS-CICLO-HASTA
+                          PERFORM 2450-GRABAR-ERROR-FECHA
+                             THRU 2450-GRABAR-ERROR-FECHA-EXIT
+                       ELSE
+                          SET WS-CONCEPTO-ENCONTRADO-NO TO TRUE
+                          PERFORM 2470-COMPARAR-CONCEPTO
+                             THRU 2470-COMPARAR-CONCEPTO-EXIT
+                             VARYING WS-INDICE-CONCEPTO FROM 1 BY 1
+                             UNTIL WS-INDICE-CONCEPTO
+                                GREATER THAN WS-CANT-CONCEPTOS
+                                OR WS-CONCEPTO-ENCONTRADO-SI
+
+                          IF WS-CONCEPTO-ENCONTRADO-NO
+                             PERFORM 2460-GRABAR-ERROR-CONCEPTO
+                                THRU 2460-GRABAR-ERROR-CONCEPTO-EXIT
+                          ELSE
+                             SET WS-CONSUMO-DISPUTADO-NO TO TRUE
+                             PERFORM 2320-BUSCAR-DISPUTA
+                                THRU 2320-BUSCAR-DISPUTA-EXIT
+                                VARYING WS-INDICE-DISPUTA FROM 1 BY 1
+                                UNTIL WS-INDICE-DISPUTA
+                                   GREATER THAN WS-CANT-DISPUTAS
+                                   OR WS-CONSUMO-DISPUTADO-SI
+
+                             IF WS-CONSUMO-DISPUTADO-SI
+                                ADD 1 TO WS-CANT-DISPUTADOS
+                             ELSE
+                                PERFORM 2300-ACUMULAR-CONSUMO
+                                   THRU 2300-ACUMULAR-CONSUMO-EXIT
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       2200-PROCESAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-ACUMULAR-CONSUMO.
+      * Acumulo el importe del consumo en el saldo de la tarjeta,
+      * segun la moneda del consumo.
+           IF WS-TIPO-MONEDA EQUAL 'ARS'
+              ADD WS-IMPORTE TO WS-TOTAL-PESOS
+           ELSE
+              ADD WS-IMPORTE TO WS-TOTAL-DOLARES
+           END-IF.
+
+           ADD 1 TO WS-CANT-GRABADOS.
+
+           PERFORM 2350-ACUMULAR-PUNTOS
+              THRU 2350-ACUMULAR-PUNTOS-EXIT.
+
+       2300-ACUMULAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2350-ACUMULAR-PUNTOS.
+      * Los puntos del programa de fidelizacion se acumulan por
+      * NUMERO-CUENTA (WS-CONTROL-CUENTA, la cuenta del resumen que
+      * esta abierto), no por tarjeta, para que todas las tarjetas de
+      * una misma cuenta compartan un unico saldo corriente.
+           IF WS-TIPO-MONEDA EQUAL 'ARS'
+              COMPUTE WS-PUNTOS-GANADOS =
+                 WS-IMPORTE * WS-PUNTOS-POR-PESO
+           ELSE
+              COMPUTE WS-PUNTOS-GANADOS =
+                 WS-IMPORTE * WS-PUNTOS-POR-DOLAR
+           END-IF.
+
+           SET WS-CUENTA-PUNTOS-ENCONTRADA-NO TO TRUE.
+           PERFORM 2360-BUSCAR-CUENTA-PUNTOS
+              THRU 2360-BUSCAR-CUENTA-PUNTOS-EXIT
+              VARYING WS-INDICE-PUNTOS FROM 1 BY 1
+              UNTIL WS-INDICE-PUNTOS GREATER THAN WS-CANT-PUNTOS
+                 OR WS-CUENTA-PUNTOS-ENCONTRADA-SI.
+
+           IF WS-CUENTA-PUNTOS-ENCONTRADA-NO
+              PERFORM 2370-AGREGAR-CUENTA-PUNTOS
+                 THRU 2370-AGREGAR-CUENTA-PUNTOS-EXIT
+           END-IF.
+
+           IF WS-INDICE-PUNTOS NOT GREATER THAN 2000
+              ADD WS-PUNTOS-GANADOS
+                TO WS-PTOS-ITEM-SALDO(WS-INDICE-PUNTOS)
+           END-IF.
+
+       2350-ACUMULAR-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Busca WS-CONTROL-CUENTA en la tabla de puntos. Si la encuentra,
+      * WS-INDICE-PUNTOS queda apuntando a esa entrada; si no, queda
+      * en WS-CANT-PUNTOS + 1, listo para agregarla.
+       2360-BUSCAR-CUENTA-PUNTOS.
+           IF WS-CONTROL-CUENTA EQUAL
+                 WS-PTOS-ITEM-CUENTA(WS-INDICE-PUNTOS)
+              SET WS-CUENTA-PUNTOS-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2360-BUSCAR-CUENTA-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2370-AGREGAR-CUENTA-PUNTOS.
+           IF WS-CANT-PUNTOS LESS THAN 2000
+              ADD 1 TO WS-CANT-PUNTOS
+              MOVE WS-CANT-PUNTOS TO WS-INDICE-PUNTOS
+              MOVE WS-CONTROL-CUENTA
+                TO WS-PTOS-ITEM-CUENTA(WS-INDICE-PUNTOS)
+              MOVE 0 TO WS-PTOS-ITEM-SALDO(WS-INDICE-PUNTOS)
+           ELSE
+              DISPLAY 'TABLA DE PUNTOS LLENA, SE IGNORA LA CUENTA '
+                 WS-CONTROL-CUENTA
+              MOVE 2001 TO WS-INDICE-PUNTOS
+           END-IF.
+
+       2370-AGREGAR-CUENTA-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2320-BUSCAR-DISPUTA.
+      * Recorro la tabla de disputas vigentes (cargada entera al
+      * empezar) buscando el consumo actual, para dejarlo afuera del
+      * saldo si el reclamo sigue abierto o el contracargo quedo
+      * confirmado.
+           IF WS-NUMERO-TARJETA EQUAL
+                 WS-DISP-ITEM-TARJETA(WS-INDICE-DISPUTA)
+              AND WS-ID-CONSUMO EQUAL
+                 WS-DISP-ITEM-CONSUMO(WS-INDICE-DISPUTA)
+              SET WS-CONSUMO-DISPUTADO-SI TO TRUE
+           END-IF.
+
+       2320-BUSCAR-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2470-COMPARAR-CONCEPTO.
+      * Recorro la tabla de conceptos validos (cargada entera al
+      * empezar) buscando el codigo de concepto del consumo actual,
+      * mismo esquema de codigos que valida CLVALTRAN para las
+      * transferencias.
+           IF WS-COD-CONCEPTO EQUAL
+                 WS-CONCEPTO-ITEM-COD(WS-INDICE-CONCEPTO)
+              SET WS-CONCEPTO-ENCONTRADO-SI TO TRUE
+           END-IF.
+
+       2470-COMPARAR-CONCEPTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-GRABAR-ERROR.
+      * La tarjeta del consumo no existe en el master: se descarta
+      * el consumo del resumen y se registra en ERRORES.TXT.
+           MOVE WS-CONSUMOS TO FD-COPIA-REGISTRO-CONSUMO.
+           MOVE 'TARJNFD' TO FD-CODIGO-ERROR.
+           MOVE 'LA TARJETA DEL CONSUMO NO EXISTE EN EL MASTER'
+             TO FD-DESCRIPCION-ERROR.
+
+           WRITE FD-ERROR.
+           IF NOT FS-SAL-ERRORES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ERRORES
+           END-IF.
+
+           ADD 1 TO WS-CANT-ERRORES.
+
+       2400-GRABAR-ERROR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2450-GRABAR-ERROR-FECHA.
+      * La fecha del consumo cae fuera del ciclo de facturacion que se
+      * esta liquidando: se descarta del resumen y se registra en
+      * ERRORES.TXT para su revision.
+           MOVE WS-CONSUMOS TO FD-COPIA-REGISTRO-CONSUMO.
+           MOVE 'FECHAFOV' TO FD-CODIGO-ERROR.
+           MOVE 'FECHA DEL CONSUMO FUERA DEL CICLO DE FACTURACION'
+             TO FD-DESCRIPCION-ERROR.
+
+           WRITE FD-ERROR.
+           IF NOT FS-SAL-ERRORES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ERRORES
+           END-IF.
+
+           ADD 1 TO WS-CANT-ERRORES.
+
+       2450-GRABAR-ERROR-FECHA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2455-GRABAR-ERROR-ESTADO.
+      * La tarjeta del consumo esta bloqueada o cerrada: se descarta
+      * el consumo del resumen y se registra en ERRORES.TXT.
+           MOVE WS-CONSUMOS TO FD-COPIA-REGISTRO-CONSUMO.
+           MOVE 'TARJEST' TO FD-CODIGO-ERROR.
+           MOVE 'LA TARJETA DEL CONSUMO ESTA BLOQUEADA O CERRADA'
+             TO FD-DESCRIPCION-ERROR.
+
+           WRITE FD-ERROR.
+           IF NOT FS-SAL-ERRORES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ERRORES
+           END-IF.
+
+           ADD 1 TO WS-CANT-ERRORES.
+
+       2455-GRABAR-ERROR-ESTADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2460-GRABAR-ERROR-CONCEPTO.
+      * El codigo de concepto del consumo no figura en la tabla de
+      * conceptos validos: se descarta del resumen y se registra en
+      * ERRORES.TXT para su revision.
+           MOVE WS-CONSUMOS TO FD-COPIA-REGISTRO-CONSUMO.
+           MOVE 'CONCINV' TO FD-CODIGO-ERROR.
+           MOVE 'CODIGO DE CONCEPTO DEL CONSUMO NO VALIDO'
+             TO FD-DESCRIPCION-ERROR.
+
+           WRITE FD-ERROR.
+           IF NOT FS-SAL-ERRORES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-ERRORES
+           END-IF.
+
+           ADD 1 TO WS-CANT-ERRORES.
+
+       2460-GRABAR-ERROR-CONCEPTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-BUSCAR-TARJETA.
+      * Busco los datos del titular de la tarjeta en el master.
+           INITIALIZE LK-TARJETA.
+           SET LK-MODO-LEER TO TRUE.
+           MOVE WS-CONTROL-TARJETA TO LK-NUMERO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-OK
+              MOVE 'SI' TO WS-CONTROL-TARJETA-OK
+           ELSE
+              MOVE 'NO' TO WS-CONTROL-TARJETA-OK
+           END-IF.
+
+       2500-BUSCAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2505-ABRIR-RESUMEN.
+      * Abro un resumen nuevo para el titular recien encontrado:
+      * reinicio los totales acumulados e imprimo el encabezado.
+           MOVE 0 TO WS-TOTAL-PESOS.
+           MOVE 0 TO WS-TOTAL-DOLARES.
+           MOVE WS-LINEAS-POR-CLIENTE TO WS-LINEAS-RESUMEN-ACTUAL.
+
+           PERFORM 2495-CONTROL-PAGINA
+              THRU 2495-CONTROL-PAGINA-EXIT.
+           PERFORM 2510-IMPRIMIR-ENCABEZADO
+              THRU 2510-IMPRIMIR-ENCABEZADO-EXIT.
+
+           SET WS-RESUMEN-ABIERTO-SI TO TRUE.
+
+       2505-ABRIR-RESUMEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2515-AGREGAR-TARJETA-AL-RESUMEN.
+      * Modo consolidado: otra tarjeta de la misma cuenta se suma al
+      * resumen que ya esta abierto. Solo se agrega su numero y su
+      * limite de compra; no se repite el encabezado ni se reinician
+      * los totales ya acumulados.
+           MOVE LK-CODIGO-O    TO FD-CODIGO-POST.
+           MOVE LK-NUMERO-O    TO FD-NUMERO-I.
+           WRITE FD-CP-NUMERO-TARJ.
+
+           MOVE LK-LIMITE-O    TO FD-LIMITE-I.
+           WRITE FD-LIMITE-COMPRA.
+
+           ADD 2 TO WS-LINEAS-RESUMEN-ACTUAL.
+
+       2515-AGREGAR-TARJETA-AL-RESUMEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2540-CAMBIAR-DE-TARJETA.
+      * Cambio el numero de tarjeta con respecto al consumo anterior.
+      * En modo historico (por tarjeta) cada tarjeta cierra su propio
+      * resumen. En modo consolidado (por cuenta) las tarjetas de una
+      * misma cuenta se combinan en un unico resumen: solo se cierra
+      * el resumen abierto y se abre uno nuevo cuando cambia la
+      * cuenta del titular.
+           MOVE LK-TARJETA-O TO WS-TARJETA-ANTERIOR.
+
+           PERFORM 2500-BUSCAR-TARJETA
+              THRU 2500-BUSCAR-TARJETA-EXIT.
+
+           IF WS-MODO-RESUMEN-CUENTA
+              AND WS-RESUMEN-ABIERTO-SI
+              AND WS-CONTROL-TARJETA-OK EQUAL 'SI'
+              AND LK-NUMERO-CUENTA-O EQUAL WS-CONTROL-CUENTA
+              PERFORM 2515-AGREGAR-TARJETA-AL-RESUMEN
+                 THRU 2515-AGREGAR-TARJETA-AL-RESUMEN-EXIT
+           ELSE
+      * Antes de cerrar necesito que LK-TARJETA-O vuelva a tener los
+      * datos de la tarjeta que se cierra (los de la tarjeta nueva,
+      * ya encontrada arriba, se guardan aparte para restaurarlos
+      * despues).
+              MOVE LK-TARJETA-O TO WS-TARJETA-NUEVA
+              MOVE WS-TARJETA-ANTERIOR TO LK-TARJETA-O
+
+              PERFORM 2600-CERRAR-RESUMEN-TARJETA
+                 THRU 2600-CERRAR-RESUMEN-TARJETA-EXIT
+
+              MOVE WS-TARJETA-NUEVA TO LK-TARJETA-O
+
+              IF WS-CONTROL-TARJETA-OK EQUAL 'SI'
+                 MOVE LK-NUMERO-CUENTA-O TO WS-CONTROL-CUENTA
+                 PERFORM 2505-ABRIR-RESUMEN
+                    THRU 2505-ABRIR-RESUMEN-EXIT
+              END-IF
+           END-IF.
+
+       2540-CAMBIAR-DE-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2495-CONTROL-PAGINA.
+      * Si el resumen del proximo cliente no entra en lo que queda de
+      * la pagina actual, fuerzo un salto de pagina antes de imprimir
+      * su encabezado.
+           IF WS-LINEAS-EN-PAGINA + WS-LINEAS-POR-CLIENTE
+              GREATER THAN WS-MAX-LINEAS-PAGINA
+              MOVE SPACES TO FD-SALTO-PAGINA
+              MOVE X'0C' TO FD-SALTO-PAGINA-FF
+              WRITE FD-SALTO-PAGINA
+
+              ADD 1 TO WS-NUMERO-PAGINA
+              MOVE 0 TO WS-LINEAS-EN-PAGINA
+           END-IF.
+
+       2495-CONTROL-PAGINA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2510-IMPRIMIR-ENCABEZADO.
+      * Encabezado del resumen del titular: nombre, direccion, cuenta,
+      * codigo postal, numero de tarjeta y limite de compra.
+           MOVE LK-APELLIDO-O   TO FD-APELLIDO-I-OUT.
+           MOVE LK-NOMBRE-O     TO FD-NOMBRE-I-OUT.
+           WRITE FD-TIT-FECHA.
+
+           MOVE LK-DIRECCION-O       TO FD-DIRECCION-I.
+           MOVE LK-NUMERO-CUENTA-O   TO FD-NUMERO-CUENTA-I.
+           WRITE FD-TIT-DIRE-CUENTA.
+
+           MOVE LK-CODIGO-O     TO FD-CODIGO-POST.
+           MOVE LK-NUMERO-O     TO FD-NUMERO-I.
+           WRITE FD-CP-NUMERO-TARJ.
+
+           MOVE LK-LIMITE-O     TO FD-LIMITE-I.
+           WRITE FD-LIMITE-COMPRA.
+
+       2510-IMPRIMIR-ENCABEZADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2600-CERRAR-RESUMEN-TARJETA.
+      * Cierro el resumen abierto (de una tarjeta, o de una cuenta
+      * completa en modo consolidado) imprimiendo el saldo, el aviso
+      * de limite superado (si corresponde) y el separador de cliente.
+           IF WS-RESUMEN-ABIERTO-SI
+              MOVE WS-TOTAL-PESOS   TO FD-SALDO-PESOS
+              MOVE WS-TOTAL-DOLARES TO FD-SALDO-DOLARES
+              WRITE FD-SALDO
+
+              PERFORM 2605-CALCULAR-SALDO-TOTAL
+                 THRU 2605-CALCULAR-SALDO-TOTAL-EXIT
+
+              PERFORM 2650-VERIFICAR-LIMITE
+                 THRU 2650-VERIFICAR-LIMITE-EXIT
+
+              PERFORM 2655-VERIFICAR-PAGO-ANTERIOR
+                 THRU 2655-VERIFICAR-PAGO-ANTERIOR-EXIT
+
+              PERFORM 2658-ACTUALIZAR-PAGO-ANTERIOR
+                 THRU 2658-ACTUALIZAR-PAGO-ANTERIOR-EXIT
+
+              PERFORM 2660-CALCULAR-PAGO-MINIMO
+                 THRU 2660-CALCULAR-PAGO-MINIMO-EXIT
+
+              PERFORM 2665-IMPRIMIR-PUNTOS
+                 THRU 2665-IMPRIMIR-PUNTOS-EXIT
+
+              PERFORM 2670-GRABAR-RESUMEN-CSV
+                 THRU 2670-GRABAR-RESUMEN-CSV-EXIT
+
+              WRITE FD-NUMERALES
+
+              ADD WS-LINEAS-RESUMEN-ACTUAL TO WS-LINEAS-EN-PAGINA
+
+      * El resumen ya quedo grabado: si el job corta despues de este
+      * punto, un restart no lo va a reprocesar.
+              MOVE WS-CONTROL-TARJETA TO FD-CHECKPOINT-TARJETA
+              WRITE FD-CHECKPOINT-TARJETA
+
+              SET WS-RESUMEN-ABIERTO-NO TO TRUE
+           END-IF.
+
+       2600-CERRAR-RESUMEN-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2605-CALCULAR-SALDO-TOTAL.
+      * Totalizo el saldo del resumen en una sola linea, convirtiendo
+      * el saldo en dolares a pesos con la cotizacion vigente.
+           COMPUTE WS-SALDO-TOTAL-PESOS =
+              WS-TOTAL-PESOS + (WS-TOTAL-DOLARES * WS-COTIZACION-DOLAR).
+
+           MOVE WS-SALDO-TOTAL-PESOS TO FD-SALDO-TOTAL-PESOS.
+           WRITE FD-SALDO-TOTAL.
+
+       2605-CALCULAR-SALDO-TOTAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2650-VERIFICAR-LIMITE.
+      * El saldo a comparar contra el limite es el de la moneda propia
+      * de la tarjeta (LK-MONEDA-O), que es en la que se otorgo el
+      * limite de compra (LK-LIMITE-O).
+           IF LK-MONEDA-O EQUAL 'ARS'
+              MOVE WS-TOTAL-PESOS TO WS-SALDO-MONEDA-TARJETA
+           ELSE
+              MOVE WS-TOTAL-DOLARES TO WS-SALDO-MONEDA-TARJETA
+           END-IF.
+
+           MOVE WS-SALDO-MONEDA-TARJETA TO WS-SALDO-COMPARAR-LIMITE.
+
+      * Si la tarjeta comparte el limite con otras de la misma cuenta,
+      * lo que se gasta en cada una se descuenta del mismo pozo: hay
+      * que compararlo contra lo acumulado entre todas, no contra el
+      * saldo de esta tarjeta sola.
+           IF LK-LIMITE-COMPARTIDO-O-SI
+              PERFORM 2651-ACUMULAR-LIMITE-COMPARTIDO
+                 THRU 2651-ACUMULAR-LIMITE-COMPARTIDO-EXIT
+           END-IF.
+
+           MOVE 0 TO WS-INTERES-PUNITORIO.
+           IF WS-SALDO-COMPARAR-LIMITE GREATER THAN LK-LIMITE-O
+              MOVE '*** LIMITE DE COMPRA SUPERADO ***'
+                TO FD-LIMITE-SUPERADO-MSG
+              WRITE FD-ASTERISCOS
+              WRITE FD-LIMITE-SUPERADO
+
+      * Ademas del aviso, se aplica un interes punitorio sobre el
+      * excedente del limite otorgado.
+              COMPUTE WS-INTERES-PUNITORIO =
+                 (WS-SALDO-COMPARAR-LIMITE - LK-LIMITE-O)
+                 * WS-PORC-INTERES-PUNIT
+              MOVE 'INTERES PUNITORIO:  ' TO FD-INTERES-PUNIT-MSG
+              MOVE WS-INTERES-PUNITORIO TO FD-INTERES-PUNIT-IMPORTE
+              WRITE FD-INTERES-PUNITORIO
+
+              WRITE FD-ASTERISCOS
+           END-IF.
+
+       2650-VERIFICAR-LIMITE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Suma el saldo de esta tarjeta al acumulado de su cuenta/moneda
+      * en WS-TABLA-LIM-COMPARTIDO y deja ese acumulado en
+      * WS-SALDO-COMPARAR-LIMITE para que 2650-VERIFICAR-LIMITE lo
+      * compare contra LK-LIMITE-O en lugar del saldo individual.
+       2651-ACUMULAR-LIMITE-COMPARTIDO.
+           SET WS-CUENTA-LIM-ENCONTRADA-NO TO TRUE.
+           PERFORM 2652-BUSCAR-CUENTA-LIM
+              THRU 2652-BUSCAR-CUENTA-LIM-EXIT
+              VARYING WS-INDICE-LIM FROM 1 BY 1
+              UNTIL WS-INDICE-LIM GREATER THAN WS-CANT-LIM
+                 OR WS-CUENTA-LIM-ENCONTRADA-SI.
+
+           IF WS-CUENTA-LIM-ENCONTRADA-NO
+              PERFORM 2653-AGREGAR-CUENTA-LIM
+                 THRU 2653-AGREGAR-CUENTA-LIM-EXIT
+           END-IF.
+
+           IF WS-INDICE-LIM NOT GREATER THAN 2000
+              ADD WS-SALDO-MONEDA-TARJETA
+                TO WS-LIM-ITEM-SALDO(WS-INDICE-LIM)
+              MOVE WS-LIM-ITEM-SALDO(WS-INDICE-LIM)
+                TO WS-SALDO-COMPARAR-LIMITE
+           END-IF.
+
+       2651-ACUMULAR-LIMITE-COMPARTIDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Busca LK-NUMERO-CUENTA-O/LK-MONEDA-O en la tabla de limites
+      * compartidos. Si la encuentra, WS-INDICE-LIM queda apuntando a
+      * esa entrada; si no, queda en WS-CANT-LIM + 1, listo para
+      * agregarla.
+       2652-BUSCAR-CUENTA-LIM.
+           IF LK-NUMERO-CUENTA-O EQUAL WS-LIM-ITEM-CUENTA(WS-INDICE-LIM)
+              AND LK-MONEDA-O EQUAL WS-LIM-ITEM-MONEDA(WS-INDICE-LIM)
+              SET WS-CUENTA-LIM-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2652-BUSCAR-CUENTA-LIM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2653-AGREGAR-CUENTA-LIM.
+           IF WS-CANT-LIM LESS THAN 2000
+              ADD 1 TO WS-CANT-LIM
+              MOVE WS-CANT-LIM TO WS-INDICE-LIM
+              MOVE LK-NUMERO-CUENTA-O
+                TO WS-LIM-ITEM-CUENTA(WS-INDICE-LIM)
+              MOVE LK-MONEDA-O
+                TO WS-LIM-ITEM-MONEDA(WS-INDICE-LIM)
+              MOVE 0 TO WS-LIM-ITEM-SALDO(WS-INDICE-LIM)
+           ELSE
+              DISPLAY 'TABLA DE LIMITES COMPARTIDOS LLENA, SE IGNORA '
+                 'LA CUENTA ' LK-NUMERO-CUENTA-O
+              MOVE 2001 TO WS-INDICE-LIM
+           END-IF.
+
+       2653-AGREGAR-CUENTA-LIM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2655-VERIFICAR-PAGO-ANTERIOR.
+      * Si la tarjeta que cierra (WS-ULTIMA-TARJETA-CONSUMO, la unica
+      * referencia confiable a esta altura: LK-NUMERO-O ya quedo
+      * pisado por la busqueda del proximo titular en 2500-BUSCAR-
+      * TARJETA) no cancelo el saldo del ciclo anterior por completo,
+      * se le aplica el recargo financiero sobre el saldo de este
+      * ciclo. Sin antecedentes en SALDOS_ANTERIORES.TXT se le da el
+      * beneficio de la duda y no se le cobra recargo.
+           SET WS-TARJETA-SALDOANT-ENCONTRADA-NO TO TRUE.
+           PERFORM 2656-BUSCAR-TARJETA-SALDOANT
+              THRU 2656-BUSCAR-TARJETA-SALDOANT-EXIT
+              VARYING WS-INDICE-SALDOANT FROM 1 BY 1
+              UNTIL WS-INDICE-SALDOANT GREATER THAN WS-CANT-SALDOANT
+                 OR WS-TARJETA-SALDOANT-ENCONTRADA-SI.
+
+           MOVE 0 TO WS-RECARGO-FINANC.
+           IF WS-TARJETA-SALDOANT-ENCONTRADA-SI
+              AND WS-SALDOANT-ITEM-PAGO-COMPLETO-NO(WS-INDICE-SALDOANT)
+              COMPUTE WS-RECARGO-FINANC =
+                 WS-SALDO-MONEDA-TARJETA * WS-PORC-RECARGO-FINANC
+              MOVE 'RECARGO FINANCIERO: ' TO FD-RECARGO-FINANC-MSG
+              MOVE WS-RECARGO-FINANC TO FD-RECARGO-FINANC-IMPORTE
+              WRITE FD-RECARGO-FINANCIERO
+           END-IF.
+
+       2655-VERIFICAR-PAGO-ANTERIOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Busca WS-ULTIMA-TARJETA-CONSUMO en la tabla de saldos
+      * anteriores. Si la encuentra, WS-INDICE-SALDOANT queda
+      * apuntando a esa entrada; si no, queda en WS-CANT-SALDOANT + 1,
+      * listo para agregarla.
+       2656-BUSCAR-TARJETA-SALDOANT.
+           IF WS-ULTIMA-TARJETA-CONSUMO EQUAL
+                 WS-SALDOANT-ITEM-TARJETA(WS-INDICE-SALDOANT)
+              SET WS-TARJETA-SALDOANT-ENCONTRADA-SI TO TRUE
+           END-IF.
+
+       2656-BUSCAR-TARJETA-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2658-ACTUALIZAR-PAGO-ANTERIOR.
+      * Registro si esta tarjeta cancelo el saldo de este ciclo por
+      * completo (WS-TOTAL-PESOS y WS-TOTAL-DOLARES en cero), para
+      * decidir si el proximo ciclo le corresponde el periodo de
+      * gracia.
+           SET WS-TARJETA-SALDOANT-ENCONTRADA-NO TO TRUE.
+           PERFORM 2656-BUSCAR-TARJETA-SALDOANT
+              THRU 2656-BUSCAR-TARJETA-SALDOANT-EXIT
+              VARYING WS-INDICE-SALDOANT FROM 1 BY 1
+              UNTIL WS-INDICE-SALDOANT GREATER THAN WS-CANT-SALDOANT
+                 OR WS-TARJETA-SALDOANT-ENCONTRADA-SI.
+
+           IF WS-TARJETA-SALDOANT-ENCONTRADA-NO
+              PERFORM 2659-AGREGAR-TARJETA-SALDOANT
+                 THRU 2659-AGREGAR-TARJETA-SALDOANT-EXIT
+           END-IF.
+
+           IF WS-INDICE-SALDOANT NOT GREATER THAN 2000
+              IF WS-TOTAL-PESOS EQUAL 0 AND WS-TOTAL-DOLARES EQUAL 0
+                 SET WS-SALDOANT-ITEM-PAGO-COMPLETO-SI
+                     (WS-INDICE-SALDOANT) TO TRUE
+              ELSE
+                 SET WS-SALDOANT-ITEM-PAGO-COMPLETO-NO
+                     (WS-INDICE-SALDOANT) TO TRUE
+              END-IF
+           END-IF.
+
+       2658-ACTUALIZAR-PAGO-ANTERIOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2659-AGREGAR-TARJETA-SALDOANT.
+           IF WS-CANT-SALDOANT LESS THAN 2000
+              ADD 1 TO WS-CANT-SALDOANT
+              MOVE WS-CANT-SALDOANT TO WS-INDICE-SALDOANT
+              MOVE WS-ULTIMA-TARJETA-CONSUMO
+                TO WS-SALDOANT-ITEM-TARJETA(WS-INDICE-SALDOANT)
+           ELSE
+              DISPLAY 'TABLA DE SALDOS ANTERIORES LLENA, SE IGNORA '
+                 'LA TARJETA ' WS-ULTIMA-TARJETA-CONSUMO
+              MOVE 2001 TO WS-INDICE-SALDOANT
+           END-IF.
+
+       2659-AGREGAR-TARJETA-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2660-CALCULAR-PAGO-MINIMO.
+      * El pago minimo se calcula como un porcentaje del saldo de la
+      * moneda propia de la tarjeta (WS-SALDO-MONEDA-TARJETA, ya
+      * calculado en 2650-VERIFICAR-LIMITE), mas el interes punitorio
+      * que hubiera correspondido por exceder el limite de compra y
+      * el recargo financiero por no haber cancelado el ciclo
+      * anterior (2655-VERIFICAR-PAGO-ANTERIOR).
+           MULTIPLY WS-SALDO-MONEDA-TARJETA BY WS-PORC-PAGO-MINIMO
+              GIVING WS-PAGO-MINIMO.
+           ADD WS-INTERES-PUNITORIO TO WS-PAGO-MINIMO.
+           ADD WS-RECARGO-FINANC TO WS-PAGO-MINIMO.
+
+           MOVE WS-PAGO-MINIMO TO FD-PAGAR-MINIMO.
+           WRITE FD-PAGO-MIN.
+
+       2660-CALCULAR-PAGO-MINIMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2665-IMPRIMIR-PUNTOS.
+      * Imprimo el saldo corriente de puntos de la cuenta del resumen
+      * que se esta cerrando (ya acumulado en la tabla de puntos por
+      * cada consumo, en 2350-ACUMULAR-PUNTOS).
+           SET WS-CUENTA-PUNTOS-ENCONTRADA-NO TO TRUE.
+           PERFORM 2360-BUSCAR-CUENTA-PUNTOS
+              THRU 2360-BUSCAR-CUENTA-PUNTOS-EXIT
+              VARYING WS-INDICE-PUNTOS FROM 1 BY 1
+              UNTIL WS-INDICE-PUNTOS GREATER THAN WS-CANT-PUNTOS
+                 OR WS-CUENTA-PUNTOS-ENCONTRADA-SI.
+
+           MOVE 'PUNTOS ACUMULADOS: ' TO FD-PUNTOS-MSG.
+           IF WS-CUENTA-PUNTOS-ENCONTRADA-SI
+              MOVE WS-PTOS-ITEM-SALDO(WS-INDICE-PUNTOS)
+                TO FD-PUNTOS-SALDO
+           ELSE
+              MOVE 0 TO FD-PUNTOS-SALDO
+           END-IF.
+           WRITE FD-PUNTOS.
+
+       2665-IMPRIMIR-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2670-GRABAR-RESUMEN-CSV.
+      * Extracto delimitado del mismo resumen que se acaba de imprimir,
+      * para carga directa en el home banking.
+           MOVE LK-NUMERO-CUENTA-O       TO FD-CSV-NUMERO-CUENTA.
+           MOVE LK-NUMERO-O              TO FD-CSV-NUMERO-TARJETA.
+           MOVE LK-APELLIDO-O            TO FD-CSV-APELLIDO.
+           MOVE LK-NOMBRE-O              TO FD-CSV-NOMBRE.
+           MOVE LK-MONEDA-O              TO FD-CSV-MONEDA.
+           MOVE WS-TOTAL-PESOS           TO FD-CSV-SALDO-PESOS.
+           MOVE WS-TOTAL-DOLARES         TO FD-CSV-SALDO-DOLARES.
+           MOVE WS-SALDO-TOTAL-PESOS     TO FD-CSV-SALDO-TOTAL-PESOS.
+           MOVE WS-PAGO-MINIMO           TO FD-CSV-PAGO-MINIMO.
+           MOVE LK-LIMITE-O              TO FD-CSV-LIMITE.
+
+           WRITE FD-RESUMEN-CSV-LINEA.
+
+       2670-GRABAR-RESUMEN-CSV-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-GRABAR-CONTROL.
+      * Grabo el control de registros leidos/grabados/con error.
+           MOVE WS-CANT-LEIDOS   TO FD-LEIDOS.
+           WRITE FD-NUMERO-LEIDOS.
+
+           MOVE WS-CANT-GRABADOS TO FD-GRABADOS.
+           WRITE FD-NUMERO-GRABADOS.
+
+           MOVE WS-CANT-ERRORES  TO FD-ERRORES.
+           WRITE FD-NUMERO-ERRORES.
+
+           PERFORM 2950-RECONCILIAR-CONTROL
+              THRU 2950-RECONCILIAR-CONTROL-EXIT.
+
+       2900-GRABAR-CONTROL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2950-RECONCILIAR-CONTROL.
+      * Todo consumo leido tiene que haber terminado grabado en un
+      * resumen, rechazado en ERRORES.TXT, descartado por duplicado,
+      * omitido por restart o dejado afuera del saldo por disputa.
+      * Si la suma no cierra contra lo leido, dejo constancia en el
+      * propio RESUMENES.TXT y aviso por consola.
+           COMPUTE WS-CANT-CALCULADOS =
+              WS-CANT-GRABADOS + WS-CANT-ERRORES + WS-CANT-DUPLICADOS
+              + WS-CANT-OMITIDOS + WS-CANT-DISPUTADOS.
+
+           IF WS-CANT-CALCULADOS EQUAL WS-CANT-LEIDOS
+              MOVE 'RECONCILIACION OK' TO FD-RECONCILIACION-MSG
+           ELSE
+              MOVE 'RECONCILIACION ERROR' TO FD-RECONCILIACION-MSG
+              DISPLAY 'ALERTA: LOS CONTADORES DE CONTROL NO CONCILIAN'
+              DISPLAY '  LEIDOS: ' WS-CANT-LEIDOS
+                       ' GRABADOS+ERRORES+DUPLICADOS: '
+                       WS-CANT-CALCULADOS
+      * Dejo el batch andando hasta el final para no perder los
+      * resumenes y checkpoints ya generados, pero devuelvo un
+      * RETURN-CODE de error para que el job no termine como si
+      * hubiera cerrado bien.
+              MOVE 99 TO RETURN-CODE
+           END-IF.
+
+           WRITE FD-CONTROL-RECONCILIACION.
+
+       2950-RECONCILIAR-CONTROL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Regrabo PUNTOS.TXT entero con el saldo de puntos actualizado
+      * de cada cuenta, para que la proxima corrida arranque de aca.
+       3060-REGRABAR-PUNTOS.
+           OPEN OUTPUT SAL-PUNTOS.
+           IF NOT FS-SAL-PUNTOS-OK
+               DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE PUNTOS'
+               DISPLAY 'FILE STATUS: ' FS-SAL-PUNTOS
+               STOP RUN
+           END-IF.
+
+           PERFORM 3065-GRABAR-CUENTA-PUNTOS
+              THRU 3065-GRABAR-CUENTA-PUNTOS-EXIT
+              VARYING WS-INDICE-PUNTOS FROM 1 BY 1
+              UNTIL WS-INDICE-PUNTOS GREATER THAN WS-CANT-PUNTOS.
+
+           CLOSE SAL-PUNTOS.
+
+       3060-REGRABAR-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3065-GRABAR-CUENTA-PUNTOS.
+           MOVE WS-PTOS-ITEM-CUENTA(WS-INDICE-PUNTOS)
+             TO FD-SAL-PUNTOS-CUENTA.
+           MOVE WS-PTOS-ITEM-SALDO(WS-INDICE-PUNTOS)
+             TO FD-SAL-PUNTOS-SALDO.
+           WRITE FD-SAL-PUNTOS-LINEA.
+
+       3065-GRABAR-CUENTA-PUNTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Regrabo SALDOS_ANTERIORES.TXT entero con el estado de pago de
+      * este ciclo de cada tarjeta, para que la proxima corrida sepa
+      * a quien darle el periodo de gracia.
+       3070-REGRABAR-SALDOANT.
+           OPEN OUTPUT SAL-SALDOANT.
+           IF NOT FS-SAL-SALDOANT-OK
+               DISPLAY 'ERROR AL GRABAR SALDOS_ANTERIORES.TXT'
+               DISPLAY 'FILE STATUS: ' FS-SAL-SALDOANT
+               STOP RUN
+           END-IF.
+
+           PERFORM 3075-GRABAR-TARJETA-SALDOANT
+              THRU 3075-GRABAR-TARJETA-SALDOANT-EXIT
+              VARYING WS-INDICE-SALDOANT FROM 1 BY 1
+              UNTIL WS-INDICE-SALDOANT GREATER THAN WS-CANT-SALDOANT.
+
+           CLOSE SAL-SALDOANT.
+
+       3070-REGRABAR-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3075-GRABAR-TARJETA-SALDOANT.
+           MOVE WS-SALDOANT-ITEM-TARJETA(WS-INDICE-SALDOANT)
+             TO FD-SAL-SALDOANT-TARJETA.
+           MOVE WS-SALDOANT-ITEM-PAGO-COMPLETO(WS-INDICE-SALDOANT)
+             TO FD-SAL-SALDOANT-PAGO-COMPLETO.
+           WRITE FD-SAL-SALDOANT-LINEA.
+
+       3075-GRABAR-TARJETA-SALDOANT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-CONSUMOS
+                 SAL-ERRORES
+                 SAL-RESUMENES
+                 SAL-RESUMENES-CSV
+                 CHK-CONTROL.
+
+           DISPLAY 'CONSUMOS LEIDOS     : ' WS-CANT-LEIDOS.
+           DISPLAY 'CONSUMOS GRABADOS   : ' WS-CANT-GRABADOS.
+           DISPLAY 'CONSUMOS CON ERROR  : ' WS-CANT-ERRORES.
+           DISPLAY 'CONSUMOS DUPLICADOS : ' WS-CANT-DUPLICADOS.
+           DISPLAY 'CONSUMOS OMITIDOS   : ' WS-CANT-OMITIDOS.
+           DISPLAY 'CONSUMOS DISPUTADOS : ' WS-CANT-DISPUTADOS.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3050-LIMPIAR-CHECKPOINT.
+      * El batch termino todos los consumos sin cortarse: no queda
+      * restart pendiente, asi que dejo CHECKPOINT.TXT vacio para la
+      * proxima corrida.
+           OPEN OUTPUT CHK-CONTROL.
+           CLOSE CHK-CONTROL.
+
+       3050-LIMPIAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02EJ01.
