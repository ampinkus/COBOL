@@ -0,0 +1,231 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02LIMIT.CBL - Lote de aumentos/rebajas de limite de
+      *          compra ya aprobados. Lee LIMITES.SEQ, aplica cada
+      *          cambio contra MAESTRO-TARJETAS.VSAM via MAESTARJ y
+      *          graba en AUDITLIM.TXT el limite anterior y el nuevo.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02LIMIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-LIMITES
+      *    Nombre fisico del archivo: ../LIMITES.SEQ
+           SELECT ENT-LIMITES
+           ASSIGN TO '../LIMITES.SEQ'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-LIMITES.
+
+      *****ARCHIVO DE SALIDA
+      *    Nombre logico del archivo: SAL-AUDITLIM
+      *    Nombre fisico del archivo: ../AUDITLIM.TXT
+           SELECT SAL-AUDITLIM
+           ASSIGN TO '../AUDITLIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-AUDITLIM.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-LIMITES.
+           COPY LIMITES.
+
+       FD SAL-AUDITLIM.
+           COPY AUDITLIM.
+
+       WORKING-STORAGE SECTION.
+      * Formato de archivo de status
+       01 FS-STATUS.
+          05 FS-ENT-LIMITES                    PIC X(2).
+             88 FS-ENT-LIMITES-OK                  VALUE '00'.
+             88 FS-ENT-LIMITES-EOF                 VALUE '10'.
+          05 FS-SAL-AUDITLIM                   PIC X(2).
+             88 FS-SAL-AUDITLIM-OK                 VALUE '00'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+      * Variable para indicar fin de archivo de limites
+       01 WS-LIMITES-EOF                       PIC X(5) VALUE 'FALSE'.
+          88 WS-LIMITES-EOF-YES                    VALUE 'TRUE'.
+          88 WS-LIMITES-EOF-NO                     VALUE 'FALSE'.
+
+      * Fecha del proceso, para el sello de la auditoria
+       01 WS-FECHA-PROCESO                     PIC 9(8).
+
+      * Limite anterior de la tarjeta que se esta procesando
+       01 WS-LIMITE-ANTERIOR                   PIC 9(8)V9(2) VALUE 0.
+
+      * Contadores de control del lote
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-APLICADOS                 PIC 9(05) VALUE 0.
+          05 WS-CANT-ERRORES                   PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-LIMITES
+              THRU 2100-LEER-LIMITES-EXIT
+              UNTIL WS-LIMITES-EOF-YES.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-LIMITES.
+           IF NOT FS-ENT-LIMITES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LIMITES'
+              DISPLAY 'FILE STATUS: ' FS-ENT-LIMITES
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-AUDITLIM.
+           IF NOT FS-SAL-AUDITLIM-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+              DISPLAY 'FILE STATUS: ' FS-SAL-AUDITLIM
+              STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-LIMITES.
+           READ ENT-LIMITES.
+           EVALUATE TRUE
+               WHEN FS-ENT-LIMITES-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-LIMITE
+                      THRU 2200-PROCESAR-LIMITE-EXIT
+               WHEN FS-ENT-LIMITES-EOF
+                   SET WS-LIMITES-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE LIMITES'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-LIMITES
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-LIMITES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-LIMITE.
+      * Primero leo la tarjeta tal cual esta hoy, para conocer el
+      * limite anterior y no pisar el resto de sus datos al modificar.
+           INITIALIZE LK-TARJETA.
+           MOVE 'L'                     TO LK-MODO-I.
+           MOVE WS-LIM-NUMERO-TARJETA   TO LK-NUMERO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-OK
+               PERFORM 2300-APLICAR-NUEVO-LIMITE
+                  THRU 2300-APLICAR-NUEVO-LIMITE-EXIT
+           ELSE
+               MOVE 0 TO WS-LIMITE-ANTERIOR
+               MOVE 'TARJETA INEXISTENTE ' TO FD-AUDIT-RESULTADO
+               PERFORM 2400-GRABAR-AUDITORIA
+                  THRU 2400-GRABAR-AUDITORIA-EXIT
+               ADD 1 TO WS-CANT-ERRORES
+           END-IF.
+
+       2200-PROCESAR-LIMITE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-APLICAR-NUEVO-LIMITE.
+           MOVE LK-LIMITE-O OF LK-TARJETA-O TO WS-LIMITE-ANTERIOR.
+
+           MOVE LK-NUMERO-CUENTA-O TO LK-NUMERO-CUENTA-I.
+           MOVE LK-NUMERO-O        TO LK-NUMERO-I.
+           MOVE LK-APELLIDO-O      TO LK-APELLIDO-I.
+           MOVE LK-NOMBRE-O        TO LK-NOMBRE-I.
+           MOVE LK-DIRECCION-O     TO LK-DIRECCION-I.
+           MOVE LK-CODIGO-O        TO LK-CODIGO-I.
+           MOVE LK-MONEDA-O        TO LK-MONEDA-I.
+           MOVE WS-LIM-NUEVO-LIMITE TO LK-LIMITE-I OF LK-TARJETA-I.
+      * El estado de la tarjeta se deja en blanco: este lote solo
+      * toca el limite de compra, no la habilitacion de la tarjeta.
+           MOVE SPACES             TO LK-ESTADO-I.
+           MOVE 'M'                TO LK-MODO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-OK
+               MOVE 'OK' TO FD-AUDIT-RESULTADO
+               ADD 1 TO WS-CANT-APLICADOS
+           ELSE
+               MOVE 'ERROR AL MODIFICAR   ' TO FD-AUDIT-RESULTADO
+               ADD 1 TO WS-CANT-ERRORES
+           END-IF.
+
+           PERFORM 2400-GRABAR-AUDITORIA
+              THRU 2400-GRABAR-AUDITORIA-EXIT.
+
+       2300-APLICAR-NUEVO-LIMITE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-GRABAR-AUDITORIA.
+           MOVE WS-FECHA-PROCESO        TO FD-AUDIT-FECHA.
+           MOVE WS-LIM-NUMERO-TARJETA   TO FD-AUDIT-NUMERO-TARJETA.
+           MOVE WS-LIMITE-ANTERIOR      TO FD-AUDIT-LIMITE-ANTERIOR.
+           MOVE WS-LIM-NUEVO-LIMITE     TO FD-AUDIT-LIMITE-NUEVO.
+
+           WRITE FD-AUDIT-LIMITE.
+
+       2400-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-LIMITES
+                 SAL-AUDITLIM.
+
+           DISPLAY 'LIMITES LEIDOS      : ' WS-CANT-LEIDOS.
+           DISPLAY 'LIMITES APLICADOS   : ' WS-CANT-APLICADOS.
+           DISPLAY 'LIMITES CON ERROR   : ' WS-CANT-ERRORES.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02LIMIT.
