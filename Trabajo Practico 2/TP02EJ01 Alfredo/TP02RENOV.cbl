@@ -0,0 +1,346 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 09/08/2026
+      * Purpose: TP02RENOV.CBL - Lote de renovacion automatica de
+      *          tarjetas proximas a vencer. Le pide a MAESTARJ el
+      *          volcado completo del master (LK-MODO-I = 'X'),
+      *          detecta las tarjetas activas cuya FECHA-VENCIMIENTO
+      *          entra en la ventana de renovacion, cierra la tarjeta
+      *          vieja y da de alta una tarjeta nueva con el mismo
+      *          NUMERO-CUENTA/LIMITE, dejando en AUDITREN.TXT el par
+      *          de numeros de tarjeta de cada renovacion.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02RENOV.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-EXPORT-TARJETAS
+      *    Nombre fisico del archivo: ../TARJETAS_EXPORT.TXT
+      *    Lo genera MAESTARJ con LK-MODO-I = 'X', se lee aca recien
+      *    despues de invocarlo.
+           SELECT ENT-EXPORT-TARJETAS
+           ASSIGN TO '../TARJETAS_EXPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-EXPORT.
+
+      *****ARCHIVO DE SALIDA
+      *    Nombre logico del archivo: SAL-AUDITREN
+      *    Nombre fisico del archivo: ../AUDITREN.TXT
+           SELECT SAL-AUDITREN
+           ASSIGN TO '../AUDITREN.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-AUDITREN.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-EXPORT-TARJETAS.
+           COPY EXPTARJ.
+
+       FD SAL-AUDITREN.
+           COPY AUDITREN.
+
+       WORKING-STORAGE SECTION.
+       01 FS-STATUS.
+          05 FS-ENT-EXPORT                     PIC X(2).
+             88 FS-ENT-EXPORT-OK                   VALUE '00'.
+             88 FS-ENT-EXPORT-EOF                  VALUE '10'.
+          05 FS-SAL-AUDITREN                   PIC X(2).
+             88 FS-SAL-AUDITREN-OK                 VALUE '00'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+      * Fecha del proceso, para el sello de la auditoria
+       01 WS-FECHA-PROCESO                     PIC 9(8).
+
+      * Variable para indicar fin del archivo de exportacion
+       01 WS-EXPORT-EOF                        PIC X(5) VALUE 'FALSE'.
+          88 WS-EXPORT-EOF-YES                     VALUE 'TRUE'.
+          88 WS-EXPORT-EOF-NO                      VALUE 'FALSE'.
+
+      * Tarjetas cuyo vencimiento sea menor o igual a esta fecha
+      * entran en la corrida de renovacion; la nueva tarjeta sale con
+      * la fecha de vencimiento indicada en WS-FECHA-VENCIMIENTO-NUEVA.
+      * Las dos se fijan al compilar la corrida, igual que
+      * WS-CICLO-DESDE/HASTA en TP02EJ01.
+       77 WS-FECHA-LIMITE-RENOVACION           PIC X(10)
+                                                VALUE '2024-02-01'.
+       77 WS-FECHA-VENCIMIENTO-NUEVA           PIC X(10)
+                                                VALUE '2029-02-01'.
+
+      * Cantidad de numeros de tarjeta probados hasta encontrar uno
+      * libre para la renovacion en curso, y tope de intentos
+       77 WS-RENOV-INTENTOS                    PIC 9(04) VALUE 0.
+       77 WS-RENOV-MAX-INTENTOS                PIC 9(04) VALUE 20.
+
+      * Indica si ya se encontro un numero de tarjeta libre para la
+      * renovacion en curso
+       01 WS-RENOV-DISPONIBLE                  PIC X(03) VALUE 'NO'.
+          88 WS-RENOV-DISPONIBLE-SI                VALUE 'SI'.
+          88 WS-RENOV-DISPONIBLE-NO                VALUE 'NO'.
+
+      * Numero de tarjeta candidato para la renovacion: se conserva
+      * el prefijo de la tarjeta vieja y se prueba con el ultimo
+      * grupo de 4 digitos incrementado hasta encontrar uno libre.
+       01 WS-RENOV-TARJETA-NUEVA.
+          05 WS-RENOV-PREFIJO                  PIC X(15).
+          05 WS-RENOV-GRUPO                    PIC 9(04).
+
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDAS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-A-RENOVAR                 PIC 9(05) VALUE 0.
+          05 WS-CANT-RENOVADAS                 PIC 9(05) VALUE 0.
+          05 WS-CANT-ERRORES                   PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-EXPORT
+              THRU 2100-LEER-EXPORT-EXIT
+              UNTIL WS-EXPORT-EOF-YES.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+
+      * Le pido a MAESTARJ que vuelque el master entero a un archivo
+      * secuencial antes de empezar a leerlo.
+           INITIALIZE LK-TARJETA.
+           MOVE 'X' TO LK-MODO-I.
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF NOT LK-RETORNO-OK
+               DISPLAY 'ERROR AL EXPORTAR EL MASTER DE TARJETAS'
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-EXPORT-TARJETAS.
+           IF NOT FS-ENT-EXPORT-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EXPORTACION'
+               DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-AUDITREN.
+           IF NOT FS-SAL-AUDITREN-OK
+               DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+               DISPLAY 'FILE STATUS: ' FS-SAL-AUDITREN
+               STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-EXPORT.
+           READ ENT-EXPORT-TARJETAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-EXPORT-OK
+                   ADD 1 TO WS-CANT-LEIDAS
+                   PERFORM 2200-PROCESAR-TARJETA
+                      THRU 2200-PROCESAR-TARJETA-EXIT
+               WHEN FS-ENT-EXPORT-EOF
+                   SET WS-EXPORT-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE EXPORTACION'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-EXPORT
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-EXPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-TARJETA.
+      * Solo se renuevan tarjetas activas cuya fecha de vencimiento
+      * este cargada y entre en la ventana de renovacion.
+           IF REG-EXPORT-ESTADO EQUAL 'A'
+              AND REG-EXPORT-VENCIMIENTO NOT EQUAL SPACES
+              AND REG-EXPORT-VENCIMIENTO
+                 NOT GREATER THAN WS-FECHA-LIMITE-RENOVACION
+               ADD 1 TO WS-CANT-A-RENOVAR
+               PERFORM 2300-RENOVAR-TARJETA
+                  THRU 2300-RENOVAR-TARJETA-EXIT
+           END-IF.
+
+       2200-PROCESAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-RENOVAR-TARJETA.
+           PERFORM 2350-GENERAR-TARJETA-NUEVA
+              THRU 2350-GENERAR-TARJETA-NUEVA-EXIT.
+
+           IF WS-RENOV-DISPONIBLE-NO
+               MOVE SPACES TO WS-RENOV-TARJETA-NUEVA
+               MOVE 'NO SE HALLO NUMERO LIBRE' TO
+                   FD-AUDIT-REN-RESULTADO
+               PERFORM 2500-GRABAR-AUDITORIA
+                  THRU 2500-GRABAR-AUDITORIA-EXIT
+               ADD 1 TO WS-CANT-ERRORES
+           ELSE
+               PERFORM 2400-CERRAR-TARJETA-VIEJA
+                  THRU 2400-CERRAR-TARJETA-VIEJA-EXIT
+               IF LK-RETORNO-OK
+                   PERFORM 2450-ALTA-TARJETA-NUEVA
+                      THRU 2450-ALTA-TARJETA-NUEVA-EXIT
+               ELSE
+                   MOVE 'ERROR AL CERRAR LA VIEJA' TO
+                       FD-AUDIT-REN-RESULTADO
+                   PERFORM 2500-GRABAR-AUDITORIA
+                      THRU 2500-GRABAR-AUDITORIA-EXIT
+                   ADD 1 TO WS-CANT-ERRORES
+               END-IF
+           END-IF.
+
+       2300-RENOVAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Al salir, si WS-RENOV-DISPONIBLE-SI, WS-RENOV-TARJETA-NUEVA
+      * queda con un numero de tarjeta que hoy no existe en el master.
+       2350-GENERAR-TARJETA-NUEVA.
+           MOVE REG-EXPORT-NUMERO-TARJETA(1:15) TO WS-RENOV-PREFIJO.
+           MOVE REG-EXPORT-NUMERO-TARJETA(16:4) TO WS-RENOV-GRUPO.
+
+           SET WS-RENOV-DISPONIBLE-NO TO TRUE.
+           MOVE 0 TO WS-RENOV-INTENTOS.
+
+           PERFORM 2360-PROBAR-SIGUIENTE-NUMERO
+              THRU 2360-PROBAR-SIGUIENTE-NUMERO-EXIT
+              UNTIL WS-RENOV-DISPONIBLE-SI
+                 OR WS-RENOV-INTENTOS GREATER
+                    THAN WS-RENOV-MAX-INTENTOS.
+
+       2350-GENERAR-TARJETA-NUEVA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2360-PROBAR-SIGUIENTE-NUMERO.
+           ADD 1 TO WS-RENOV-GRUPO.
+           ADD 1 TO WS-RENOV-INTENTOS.
+
+           INITIALIZE LK-TARJETA.
+           MOVE 'L' TO LK-MODO-I.
+           MOVE WS-RENOV-TARJETA-NUEVA TO LK-NUMERO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-NO-ENCONTRADA
+               SET WS-RENOV-DISPONIBLE-SI TO TRUE
+           END-IF.
+
+       2360-PROBAR-SIGUIENTE-NUMERO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-CERRAR-TARJETA-VIEJA.
+      * Modifico solo el estado de la tarjeta vieja; el resto de los
+      * campos se deja en blanco para que se conserve tal cual estaba.
+           INITIALIZE LK-TARJETA.
+           MOVE 'M'                          TO LK-MODO-I.
+           MOVE REG-EXPORT-NUMERO-TARJETA    TO LK-NUMERO-I.
+           MOVE 'C'                          TO LK-ESTADO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+       2400-CERRAR-TARJETA-VIEJA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2450-ALTA-TARJETA-NUEVA.
+           INITIALIZE LK-TARJETA.
+           MOVE 'A'                          TO LK-MODO-I.
+           MOVE REG-EXPORT-NUMERO-CUENTA     TO LK-NUMERO-CUENTA-I.
+           MOVE WS-RENOV-TARJETA-NUEVA       TO LK-NUMERO-I.
+           MOVE REG-EXPORT-APELLIDO          TO LK-APELLIDO-I.
+           MOVE REG-EXPORT-NOMBRE            TO LK-NOMBRE-I.
+           MOVE REG-EXPORT-DIRECCION         TO LK-DIRECCION-I.
+           MOVE REG-EXPORT-CODIGO            TO LK-CODIGO-I.
+           MOVE REG-EXPORT-MONEDA            TO LK-MONEDA-I.
+           MOVE REG-EXPORT-LIMITE            TO LK-LIMITE-I OF
+                                                 LK-TARJETA-I.
+           MOVE WS-FECHA-VENCIMIENTO-NUEVA   TO LK-FECHA-VENCIMIENTO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-OK
+               MOVE 'RENOVADA'                 TO FD-AUDIT-REN-RESULTADO
+               ADD 1 TO WS-CANT-RENOVADAS
+           ELSE
+               MOVE 'ERROR AL DAR DE ALTA LA NUEVA' TO
+                   FD-AUDIT-REN-RESULTADO
+               ADD 1 TO WS-CANT-ERRORES
+           END-IF.
+
+           PERFORM 2500-GRABAR-AUDITORIA
+              THRU 2500-GRABAR-AUDITORIA-EXIT.
+
+       2450-ALTA-TARJETA-NUEVA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-GRABAR-AUDITORIA.
+           MOVE WS-FECHA-PROCESO            TO FD-AUDIT-REN-FECHA.
+           MOVE REG-EXPORT-NUMERO-TARJETA   TO
+               FD-AUDIT-REN-TARJETA-VIEJA.
+           MOVE WS-RENOV-TARJETA-NUEVA      TO
+               FD-AUDIT-REN-TARJETA-NUEVA.
+
+           WRITE FD-AUDIT-RENOVACION.
+
+       2500-GRABAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-EXPORT-TARJETAS
+                 SAL-AUDITREN.
+
+           DISPLAY 'TARJETAS LEIDAS         : ' WS-CANT-LEIDAS.
+           DISPLAY 'TARJETAS A RENOVAR      : ' WS-CANT-A-RENOVAR.
+           DISPLAY 'TARJETAS RENOVADAS      : ' WS-CANT-RENOVADAS.
+           DISPLAY 'TARJETAS CON ERROR      : ' WS-CANT-ERRORES.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02RENOV.
