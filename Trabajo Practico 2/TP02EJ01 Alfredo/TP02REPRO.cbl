@@ -0,0 +1,567 @@
+      ******************************************************************
+      * Author: Gauchos con COBOL
+      * Date: 14/11/2023
+      * Purpose: TP02REPRO.CBL - Reproceso de ERRORES.TXT una vez que
+      *          los datos de la tarjeta fueron corregidos en MAESTARJ.
+      *          Los consumos que ahora encuentran su tarjeta se
+      *          agregan al final de RESUMENES.TXT; los que siguen sin
+      *          encontrarla se vuelven a dejar pendientes de correccion.
+      * Tectonics: cobc
+      * NOTA DE ERRORES:
+      ******************************************************************
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP02REPRO.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-ERRORES
+      *    Nombre fisico del archivo: ../ERRORES.TXT
+           SELECT ENT-ERRORES
+           ASSIGN TO '../ERRORES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-ERRORES.
+
+      *****ARCHIVOS DE SALIDA
+      *    Nombre logico del archivo: SAL-PENDIENTES
+      *    Nombre fisico del archivo: ../ERRORES-PENDIENTES.TXT
+           SELECT SAL-PENDIENTES
+           ASSIGN TO '../ERRORES-PENDIENTES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-PENDIENTES.
+
+      *    Nombre logico del archivo: SAL-RESUMENES
+      *    Nombre fisico del archivo: ../RESUMENES.TXT
+           SELECT SAL-RESUMENES
+           ASSIGN TO '../RESUMENES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SAL-RESUMENES.
+
+      *    Nombre logico del archivo: ENT-DISPUTAS
+      *    Nombre fisico del archivo: ../DISPUTAS.TXT
+      *    Consumos en disputa o con contracargo confirmado (los
+      *    mantiene TP02DISP); se cargan enteros en memoria al empezar,
+      *    igual que en TP02EJ01, para no reinstalar en el resumen un
+      *    consumo que sigue disputado.
+           SELECT ENT-DISPUTAS
+           ASSIGN TO '../DISPUTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-DISPUTAS.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENT-ERRORES.
+           COPY ERRORES.
+
+       FD SAL-PENDIENTES.
+      * Copia textual del registro de ERRORES.TXT que sigue sin
+      * encontrar su tarjeta en el master (mismo largo que FD-ERROR).
+       01 FD-PENDIENTE-REC          PIC X(149).
+
+       FD SAL-RESUMENES.
+           COPY RESUMENES.
+
+       FD ENT-DISPUTAS.
+           COPY DISPUTAS.
+
+       WORKING-STORAGE SECTION.
+      * Formato de archivo de status
+       01 FS-STATUS.
+          05 FS-ENT-ERRORES                    PIC X(2).
+             88 FS-ENT-ERRORES-OK                  VALUE '00'.
+             88 FS-ENT-ERRORES-EOF                 VALUE '10'.
+          05 FS-SAL-PENDIENTES                 PIC X(2).
+             88 FS-SAL-PENDIENTES-OK               VALUE '00'.
+          05 FS-SAL-RESUMENES                  PIC X(2).
+             88 FS-SAL-RESUMENES-OK                VALUE '00'.
+          05 FS-ENT-DISPUTAS                   PIC X(2).
+             88 FS-ENT-DISPUTAS-OK                 VALUE '00'.
+             88 FS-ENT-DISPUTAS-EOF                VALUE '10'.
+             88 FS-ENT-DISPUTAS-NFD                VALUE '35'.
+
+      * Estructura de comunicacion con la rutina MAESTARJ
+       01 LK-TARJETA.
+           COPY MAESTARJ.
+
+      * Variable para indicar fin de archivo de errores
+       01 WS-ERRORES-EOF                       PIC X(5) VALUE 'FALSE'.
+          88 WS-ERRORES-EOF-YES                    VALUE 'TRUE'.
+          88 WS-ERRORES-EOF-NO                     VALUE 'FALSE'.
+
+      * Indica si ya se proceso al menos un consumo (control de ruptura)
+       01 WS-CONTROL-INICIO                    PIC X(3) VALUE 'SI'.
+      * Numero de tarjeta del titular que se esta procesando
+       01 WS-CONTROL-TARJETA                   PIC X(19) VALUE SPACES.
+      * Indica si la tarjeta que se esta procesando existe en el master
+       01 WS-CONTROL-TARJETA-OK                PIC X(3) VALUE 'NO'.
+
+      * Ultimo consumo acumulado, para descartar duplicados dentro de
+      * ERRORES.TXT (mismo criterio de control que WS-ULTIMO-ID-CONSUMO
+      * en TP02EJ01: evita sumarlo dos veces si el reproceso se corre
+      * mas de una vez sobre el mismo lote sin depurar los pendientes).
+       01 WS-ULTIMO-ID-CONSUMO                 PIC 9(10) VALUE 0.
+       01 WS-ULTIMA-TARJETA-CONSUMO            PIC X(19) VALUE SPACES.
+
+      * Variable para indicar fin de la carga de DISPUTAS.TXT
+       01 WS-DISPUTAS-CARGA-EOF                PIC X(5) VALUE 'FALSE'.
+          88 WS-DISPUTAS-CARGA-EOF-YES             VALUE 'TRUE'.
+          88 WS-DISPUTAS-CARGA-EOF-NO              VALUE 'FALSE'.
+
+      * Indica si el consumo que se esta procesando esta en disputa
+      * (o con contracargo confirmado) y por lo tanto no suma al saldo
+       01 WS-CONSUMO-DISPUTADO                 PIC X(03) VALUE 'NO'.
+          88 WS-CONSUMO-DISPUTADO-SI               VALUE 'SI'.
+          88 WS-CONSUMO-DISPUTADO-NO               VALUE 'NO'.
+
+      * Indice y cantidad cargada de la tabla de disputas
+       77 WS-INDICE-DISPUTA                    PIC 9(04) VALUE 1.
+       77 WS-CANT-DISPUTAS                     PIC 9(04) VALUE 0.
+
+      * Tabla de disputas vigentes, cargada entera de DISPUTAS.TXT al
+      * empezar (mismo criterio de tabla en memoria que WS-TABLA-
+      * DISPUTAS en TP02EJ01).
+       01 WS-TABLA-DISPUTAS.
+          05 WS-DISP-ITEM OCCURS 2000 TIMES.
+             10 WS-DISP-ITEM-TARJETA      PIC X(19).
+             10 WS-DISP-ITEM-CONSUMO      PIC 9(10).
+
+      * Totales acumulados por tarjeta, usados para armar el resumen
+       01 WS-TOTALES-TARJETA.
+          05 WS-TOTAL-PESOS                    PIC 9(8)V9(2) VALUE 0.
+          05 WS-TOTAL-DOLARES                  PIC 9(8)V9(2) VALUE 0.
+      * Saldo en la moneda propia de la tarjeta, para compararlo
+      * contra el limite de compra otorgado (LK-LIMITE-O)
+          05 WS-SALDO-MONEDA-TARJETA           PIC 9(8)V9(2) VALUE 0.
+      * Pago minimo del resumen, calculado sobre el saldo de la
+      * moneda propia de la tarjeta (WS-SALDO-MONEDA-TARJETA)
+          05 WS-PAGO-MINIMO                    PIC 9(8)V9(2) VALUE 0.
+      * Interes punitorio por exceder el limite de compra
+          05 WS-INTERES-PUNITORIO              PIC 9(8)V9(2) VALUE 0.
+      * Saldo total del resumen, equivalente en pesos
+          05 WS-SALDO-TOTAL-PESOS              PIC 9(9)V9(2) VALUE 0.
+
+      * Porcentaje del saldo que se exige como pago minimo
+       77 WS-PORC-PAGO-MINIMO                  PIC 9V99 VALUE 0,10.
+      * Tasa de interes punitorio sobre el excedente del limite
+       77 WS-PORC-INTERES-PUNIT                PIC 9V999 VALUE 0,050.
+      * Cotizacion del dolar usada para totalizar el resumen en pesos
+       77 WS-COTIZACION-DOLAR                  PIC 9(4)V99 VALUE 1000,00.
+
+      * Contadores de control del reproceso
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                    PIC 9(05) VALUE 0.
+          05 WS-CANT-RECUPERADOS               PIC 9(05) VALUE 0.
+          05 WS-CANT-PENDIENTES                PIC 9(05) VALUE 0.
+          05 WS-CANT-DUPLICADOS                PIC 9(05) VALUE 0.
+          05 WS-CANT-DISPUTADOS                PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-ERRORES
+              THRU 2100-LEER-ERRORES-EXIT
+              UNTIL WS-ERRORES-EOF-YES.
+
+      * El ultimo titular procesado no cierra su resumen dentro del
+      * loop (recien se detecta el cambio de tarjeta en el siguiente
+      * registro), asi que lo cierro a mano al terminar de leer.
+           IF WS-CONTROL-INICIO EQUAL 'NO'
+              PERFORM 2600-CERRAR-RESUMEN-TARJETA
+                 THRU 2600-CERRAR-RESUMEN-TARJETA-EXIT
+           END-IF.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 1170-CARGAR-DISPUTAS
+              THRU 1170-CARGAR-DISPUTAS-EXIT.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENT-ERRORES.
+           IF NOT FS-ENT-ERRORES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ERRORES'
+              DISPLAY 'FILE STATUS: ' FS-ENT-ERRORES
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SAL-PENDIENTES.
+           IF NOT FS-SAL-PENDIENTES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE PENDIENTES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-PENDIENTES
+              STOP RUN
+           END-IF.
+
+      * RESUMENES.TXT ya existe de la corrida original: se le agrega
+      * al final el resumen de los titulares recuperados.
+           OPEN EXTEND SAL-RESUMENES.
+           IF NOT FS-SAL-RESUMENES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RESUMENES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-RESUMENES
+              STOP RUN
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1170-CARGAR-DISPUTAS.
+           OPEN INPUT ENT-DISPUTAS.
+           EVALUATE TRUE
+               WHEN FS-ENT-DISPUTAS-OK
+                   PERFORM 1175-LEER-DISPUTA
+                      THRU 1175-LEER-DISPUTA-EXIT
+                      UNTIL WS-DISPUTAS-CARGA-EOF-YES
+                   CLOSE ENT-DISPUTAS
+               WHEN FS-ENT-DISPUTAS-NFD
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DISPUTAS'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-DISPUTAS
+                   STOP RUN
+           END-EVALUATE.
+
+       1170-CARGAR-DISPUTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1175-LEER-DISPUTA.
+      * DISPUTAS.TXT solo trae los consumos que estan afuera del
+      * saldo (disputados o removidos); el estado en si no hace falta
+      * aca, alcanza con saber que estan en la lista.
+           READ ENT-DISPUTAS
+               AT END
+                   SET WS-DISPUTAS-CARGA-EOF-YES TO TRUE
+               NOT AT END
+                   IF WS-CANT-DISPUTAS LESS THAN 2000
+                      ADD 1 TO WS-CANT-DISPUTAS
+                      MOVE WS-DISPUTA-NUMERO-TARJETA
+                        TO WS-DISP-ITEM-TARJETA(WS-CANT-DISPUTAS)
+                      MOVE WS-DISPUTA-ID-CONSUMO
+                        TO WS-DISP-ITEM-CONSUMO(WS-CANT-DISPUTAS)
+                   ELSE
+                      DISPLAY 'DISPUTAS.TXT TIENE MAS DE 2000 '
+                         'REGISTROS, SE IGNORAN LOS EXCEDENTES'
+                   END-IF
+           END-READ.
+
+       1175-LEER-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-ERRORES.
+           READ ENT-ERRORES.
+           EVALUATE TRUE
+               WHEN FS-ENT-ERRORES-OK
+                   ADD 1 TO WS-CANT-LEIDOS
+                   PERFORM 2200-PROCESAR-CONSUMO
+                      THRU 2200-PROCESAR-CONSUMO-EXIT
+               WHEN FS-ENT-ERRORES-EOF
+                   SET WS-ERRORES-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL ARCHIVO DE ERRORES'
+                   DISPLAY 'FILE STATUS: ' FS-ENT-ERRORES
+                   PERFORM 3000-FINALIZAR
+                      THRU 3000-FINALIZAR-EXIT
+                   STOP RUN
+           END-EVALUATE.
+
+       2100-LEER-ERRORES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-CONSUMO.
+      * Si cambio el numero de tarjeta con respecto al consumo
+      * anterior, cierro el resumen del titular anterior (si habia
+      * uno abierto) y busco los datos del nuevo titular.
+           IF WS-CONTROL-INICIO EQUAL 'SI'
+              MOVE FD-NUMERO-TARJETA TO WS-CONTROL-TARJETA
+              MOVE 'NO' TO WS-CONTROL-INICIO
+              PERFORM 2500-BUSCAR-TARJETA
+                 THRU 2500-BUSCAR-TARJETA-EXIT
+           END-IF.
+
+           IF FD-NUMERO-TARJETA NOT EQUAL WS-CONTROL-TARJETA
+              PERFORM 2600-CERRAR-RESUMEN-TARJETA
+                 THRU 2600-CERRAR-RESUMEN-TARJETA-EXIT
+              MOVE FD-NUMERO-TARJETA TO WS-CONTROL-TARJETA
+              PERFORM 2500-BUSCAR-TARJETA
+                 THRU 2500-BUSCAR-TARJETA-EXIT
+           END-IF.
+
+      * Un mismo consumo puede llegar repetido dentro de ERRORES.TXT
+      * (por ejemplo si el reproceso se corre dos veces sobre el mismo
+      * lote sin depurar antes ERRORES-PENDIENTES.TXT); en ese caso se
+      * descarta y no se vuelve a sumar al resumen, mismo criterio de
+      * control que TP02EJ01 aplica sobre CONSUMOS.SEQ.
+           IF FD-ID-CONSUMO EQUAL WS-ULTIMO-ID-CONSUMO
+              AND FD-NUMERO-TARJETA EQUAL WS-ULTIMA-TARJETA-CONSUMO
+              ADD 1 TO WS-CANT-DUPLICADOS
+           ELSE
+              MOVE FD-ID-CONSUMO TO WS-ULTIMO-ID-CONSUMO
+              MOVE FD-NUMERO-TARJETA TO WS-ULTIMA-TARJETA-CONSUMO
+
+              IF WS-CONTROL-TARJETA-OK EQUAL 'NO'
+                 PERFORM 2400-GRABAR-PENDIENTE
+                    THRU 2400-GRABAR-PENDIENTE-EXIT
+              ELSE
+      * La tarjeta ya aparece en el master, pero si sigue bloqueada o
+      * fue cerrada el consumo no se puede sumar; queda pendiente
+      * igual que si la tarjeta no se hubiera encontrado, por si el
+      * estado se corrige mas adelante.
+                 IF LK-ESTADO-O-BLOQUEADA OR LK-ESTADO-O-CERRADA
+                    PERFORM 2400-GRABAR-PENDIENTE
+                       THRU 2400-GRABAR-PENDIENTE-EXIT
+                 ELSE
+                    SET WS-CONSUMO-DISPUTADO-NO TO TRUE
+                    PERFORM 2320-BUSCAR-DISPUTA
+                       THRU 2320-BUSCAR-DISPUTA-EXIT
+                       VARYING WS-INDICE-DISPUTA FROM 1 BY 1
+                       UNTIL WS-INDICE-DISPUTA
+                          GREATER THAN WS-CANT-DISPUTAS
+                          OR WS-CONSUMO-DISPUTADO-SI
+
+                    IF WS-CONSUMO-DISPUTADO-SI
+                       ADD 1 TO WS-CANT-DISPUTADOS
+                    ELSE
+                       PERFORM 2300-ACUMULAR-CONSUMO
+                          THRU 2300-ACUMULAR-CONSUMO-EXIT
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       2200-PROCESAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-ACUMULAR-CONSUMO.
+      * Acumulo el importe del consumo en el saldo de la tarjeta,
+      * segun la moneda del consumo.
+           IF FD-TIPO-MONEDA EQUAL 'ARS'
+              ADD FD-IMPORTE-CONS TO WS-TOTAL-PESOS
+           ELSE
+              ADD FD-IMPORTE-CONS TO WS-TOTAL-DOLARES
+           END-IF.
+
+           ADD 1 TO WS-CANT-RECUPERADOS.
+
+       2300-ACUMULAR-CONSUMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2320-BUSCAR-DISPUTA.
+      * Recorro la tabla de disputas vigentes (cargada entera al
+      * empezar) buscando el consumo actual, para dejarlo afuera del
+      * saldo si el reclamo sigue abierto o el contracargo quedo
+      * confirmado.
+           IF FD-NUMERO-TARJETA EQUAL
+                 WS-DISP-ITEM-TARJETA(WS-INDICE-DISPUTA)
+              AND FD-ID-CONSUMO EQUAL
+                 WS-DISP-ITEM-CONSUMO(WS-INDICE-DISPUTA)
+              SET WS-CONSUMO-DISPUTADO-SI TO TRUE
+           END-IF.
+
+       2320-BUSCAR-DISPUTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-GRABAR-PENDIENTE.
+      * La tarjeta del consumo sigue sin existir en el master, o existe
+      * pero esta bloqueada o cerrada: en ambos casos se deja pendiente
+      * de una nueva correccion en vez de sumarse al resumen.
+           WRITE FD-PENDIENTE-REC FROM FD-ERROR.
+           IF NOT FS-SAL-PENDIENTES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE PENDIENTES'
+              DISPLAY 'FILE STATUS: ' FS-SAL-PENDIENTES
+           END-IF.
+
+           ADD 1 TO WS-CANT-PENDIENTES.
+
+       2400-GRABAR-PENDIENTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2500-BUSCAR-TARJETA.
+      * Busco los datos del titular de la tarjeta en el master.
+           INITIALIZE LK-TARJETA.
+           SET LK-MODO-LEER TO TRUE.
+           MOVE WS-CONTROL-TARJETA TO LK-NUMERO-I.
+
+           CALL 'MAESTARJ' USING LK-TARJETA.
+
+           IF LK-RETORNO-OK
+              MOVE 'SI' TO WS-CONTROL-TARJETA-OK
+              MOVE 0 TO WS-TOTAL-PESOS
+              MOVE 0 TO WS-TOTAL-DOLARES
+              PERFORM 2510-IMPRIMIR-ENCABEZADO
+                 THRU 2510-IMPRIMIR-ENCABEZADO-EXIT
+           ELSE
+              MOVE 'NO' TO WS-CONTROL-TARJETA-OK
+           END-IF.
+
+       2500-BUSCAR-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2510-IMPRIMIR-ENCABEZADO.
+      * Encabezado del resumen del titular: nombre, direccion, cuenta,
+      * codigo postal, numero de tarjeta y limite de compra.
+           MOVE LK-APELLIDO-O   TO FD-APELLIDO-I-OUT.
+           MOVE LK-NOMBRE-O     TO FD-NOMBRE-I-OUT.
+           WRITE FD-TIT-FECHA.
+
+           MOVE LK-DIRECCION-O       TO FD-DIRECCION-I.
+           MOVE LK-NUMERO-CUENTA-O   TO FD-NUMERO-CUENTA-I.
+           WRITE FD-TIT-DIRE-CUENTA.
+
+           MOVE LK-CODIGO-O     TO FD-CODIGO-POST.
+           MOVE LK-NUMERO-O     TO FD-NUMERO-I.
+           WRITE FD-CP-NUMERO-TARJ.
+
+           MOVE LK-LIMITE-O     TO FD-LIMITE-I.
+           WRITE FD-LIMITE-COMPRA.
+
+       2510-IMPRIMIR-ENCABEZADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2600-CERRAR-RESUMEN-TARJETA.
+      * Cierro el resumen del titular anterior imprimiendo el saldo,
+      * el aviso de limite superado (si corresponde) y el separador
+      * de fin de cliente.
+           IF WS-CONTROL-TARJETA-OK EQUAL 'SI'
+              MOVE WS-TOTAL-PESOS   TO FD-SALDO-PESOS
+              MOVE WS-TOTAL-DOLARES TO FD-SALDO-DOLARES
+              WRITE FD-SALDO
+
+              PERFORM 2605-CALCULAR-SALDO-TOTAL
+                 THRU 2605-CALCULAR-SALDO-TOTAL-EXIT
+
+              PERFORM 2650-VERIFICAR-LIMITE
+                 THRU 2650-VERIFICAR-LIMITE-EXIT
+
+              PERFORM 2660-CALCULAR-PAGO-MINIMO
+                 THRU 2660-CALCULAR-PAGO-MINIMO-EXIT
+
+              WRITE FD-NUMERALES
+           END-IF.
+
+       2600-CERRAR-RESUMEN-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2605-CALCULAR-SALDO-TOTAL.
+      * Totalizo el saldo del resumen en una sola linea, convirtiendo
+      * el saldo en dolares a pesos con la cotizacion vigente.
+           COMPUTE WS-SALDO-TOTAL-PESOS =
+              WS-TOTAL-PESOS + (WS-TOTAL-DOLARES * WS-COTIZACION-DOLAR).
+
+           MOVE WS-SALDO-TOTAL-PESOS TO FD-SALDO-TOTAL-PESOS.
+           WRITE FD-SALDO-TOTAL.
+
+       2605-CALCULAR-SALDO-TOTAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2650-VERIFICAR-LIMITE.
+      * El saldo a comparar contra el limite es el de la moneda propia
+      * de la tarjeta (LK-MONEDA-O), que es en la que se otorgo el
+      * limite de compra (LK-LIMITE-O).
+           IF LK-MONEDA-O EQUAL 'ARS'
+              MOVE WS-TOTAL-PESOS TO WS-SALDO-MONEDA-TARJETA
+           ELSE
+              MOVE WS-TOTAL-DOLARES TO WS-SALDO-MONEDA-TARJETA
+           END-IF.
+
+           MOVE 0 TO WS-INTERES-PUNITORIO.
+           IF WS-SALDO-MONEDA-TARJETA GREATER THAN LK-LIMITE-O
+              MOVE '*** LIMITE DE COMPRA SUPERADO ***'
+                TO FD-LIMITE-SUPERADO-MSG
+              WRITE FD-ASTERISCOS
+              WRITE FD-LIMITE-SUPERADO
+
+      * Ademas del aviso, se aplica un interes punitorio sobre el
+      * excedente del limite otorgado.
+              COMPUTE WS-INTERES-PUNITORIO =
+                 (WS-SALDO-MONEDA-TARJETA - LK-LIMITE-O)
+                 * WS-PORC-INTERES-PUNIT
+              MOVE 'INTERES PUNITORIO:  ' TO FD-INTERES-PUNIT-MSG
+              MOVE WS-INTERES-PUNITORIO TO FD-INTERES-PUNIT-IMPORTE
+              WRITE FD-INTERES-PUNITORIO
+
+              WRITE FD-ASTERISCOS
+           END-IF.
+
+       2650-VERIFICAR-LIMITE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2660-CALCULAR-PAGO-MINIMO.
+      * El pago minimo se calcula como un porcentaje del saldo de la
+      * moneda propia de la tarjeta (WS-SALDO-MONEDA-TARJETA, ya
+      * calculado en 2650-VERIFICAR-LIMITE), mas el interes punitorio
+      * que hubiera correspondido por exceder el limite de compra.
+           MULTIPLY WS-SALDO-MONEDA-TARJETA BY WS-PORC-PAGO-MINIMO
+              GIVING WS-PAGO-MINIMO.
+           ADD WS-INTERES-PUNITORIO TO WS-PAGO-MINIMO.
+
+           MOVE WS-PAGO-MINIMO TO FD-PAGAR-MINIMO.
+           WRITE FD-PAGO-MIN.
+
+       2660-CALCULAR-PAGO-MINIMO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+           CLOSE ENT-ERRORES
+                 SAL-PENDIENTES
+                 SAL-RESUMENES.
+
+           DISPLAY 'ERRORES LEIDOS      : ' WS-CANT-LEIDOS.
+           DISPLAY 'CONSUMOS RECUPERADOS: ' WS-CANT-RECUPERADOS.
+           DISPLAY 'CONSUMOS PENDIENTES : ' WS-CANT-PENDIENTES.
+           DISPLAY 'CONSUMOS DUPLICADOS : ' WS-CANT-DUPLICADOS.
+           DISPLAY 'CONSUMOS DISPUTADOS : ' WS-CANT-DISPUTADOS.
+
+      * Todo registro de ERRORES.TXT tiene que haber quedado
+      * recuperado, pendiente, duplicado o disputado; si no cierra,
+      * aviso por consola.
+           IF WS-CANT-RECUPERADOS + WS-CANT-PENDIENTES
+              + WS-CANT-DUPLICADOS + WS-CANT-DISPUTADOS
+              NOT EQUAL WS-CANT-LEIDOS
+              DISPLAY 'ALERTA: LOS CONTADORES DE CONTROL NO CONCILIAN'
+           END-IF.
+
+       3000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       END PROGRAM TP02REPRO.
