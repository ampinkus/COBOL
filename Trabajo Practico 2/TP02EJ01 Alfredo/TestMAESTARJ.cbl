@@ -1,9 +1,21 @@
-    ******************************************************************
+      ******************************************************************
       * Author: Gauchos con COBOL
       * Date: 10/11/2023
-      * Purpose: TestMAESTARJ para probar el funcionamiento de MAESTARJ
+      * Purpose: TestMAESTARJ para probar el funcionamiento de MAESTARJ.
+      *          Lee un archivo de casos de prueba (CASOS_PRUEBA.TXT,
+      *          uno por linea con un numero de tarjeta y el resultado
+      *          que se espera de vuelta), llama a MAESTARJ en modo
+      *          Leer para cada uno y compara LK-RETORNO-O contra lo
+      *          esperado, informando PASA/FALLA por caso y un resumen
+      *          final.
       * Tectonics: cobc
-      * NOTA DE ERRORES:
+      * NOTA DE ERRORES: LK-RETORNO-O solo distingue OK/NF/ER desde
+      *          afuera de MAESTARJ: los estados internos FS-TARJETAS-
+      *          CLAVE-INV y FS-TARJETAS-CLAVE-DUP caen los dos en ER,
+      *          asi que un caso de prueba puede pedir que se ejercite
+      *          cualquiera de esos caminos internos eligiendo la clave
+      *          adecuada, pero el resultado esperado a verificar aca
+      *          afuera es el mismo 'ER' para ambos.
       ******************************************************************
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
@@ -17,34 +29,129 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+      *****ARCHIVO DE ENTRADA
+      *    Nombre logico del archivo: ENT-CASOS
+      *    Nombre fisico del archivo: ../CASOS_PRUEBA.TXT
+           SELECT ENT-CASOS
+           ASSIGN TO '../CASOS_PRUEBA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENT-CASOS.
 
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
 
+       FD ENT-CASOS.
+           COPY CASOTEST.
+
        WORKING-STORAGE SECTION.
+       01 FS-STATUS.
+          05 FS-ENT-CASOS                      PIC X(2).
+             88 FS-ENT-CASOS-OK                    VALUE '00'.
+             88 FS-ENT-CASOS-EOF                   VALUE '10'.
+
       * ESTRUCTURA DE DATOS PARA COMUNICARSE CON LA RUTINA MAESTARJ
        01 LK-TARJETA.
           COPY MAESTARJ.
 
+      * Variable para indicar fin del archivo de casos de prueba
+       01 WS-CASOS-EOF                         PIC X(5) VALUE 'FALSE'.
+          88 WS-CASOS-EOF-YES                      VALUE 'TRUE'.
+          88 WS-CASOS-EOF-NO                       VALUE 'FALSE'.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-CASOS                     PIC 9(05) VALUE 0.
+          05 WS-CANT-PASA                      PIC 9(05) VALUE 0.
+          05 WS-CANT-FALLA                     PIC 9(05) VALUE 0.
+
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-       MAIN-PROCEDURE.
-           PERFORM 1000-BUSCAR-DATOS
-              THRU 1000-BUSCAR-DATOS-EXIT.
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-EXIT.
+
+           PERFORM 2100-LEER-CASO
+              THRU 2100-LEER-CASO-EXIT
+              UNTIL WS-CASOS-EOF-YES.
+
+           PERFORM 3000-FINALIZAR
+              THRU 3000-FINALIZAR-EXIT.
 
            STOP RUN.
 
       *----------------------------------------------------------------*
-       1000-BUSCAR-DATOS.
+       1000-INICIAR-PROGRAMA.
+
+           OPEN INPUT ENT-CASOS.
+           IF NOT FS-ENT-CASOS-OK
+               DISPLAY 'ERROR AL ABRIR CASOS_PRUEBA.TXT: '
+                       FS-ENT-CASOS
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'INICIANDO REGRESION DE MAESTARJ'.
+
+       1000-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-LEER-CASO.
 
-           MOVE "9012-3456-1234-5678" TO LK-NUMERO-I.
+           READ ENT-CASOS.
+
+           EVALUATE TRUE
+               WHEN FS-ENT-CASOS-OK
+                   PERFORM 2200-PROCESAR-CASO
+                      THRU 2200-PROCESAR-CASO-EXIT
+               WHEN FS-ENT-CASOS-EOF
+                   SET WS-CASOS-EOF-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL LEER CASOS_PRUEBA.TXT: '
+                           FS-ENT-CASOS
+                   SET WS-CASOS-EOF-YES TO TRUE
+           END-EVALUATE.
+
+       2100-LEER-CASO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-PROCESAR-CASO.
+
+           ADD 1 TO WS-CANT-CASOS.
+
+           INITIALIZE LK-TARJETA.
+           MOVE WS-CASO-NUMERO-TARJETA TO LK-NUMERO-I.
            CALL 'MAESTARJ' USING LK-TARJETA.
 
-       1000-BUSCAR-DATOS-EXIT.
+           IF (WS-CASO-ESPERADO-OK AND LK-RETORNO-OK)
+              OR (WS-CASO-ESPERADO-NF AND LK-RETORNO-NO-ENCONTRADA)
+              OR (WS-CASO-ESPERADO-ER AND LK-RETORNO-ERROR)
+               ADD 1 TO WS-CANT-PASA
+               DISPLAY 'PASA - ' WS-CASO-NUMERO-TARJETA ' - '
+                       WS-CASO-DESCRIPCION
+           ELSE
+               ADD 1 TO WS-CANT-FALLA
+               DISPLAY 'FALLA - ' WS-CASO-NUMERO-TARJETA ' - '
+                       WS-CASO-DESCRIPCION
+               DISPLAY '   ESPERADO: ' WS-CASO-RETORNO-ESPERADO
+                       ' OBTENIDO: ' LK-RETORNO-O
+           END-IF.
+
+       2200-PROCESAR-CASO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR.
+
+           CLOSE ENT-CASOS.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'CASOS EJECUTADOS : ' WS-CANT-CASOS.
+           DISPLAY 'CASOS QUE PASAN  : ' WS-CANT-PASA.
+           DISPLAY 'CASOS QUE FALLAN : ' WS-CANT-FALLA.
+
+       3000-FINALIZAR-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
