@@ -1,8 +1,8 @@
       ******************************************************************
       * Copia del archivo de PROMEDIOS.TXT
       ******************************************************************
-       01 WS-SALIDA-PROMEDIOS          PIC X(84).
-       01 WS-SAL-PROMEDIOS-SEPARADOR   PIC X(84).
+       01 WS-SALIDA-PROMEDIOS          PIC X(97).
+       01 WS-SAL-PROMEDIOS-SEPARADOR   PIC X(97).
        01 WS-SAL-ALUMNOS-SEPARADOR     PIC X(84).
        01 WS-SAL-PROMEDIOS-TITULOS     PIC X(84).
 
